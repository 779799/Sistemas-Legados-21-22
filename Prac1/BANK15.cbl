@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK15.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           ALTERNATE RECORD KEY IS CTA-ID WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-LIMITES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LIM-TARJETA
+           FILE STATUS IS FSL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+           02 TCAD      PIC  9(6).
+           02 CTA-ID    PIC 9(16).
+
+       FD F-LIMITES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "limites.ubd".
+       01 LIMITE-REG.
+           02 LIM-TARJETA            PIC  9(16).
+           02 LIM-IMPORTE-ENT        PIC   9(7).
+           02 LIM-IMPORTE-DEC        PIC   9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSL                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 CHOICE                   PIC  9(1).
+       77 TNUM-INTRO               PIC  9(16).
+       77 LIMITE-ENT-INTRO         PIC  9(7).
+       77 LIMITE-DEC-INTRO         PIC  9(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 TNUM-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING TNUM-INTRO.
+
+       01 LIMITE-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 12 COL 45
+               PIC 9(7) USING LIMITE-ENT-INTRO.
+           05 FILLER BLANK ZERO LINE 12 COL 53
+               PIC 9(2) USING LIMITE-DEC-INTRO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Limite diario de retirada" LINE 2
+               COLUMN 20 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       PMENU.
+           DISPLAY "1 - Establecer/modificar limite diario" LINE 8
+               COLUMN 20.
+           DISPLAY "2 - Eliminar limite diario (sin limite)" LINE 9
+               COLUMN 20.
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 34.
+
+       PMENUA1.
+           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+               IF ESC-PRESSED
+                   STOP RUN
+               ELSE
+                   GO TO PMENUA1.
+
+           IF CHOICE = 1
+               GO TO MODIFICAR-LIMITE.
+           IF CHOICE = 2
+               GO TO ELIMINAR-LIMITE.
+           GO TO PMENUA1.
+
+       MODIFICAR-LIMITE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Establecer/modificar limite diario" LINE 6
+               COLUMN 18.
+           INITIALIZE TNUM-INTRO.
+           INITIALIZE LIMITE-ENT-INTRO.
+           INITIALIZE LIMITE-DEC-INTRO.
+           DISPLAY "Numero de tarjeta:" LINE 10 COLUMN 20.
+           DISPLAY "Nuevo limite diario:" LINE 12 COLUMN 20.
+           DISPLAY "," LINE 12 COLUMN 52.
+           DISPLAY "EUR" LINE 12 COLUMN 56.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT TNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-LIMITE.
+
+           ACCEPT LIMITE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-LIMITE.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O F-LIMITES.
+           IF FSL <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-INTRO TO LIM-TARJETA.
+           MOVE LIMITE-ENT-INTRO TO LIM-IMPORTE-ENT.
+           MOVE LIMITE-DEC-INTRO TO LIM-IMPORTE-DEC.
+           REWRITE LIMITE-REG INVALID KEY
+               WRITE LIMITE-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-LIMITES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Establecer/modificar limite diario" LINE 6
+               COLUMN 18.
+           DISPLAY "Limite diario actualizado" LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       ELIMINAR-LIMITE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Eliminar limite diario" LINE 6 COLUMN 28.
+           INITIALIZE TNUM-INTRO.
+           DISPLAY "Numero de tarjeta:" LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT TNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO ELIMINAR-LIMITE.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O F-LIMITES.
+           IF FSL <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-INTRO TO LIM-TARJETA.
+           READ F-LIMITES INVALID KEY
+               CLOSE F-LIMITES
+               GO TO LIMITE-NO-EXISTE.
+
+           DELETE F-LIMITES INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-LIMITES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Eliminar limite diario" LINE 6 COLUMN 28.
+           DISPLAY "Esa tarjeta ya no tiene limite diario" LINE 10
+               COLUMN 13.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       LIMITE-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Eliminar limite diario" LINE 6 COLUMN 28.
+           DISPLAY "Esa tarjeta no tenia limite diario" LINE 10
+               COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       TARJETA-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta no existe" LINE 10 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-LIMITES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO EXIT-ENTER.
