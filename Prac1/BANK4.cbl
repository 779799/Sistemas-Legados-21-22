@@ -12,8 +12,42 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL F-LIMITES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LIM-TARJETA
+           FILE STATUS IS FSL.
+
+           SELECT OPTIONAL F-CASSETES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAS-DENOMINACION
+           FILE STATUS IS FSC.
+
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA-ID
+           FILE STATUS IS FSU.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,10 +68,64 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-LIMITES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "limites.ubd".
+       01 LIMITE-REG.
+           02 LIM-TARJETA            PIC  9(16).
+           02 LIM-IMPORTE-ENT        PIC   9(7).
+           02 LIM-IMPORTE-DEC        PIC   9(2).
+
+       FD F-CASSETES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cassettes.ubd".
+       01 CASSETE-REG.
+           02 CAS-DENOMINACION       PIC   9(2).
+           02 CAS-CANTIDAD           PIC   9(5).
 
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAREG.
+           02 CUENTA-ID        PIC 9(16).
+           02 CTA-NOMBRE       PIC X(30).
+           02 CTA-DIRECCION    PIC X(35).
+           02 CTA-FECHA-ALTA.
+               03 CTA-ANO-ALTA PIC 9(4).
+               03 CTA-MES-ALTA PIC 9(2).
+               03 CTA-DIA-ALTA PIC 9(2).
+           02 CTA-SOBREG-ENT   PIC 9(7).
+           02 CTA-SOBREG-DEC   PIC 9(2).
+           02 CTA-MINIMO-ENT    PIC 9(7).
+           02 CTA-MINIMO-DEC    PIC 9(2).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSL                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSK                       PIC   X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -67,6 +155,7 @@
            88 UP-ARROW-PRESSED    VALUE   2003.
            88 DOWN-ARROW-PRESSED  VALUE   2004.
            88 ESC-PRESSED         VALUE   2005.
+           88 TIMEOUT-PRESSED     VALUE   8001.
 
        77 LAST-USER-MOV-NUM        PIC   9(35).
        77 LAST-MOV-NUM             PIC   9(35).
@@ -77,8 +166,22 @@
        77 SALDO-USUARIO-DEC        PIC    9(2).
        77 CENT-SALDO-USER          PIC  S9(11).
        77 CENT-IMPOR-USER          PIC    9(9).
+       77 RETIRADO-HOY-CENT        PIC  S9(9).
+       77 LIMITE-DIARIO-CENT       PIC  S9(9).
+       77 SOBREGIRO-CENT           PIC  S9(9).
+       77 MINIMO-CENT               PIC  S9(9).
+
+       77 DISPONIBLE-50            PIC   9(5).
+       77 DISPONIBLE-20            PIC   9(5).
+       77 DISPONIBLE-10            PIC   9(5).
+       77 NUM-BILL50                PIC   9(5).
+       77 NUM-BILL20                PIC   9(5).
+       77 NUM-BILL10                PIC   9(5).
+       77 IMPORTE-RESTANTE-CENT    PIC   9(9).
 
        77 CON                      PIC   X(35) VALUE "Retirada".
+       77 CON-SOBREG               PIC   X(35)
+           VALUE "Retirada (descubierto autorizado)".
        77 PRESSED-KEY              PIC    9(4).
 
        LINKAGE SECTION.
@@ -117,6 +220,8 @@
        PROCEDURE DIVISION USING TNUM.
        IMPRIMIR-CABECERA.
 
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
 
            DISPLAY BLANK-SCREEN.
@@ -138,43 +243,31 @@
 
 
 
-       CONSULTA-ULTIMO-MOVIMIENTO SECTION.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 30
-              GO TO PSYS-ERR.
-
-           MOVE 0 TO LAST-MOV-NUM.
-
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
-
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
-
-           GO TO LEER-ULTIMO-MOV-READ.
-
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
-
-
-
-
        CONSULTA-SALDO-USUARIO SECTION.
            OPEN INPUT F-MOVIMIENTOS.
            IF FSM <> 30
                GO TO PSYS-ERR.
 
            MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
+           MOVE 0 TO RETIRADO-HOY-CENT.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LAST-USER-MOV-FOUND.
 
 
        LECTURA-MOV-USER.
            READ F-MOVIMIENTOS NEXT RECORD
               AT END GO LAST-USER-MOV-FOUND.
 
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+              IF MOV-TARJETA NOT = TNUM
+                  GO TO LAST-USER-MOV-FOUND.
+              IF LAST-USER-MOV-NUM < MOV-NUM
+                  MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+              IF MOV-CONCEPTO = CON
+                 AND MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+                  COMPUTE RETIRADO-HOY-CENT = RETIRADO-HOY-CENT
+                      - (MOV-IMPORTE-ENT * 100) - MOV-IMPORTE-DEC
+              END-IF.
               GO LECTURA-MOV-USER.
 
        LAST-USER-MOV-FOUND.
@@ -184,7 +277,7 @@
                MOVE 0 TO SALDO-USUARIO-ENT
                MOVE 0 TO SALDO-USUARIO-DEC
                MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-RETIRADA
+               GO TO CONSULTA-LIMITE-USUARIO
            END-IF.
 
            MOVE LAST-USER-MOV-NUM TO MOV-NUM.
@@ -203,6 +296,60 @@
            CLOSE F-MOVIMIENTOS.
 
 
+       CONSULTA-LIMITE-USUARIO SECTION.
+           MOVE -1 TO LIMITE-DIARIO-CENT.
+
+           OPEN INPUT F-LIMITES.
+           IF FSL <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO LIM-TARJETA.
+           READ F-LIMITES INVALID KEY GO TO LIMITE-LEIDO.
+
+           COMPUTE LIMITE-DIARIO-CENT = (LIM-IMPORTE-ENT * 100)
+                                       + LIM-IMPORTE-DEC.
+
+       LIMITE-LEIDO.
+           CLOSE F-LIMITES.
+
+
+       CONSULTA-SOBREGIRO-USUARIO SECTION.
+           MOVE 0 TO SOBREGIRO-CENT.
+           MOVE 0 TO MINIMO-CENT.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO TNUM-C.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO SOBREGIRO-LEIDO.
+
+           CLOSE TARJETAS.
+
+           IF CTA-ID-C = 0
+               GO TO SOBREGIRO-LEIDO.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00 AND 05
+               GO TO SOBREGIRO-LEIDO.
+
+           MOVE CTA-ID-C TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO SOBREGIRO-LEIDO.
+
+           COMPUTE SOBREGIRO-CENT = (CTA-SOBREG-ENT * 100)
+                                    + CTA-SOBREG-DEC.
+
+           COMPUTE MINIMO-CENT = (CTA-MINIMO-ENT * 100)
+                                 + CTA-MINIMO-DEC.
+
+           CLOSE CUENTAS.
+
+       SOBREGIRO-LEIDO.
+           CONTINUE.
 
 
        PANTALLA-RETIRADA SECTION.
@@ -231,12 +378,88 @@
            COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
                                      + EURDEC-USUARIO.
 
-           IF CENT-IMPOR-USER > CENT-SALDO-USER THEN
+           IF FUNCTION MOD(CENT-IMPOR-USER, 1000) NOT = 0 THEN
+               DISPLAY "La cantidad debe ser multiplo de 10 EUR!!"
+                   LINE 15 COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-USER + SOBREGIRO-CENT THEN
                DISPLAY "Indique una cantidad menor!!" LINE 15 COLUMN 19
                    WITH BACKGROUND-COLOR RED
                GO TO PANTALLA-RETIRADA
            END-IF.
 
+           IF MINIMO-CENT > 0
+              AND (CENT-SALDO-USER - CENT-IMPOR-USER) < MINIMO-CENT THEN
+               DISPLAY "Operacion rebaja el saldo minimo exigido!!"
+                   LINE 15 COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+           IF LIMITE-DIARIO-CENT NOT = -1
+              AND (CENT-IMPOR-USER + RETIRADO-HOY-CENT)
+                   > LIMITE-DIARIO-CENT THEN
+               DISPLAY "Supera el limite diario de retirada!!" LINE 15
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
+
+       CALCULAR-BILLETES SECTION.
+           MOVE 0 TO DISPONIBLE-50.
+           MOVE 0 TO DISPONIBLE-20.
+           MOVE 0 TO DISPONIBLE-10.
+
+           OPEN INPUT F-CASSETES.
+           IF FSC <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE 50 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO LECTURA-CAS-20.
+           MOVE CAS-CANTIDAD TO DISPONIBLE-50.
+
+       LECTURA-CAS-20.
+           MOVE 20 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO LECTURA-CAS-10.
+           MOVE CAS-CANTIDAD TO DISPONIBLE-20.
+
+       LECTURA-CAS-10.
+           MOVE 10 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO CAS-LEIDOS.
+           MOVE CAS-CANTIDAD TO DISPONIBLE-10.
+
+       CAS-LEIDOS.
+           CLOSE F-CASSETES.
+
+           MOVE CENT-IMPOR-USER TO IMPORTE-RESTANTE-CENT.
+
+           COMPUTE NUM-BILL50 = IMPORTE-RESTANTE-CENT / 5000.
+           IF NUM-BILL50 > DISPONIBLE-50
+               MOVE DISPONIBLE-50 TO NUM-BILL50.
+           COMPUTE IMPORTE-RESTANTE-CENT = IMPORTE-RESTANTE-CENT
+               - (NUM-BILL50 * 5000).
+
+           COMPUTE NUM-BILL20 = IMPORTE-RESTANTE-CENT / 2000.
+           IF NUM-BILL20 > DISPONIBLE-20
+               MOVE DISPONIBLE-20 TO NUM-BILL20.
+           COMPUTE IMPORTE-RESTANTE-CENT = IMPORTE-RESTANTE-CENT
+               - (NUM-BILL20 * 2000).
+
+           COMPUTE NUM-BILL10 = IMPORTE-RESTANTE-CENT / 1000.
+           IF NUM-BILL10 > DISPONIBLE-10
+               MOVE DISPONIBLE-10 TO NUM-BILL10.
+           COMPUTE IMPORTE-RESTANTE-CENT = IMPORTE-RESTANTE-CENT
+               - (NUM-BILL10 * 1000).
+
+           IF IMPORTE-RESTANTE-CENT NOT = 0 THEN
+               DISPLAY "Cajero sin billetes suficientes, pruebe"
+                   LINE 15 COLUMN 19 WITH BACKGROUND-COLOR RED
+               DISPLAY "otra cantidad" LINE 16 COLUMN 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-RETIRADA
+           END-IF.
+
 
 
 
@@ -252,7 +475,7 @@
                TO SALDO-USUARIO-DEC.
 
        ESCRITURA.
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
 
            MOVE LAST-MOV-NUM            TO MOV-NUM.
            MOVE TNUM                    TO MOV-TARJETA.
@@ -267,14 +490,43 @@
            MOVE EURENT-USUARIO          TO MOV-IMPORTE-ENT.
 
            MOVE EURDEC-USUARIO          TO MOV-IMPORTE-DEC.
-           MOVE CON                     TO MOV-CONCEPTO.
+           IF CENT-SALDO-USER < 0
+               MOVE CON-SOBREG          TO MOV-CONCEPTO
+           ELSE
+               MOVE CON                 TO MOV-CONCEPTO
+           END-IF.
 
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+           MOVE " "                     TO MOV-ESTADO.
+           MOVE "EUR"                   TO MOV-MONEDA.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
 
+           OPEN I-O F-CASSETES.
+           IF FSC <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 50 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO ACTUALIZAR-CAS-20.
+           SUBTRACT NUM-BILL50 FROM CAS-CANTIDAD.
+           REWRITE CASSETE-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CAS-20.
+           MOVE 20 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO ACTUALIZAR-CAS-10.
+           SUBTRACT NUM-BILL20 FROM CAS-CANTIDAD.
+           REWRITE CASSETE-REG INVALID KEY GO TO PSYS-ERR.
+
+       ACTUALIZAR-CAS-10.
+           MOVE 10 TO CAS-DENOMINACION.
+           READ F-CASSETES INVALID KEY GO TO CAS-ACTUALIZADOS.
+           SUBTRACT NUM-BILL10 FROM CAS-CANTIDAD.
+           REWRITE CASSETE-REG INVALID KEY GO TO PSYS-ERR.
+
+       CAS-ACTUALIZADOS.
+           CLOSE F-CASSETES.
 
 
        FINALIZACION SECTION.
@@ -292,9 +544,74 @@
 
 
 
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+
        PSYS-ERR.
 
            CLOSE F-MOVIMIENTOS.
+           CLOSE F-LIMITES.
+           CLOSE F-CASSETES.
+           CLOSE TARJETAS.
+           CLOSE CUENTAS.
+           CLOSE CONTADORES.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -306,8 +623,11 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
-               GO TO EXIT-ENTER.
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
