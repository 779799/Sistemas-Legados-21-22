@@ -12,8 +12,27 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL F-EXTRACTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSE.
+
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-TASAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TASA-MONEDA
+           FILE STATUS IS FSR.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,10 +53,45 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-EXTRACTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extracto.txt".
+       01 LINEA-EXTRACTO            PIC  X(80).
+
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD F-TASAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tasascambio.ubd".
+       01 TASA-REG.
+           02 TASA-MONEDA           PIC  X(3).
+           02 TASA-CAMBIO-ENT       PIC  9(5).
+           02 TASA-CAMBIO-DEC       PIC  9(4).
 
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSR                       PIC   X(2).
+
+       77 CENT-SALDO-COMB           PIC S9(11).
+       77 CENT-SALDO-SIB            PIC S9(11).
+       77 LAST-SIB-MOV-NUM          PIC  9(35).
+       77 HAY-CUENTA-COMB           PIC  9(1).
+       77 SALDO-COMB-ENT            PIC S9(9).
+       77 SALDO-COMB-DEC            PIC  9(2).
+       77 TARGET-CTA-ID             PIC  9(16).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -66,9 +120,22 @@
            88 PGDN-PRESSED        VALUE  2002.
            88 UP-ARROW-PRESSED    VALUE  2003.
            88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+           88 TIMEOUT-PRESSED     VALUE  8001.
 
        77 LAST-MOV-NUM             PIC  9(35).
        77 PRESSED-KEY              PIC   9(1).
+       77 SALDO-IMPR-ENT           PIC S9(9).
+       77 SALDO-IMPR-DEC           PIC  9(2).
+
+       77 MONEDA-USUARIO           PIC  X(3).
+       77 MONEDA-MOSTRAR-OK        PIC  9(1) VALUE 0.
+       77 SALDO-EUR-CENT           PIC S9(11).
+       77 TASA-ESCALADA            PIC  9(9).
+       77 PROD-CONVERSION          PIC S9(18).
+       77 FOREIGN-CENT             PIC S9(11).
+       77 SALDO-CONV-ENT           PIC S9(9).
+       77 SALDO-CONV-DEC           PIC  9(2).
 
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
@@ -84,6 +151,26 @@
            05 SALDO-DEC LINE 12 COL 42 PIC 99 FROM MOV-SALDOPOS-DEC.
            05 MONEDA LINE 12 COL 45 VALUE "EUR".
 
+       01 HAY-SALDO-COMB-DISPLAY.
+           05 SALDO-COMB-ENT-D SIGN IS LEADING SEPARATE
+               LINE 15 COL 33 PIC -9(7) FROM SALDO-COMB-ENT.
+           05 SEPARADOR-COMB LINE 15 COL 41 VALUE ",".
+           05 SALDO-COMB-DEC-D LINE 15 COL 42 PIC 99
+               FROM SALDO-COMB-DEC.
+           05 MONEDA-COMB LINE 15 COL 45 VALUE "EUR".
+
+       01 SALDO-CONVERTIDO-DISPLAY.
+           05 CONV-ENT-D SIGN IS LEADING SEPARATE
+               LINE 17 COL 33 PIC -9(9) FROM SALDO-CONV-ENT.
+           05 SEPARADOR-CONV LINE 17 COL 43 VALUE ",".
+           05 CONV-DEC-D LINE 17 COL 44 PIC 99 FROM SALDO-CONV-DEC.
+           05 CONV-MONEDA-D LINE 17 COL 47 PIC XXX
+               FROM MONEDA-USUARIO.
+
+       01 PANTALLA-MONEDA.
+           05 MONEDA-ENTRADA AUTO UNDERLINE FOREGROUND-COLOR CYAN
+               LINE 13 COL 50 PIC X(3) USING MONEDA-USUARIO.
+
 
 
        PROCEDURE DIVISION USING TNUM.
@@ -112,13 +199,17 @@
                GO TO PSYS-ERR.
 
            MOVE 0 TO LAST-MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LAST-MOV-FOUND.
 
 
        LECTURA-MOV.
            READ F-MOVIMIENTOS NEXT RECORD AT END GO LAST-MOV-FOUND.
-              IF MOV-TARJETA = TNUM
-                  IF LAST-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-MOV-NUM.
+              IF MOV-TARJETA NOT = TNUM
+                  GO TO LAST-MOV-FOUND.
+              IF LAST-MOV-NUM < MOV-NUM
+                  MOVE MOV-NUM TO LAST-MOV-NUM.
               GO LECTURA-MOV.
 
        LAST-MOV-FOUND.
@@ -139,17 +230,226 @@
 
            READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
            DISPLAY HAY-SALDO-DISPLAY.
+           MOVE MOV-SALDOPOS-ENT TO SALDO-IMPR-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-IMPR-DEC.
 
            CLOSE F-MOVIMIENTOS.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
-           GO TO EXIT-ENTER.
+
+           PERFORM CALC-SALDO-COMBINADO THRU CALC-SALDO-COMBINADO-FIN.
+
+           GO TO MOSTRAR-PANTALLA-SALDO.
 
        NO-MOVIMIENTOS.
-           DISPLAY "0" LINE 12 COLUMN 34.
-           DISPLAY "." LINE 12 COLUMN 35.
-           DISPLAY "00" LINE 12 COLUMN 36.
-           DISPLAY "EUR" LINE 12 COLUMN 39.
+           MOVE 0 TO MOV-SALDOPOS-ENT.
+           MOVE 0 TO MOV-SALDOPOS-DEC.
+           DISPLAY HAY-SALDO-DISPLAY.
+           MOVE 0 TO SALDO-IMPR-ENT.
+           MOVE 0 TO SALDO-IMPR-DEC.
+
+           PERFORM CALC-SALDO-COMBINADO THRU CALC-SALDO-COMBINADO-FIN.
+
+           GO TO MOSTRAR-PANTALLA-SALDO.
+
+       MOSTRAR-PANTALLA-SALDO.
+           IF MONEDA-MOSTRAR-OK = 1
+               DISPLAY "Equivalente aproximado" LINE 17 COLUMN 10
+               DISPLAY SALDO-CONVERTIDO-DISPLAY
+           END-IF.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "9 - Imprimir" LINE 24 COLUMN 20.
+           DISPLAY "8 - Otra moneda" LINE 24 COLUMN 35.
+           GO TO BALANCE-ENTER.
+
+       CALC-SALDO-COMBINADO.
+           MOVE 0 TO HAY-CUENTA-COMB.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO CALC-SALDO-COMBINADO-FIN.
+
+           MOVE TNUM TO TNUM-C.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO CALC-SALDO-COMBINADO-FIN.
+
+           IF CTA-ID-C = 0
+               CLOSE TARJETAS
+               GO TO CALC-SALDO-COMBINADO-FIN.
+
+           MOVE 1 TO HAY-CUENTA-COMB.
+           MOVE CTA-ID-C TO TARGET-CTA-ID.
+           COMPUTE CENT-SALDO-COMB = (SALDO-IMPR-ENT * 100)
+                                     + SALDO-IMPR-DEC.
+
+           START TARJETAS KEY IS = CTA-ID-C
+               INVALID KEY GO TO FIN-SIBLINGS.
+
+       LEER-HERMANA.
+           READ TARJETAS NEXT RECORD AT END GO TO FIN-SIBLINGS.
+           IF CTA-ID-C NOT = TARGET-CTA-ID
+               GO TO FIN-SIBLINGS.
+           IF TNUM-C = TNUM
+               GO TO LEER-HERMANA.
+
+           PERFORM SALDO-TARJETA-HERMANA
+               THRU SALDO-TARJETA-HERMANA-FIN.
+           ADD CENT-SALDO-SIB TO CENT-SALDO-COMB.
+
+           GO TO LEER-HERMANA.
+
+       FIN-SIBLINGS.
+           CLOSE TARJETAS.
+
+           COMPUTE SALDO-COMB-ENT = CENT-SALDO-COMB / 100.
+           MOVE FUNCTION MOD(CENT-SALDO-COMB, 100) TO SALDO-COMB-DEC.
+
+           DISPLAY "Saldo combinado de la cuenta" LINE 14 COLUMN 19.
+           DISPLAY HAY-SALDO-COMB-DISPLAY.
+
+       CALC-SALDO-COMBINADO-FIN.
+           EXIT.
+
+       SALDO-TARJETA-HERMANA.
+           MOVE 0 TO CENT-SALDO-SIB.
+           MOVE 0 TO LAST-SIB-MOV-NUM.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO SALDO-TARJETA-HERMANA-FIN.
 
+           MOVE TNUM-C TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SIB-MOV-FOUND.
+
+       LECTURA-SIB-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO SIB-MOV-FOUND.
+           IF MOV-TARJETA NOT = TNUM-C
+               GO TO SIB-MOV-FOUND.
+           IF LAST-SIB-MOV-NUM < MOV-NUM
+               MOVE MOV-NUM TO LAST-SIB-MOV-NUM.
+           GO TO LECTURA-SIB-MOV.
+
+       SIB-MOV-FOUND.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-SIB-MOV-NUM = 0
+               GO TO SALDO-TARJETA-HERMANA-FIN.
+
+           MOVE LAST-SIB-MOV-NUM TO MOV-NUM.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO SALDO-TARJETA-HERMANA-FIN.
+
+           READ F-MOVIMIENTOS INVALID KEY
+               GO TO SALDO-TARJETA-HERMANA-FIN.
+
+           COMPUTE CENT-SALDO-SIB = (MOV-SALDOPOS-ENT * 100)
+                                    + MOV-SALDOPOS-DEC.
+           CLOSE F-MOVIMIENTOS.
+
+       SALDO-TARJETA-HERMANA-FIN.
+           EXIT.
+
+       BALANCE-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               IF PRESSED-KEY = 9
+                   GO TO IMPRIMIR-EXTRACTO-SALDO
+               ELSE
+                   IF PRESSED-KEY = 8
+                       GO TO CONVERTIR-MONEDA
+                   ELSE
+                       EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO BALANCE-ENTER.
+
+       CONVERTIR-MONEDA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consulta de saldo" LINE 8 COLUMN 30.
+           DISPLAY "Indique el codigo de moneda (ISO, ej. USD):" LINE
+               13 COLUMN 5.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 01.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
+
+           MOVE SPACES TO MONEDA-USUARIO.
+
+       ACEPTAR-MONEDA.
+           ACCEPT PANTALLA-MONEDA ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO REDIBUJAR-SALDO
+               ELSE
+                   GO TO ACEPTAR-MONEDA.
+
+           MOVE FUNCTION UPPER-CASE(MONEDA-USUARIO) TO MONEDA-USUARIO.
+
+           OPEN INPUT F-TASAS.
+           IF FSR <> 00
+               MOVE 0 TO MONEDA-MOSTRAR-OK
+               GO TO REDIBUJAR-SALDO.
+
+           MOVE MONEDA-USUARIO TO TASA-MONEDA.
+           READ F-TASAS INVALID KEY
+               CLOSE F-TASAS
+               MOVE 0 TO MONEDA-MOSTRAR-OK
+               GO TO REDIBUJAR-SALDO.
+
+           COMPUTE TASA-ESCALADA = (TASA-CAMBIO-ENT * 10000)
+                                   + TASA-CAMBIO-DEC.
+           CLOSE F-TASAS.
+
+           COMPUTE SALDO-EUR-CENT = (SALDO-IMPR-ENT * 100)
+                                    + SALDO-IMPR-DEC.
+           COMPUTE PROD-CONVERSION = SALDO-EUR-CENT * TASA-ESCALADA.
+           COMPUTE FOREIGN-CENT = PROD-CONVERSION / 10000.
+
+           COMPUTE SALDO-CONV-ENT = FOREIGN-CENT / 100.
+           MOVE FUNCTION MOD(FOREIGN-CENT, 100) TO SALDO-CONV-DEC.
+
+           MOVE 1 TO MONEDA-MOSTRAR-OK.
+
+       REDIBUJAR-SALDO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Consulta de saldo" LINE 8 COLUMN 30.
+           DISPLAY "El saldo de tu cuenta" LINE 10 COLUMN 19.
+           DISPLAY TNUM LINE 10 COLUMN 41.
+           DISPLAY "es" LINE 10 COLUMN 58.
+           DISPLAY HAY-SALDO-DISPLAY.
+
+           IF HAY-CUENTA-COMB = 1
+               DISPLAY "Saldo combinado de la cuenta" LINE 14
+                   COLUMN 19
+               DISPLAY HAY-SALDO-COMB-DISPLAY
+           END-IF.
+
+           GO TO MOSTRAR-PANTALLA-SALDO.
+
+       IMPRIMIR-EXTRACTO-SALDO.
+           OPEN OUTPUT F-EXTRACTO.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "UnizarBank - Mini extracto de saldo" TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE SPACES TO LINEA-EXTRACTO.
+           STRING "Tarjeta: " TNUM DELIMITED BY SIZE
+               INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "Fecha: " DIA "-" MES "-" ANO " " HORAS ":"
+               MINUTOS DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "Saldo: " SALDO-IMPR-ENT "," SALDO-IMPR-DEC " EUR"
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           CLOSE F-EXTRACTO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consulta de saldo" LINE 8 COLUMN 30.
+           DISPLAY "Extracto enviado a impresion" LINE 10 COLUMN 22.
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
            GO TO EXIT-ENTER.
 
@@ -167,8 +467,11 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
-               GO TO EXIT-ENTER.
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
