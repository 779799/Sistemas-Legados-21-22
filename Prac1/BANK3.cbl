@@ -12,8 +12,20 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS FSM.
 
+           SELECT OPTIONAL F-EXTRACTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSE.
+
+           SELECT F-DISPUTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DISP-NUM
+           FILE STATUS IS FSD.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,10 +46,31 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-EXTRACTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extracto.txt".
+       01 LINEA-EXTRACTO            PIC  X(80).
+
+       FD F-DISPUTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "disputas.ubd".
+       01 DISPUTA-REG.
+           02 DISP-NUM               PIC  9(10).
+           02 DISP-MOV-NUM           PIC  9(35).
+           02 DISP-TARJETA           PIC  9(16).
+           02 DISP-ANO               PIC   9(4).
+           02 DISP-MES               PIC   9(2).
+           02 DISP-DIA               PIC   9(2).
+           02 DISP-MOTIVO            PIC  X(40).
 
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSD                       PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -67,6 +100,7 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 TIMEOUT-PRESSED       VALUE 8001.
        77 PRESSED-KEY               PIC   9(4).
 
        77 DIA1-USUARIO              PIC   9(2).
@@ -81,6 +115,11 @@
        77 EURENT2-USUARIO           PIC  S9(7).
        77 EURDEC2-USUARIO           PIC   9(2).
 
+       77 KEYWORD-USUARIO           PIC  X(20).
+       77 KEYWORD-LEN               PIC   9(2).
+       77 IDX-BUSCAR                PIC   9(2).
+       77 PALABRA-ENCONTRADA        PIC   9(1).
+
        77 FECHA-MIN                 PIC   9(8).
        77 FECHA-MOV                 PIC   9(8).
        77 FECHA-MAX                 PIC   9(8).
@@ -100,6 +139,9 @@
        77 ITERACIONES               PIC   9(2).
        77 COPIA-MOV                 PIC  9(35).
 
+       77 MOTIVO-USUARIO            PIC  X(40).
+       77 LAST-DISP-NUM             PIC  9(10).
+
        LINKAGE SECTION.
        77 TNUM                      PIC  9(16).
 
@@ -131,6 +173,12 @@
                LINE 15 COL 48 PIC -9(7) USING EURENT2-USUARIO.
            05 EUR-DEC-MAX BLANK ZERO FOREGROUND-COLOR CYAN
                LINE 15 COL 57 PIC 9(2) USING EURDEC2-USUARIO.
+           05 PALABRA-CLAVE AUTO UNDERLINE FOREGROUND-COLOR CYAN
+               LINE 17 COL 34 PIC X(20) USING KEYWORD-USUARIO.
+
+       01 PANTALLA-DISPUTA.
+           05 MOTIVO-DISPUTA AUTO UNDERLINE FOREGROUND-COLOR CYAN
+               LINE 13 COL 15 PIC X(40) USING MOTIVO-USUARIO.
 
        01 FILA-MOVIMIENTO-PAR.
 
@@ -252,6 +300,8 @@
            INITIALIZE EURENT2-USUARIO.
            INITIALIZE EURDEC2-USUARIO.
 
+           INITIALIZE KEYWORD-USUARIO.
+
            DISPLAY "Se  mostraran los ultimos movimientos," LINE 8
                COLUMN 8.
            DISPLAY "de mas a menos recientes." LINE 8 COLUMN 47.
@@ -264,6 +314,7 @@
                COLUMN 20.
            DISPLAY "Cantidad entre         .   EUR y         .   EUR"
                LINE 15 COLUMN 15.
+           DISPLAY "El concepto contiene:" LINE 17 COLUMN 12.
 
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 01.
            DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
@@ -312,6 +363,8 @@
            DISPLAY "Re. pag - Esp. anteriores" LINE 24 COLUMN 2.
            DISPLAY "ESC - Salir" LINE 24 COLUMN 33.
            DISPLAY "Av. pag - Esp. posteriores" LINE 24 COLUMN 54.
+           DISPLAY "9+Enter - Imprimir pagina" LINE 23 COLUMN 2.
+           DISPLAY "8+Enter - Disputar movimiento" LINE 23 COLUMN 35.
 
            MOVE 0 TO MOV-EN-PANTALLA.
            MOVE 7 TO LINEA-MOV-ACTUAL.
@@ -338,13 +391,19 @@
 
        WAIT-ORDER.
 
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
 
               IF ESC-PRESSED THEN
                   CLOSE F-MOVIMIENTOS
                   EXIT PROGRAM
               END-IF
 
+              IF TIMEOUT-PRESSED THEN
+                  CLOSE F-MOVIMIENTOS
+                  EXIT PROGRAM
+              END-IF
+
               IF PGDN-PRESSED THEN
                   GO TO FLECHA-ABAJO
               END-IF
@@ -355,6 +414,12 @@
 
            END-ACCEPT.
 
+           IF ENTER-PRESSED AND PRESSED-KEY = 9
+               GO TO IMPRIMIR-EXTRACTO-MOV.
+
+           IF ENTER-PRESSED AND PRESSED-KEY = 8
+               GO TO DISPUTAR-MOVIMIENTO.
+
            GO TO WAIT-ORDER.
 
        FLECHA-ABAJO.
@@ -460,6 +525,94 @@
        READ-MOVIMIENTO.
            READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
 
+       IMPRIMIR-EXTRACTO-MOV.
+           OPEN OUTPUT F-EXTRACTO.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "UnizarBank - Mini extracto de movimientos"
+               TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE SPACES TO LINEA-EXTRACTO.
+           STRING "Tarjeta: " TNUM DELIMITED BY SIZE
+               INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           MOVE 1 TO CONTADOR.
+           PERFORM MOV-EN-PANTALLA TIMES
+               MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO MOV-NUM
+               PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO
+               MOVE SPACES TO LINEA-EXTRACTO
+               STRING MOV-DIA "-" MOV-MES "-" MOV-ANO " "
+                   MOV-HOR ":" MOV-MIN " | " MOV-CONCEPTO " | "
+                   MOV-IMPORTE-ENT "," MOV-IMPORTE-DEC " | "
+                   MOV-SALDOPOS-ENT "," MOV-SALDOPOS-DEC
+                   DELIMITED BY SIZE INTO LINEA-EXTRACTO
+               WRITE LINEA-EXTRACTO
+               ADD 1 TO CONTADOR
+           END-PERFORM.
+
+           CLOSE F-EXTRACTO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Consulta de movimientos" LINE 8 COLUMN 28.
+           DISPLAY "Extracto enviado a impresion" LINE 10 COLUMN 22.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       DISPUTAR-MOVIMIENTO.
+           MOVE MOV-NUM TO DISP-MOV-NUM.
+
+           OPEN I-O F-DISPUTAS.
+           IF FSD <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Disputa de movimiento" LINE 6 COLUMN 28.
+           DISPLAY "Indique el motivo de la disputa:" LINE 11
+               COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 01.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
+
+           MOVE SPACES TO MOTIVO-USUARIO.
+
+       ACEPTAR-MOTIVO-DISPUTA.
+           ACCEPT PANTALLA-DISPUTA ON EXCEPTION
+               IF ESC-PRESSED
+                   CLOSE F-DISPUTAS
+                   GO TO WAIT-ORDER
+               ELSE
+                   GO TO ACEPTAR-MOTIVO-DISPUTA.
+
+           MOVE 0 TO LAST-DISP-NUM.
+
+       BUSCAR-LAST-DISP-NUM.
+           READ F-DISPUTAS NEXT RECORD AT END
+               GO TO GUARDAR-DISPUTA.
+           IF DISP-NUM > LAST-DISP-NUM
+               MOVE DISP-NUM TO LAST-DISP-NUM.
+           GO TO BUSCAR-LAST-DISP-NUM.
+
+       GUARDAR-DISPUTA.
+           ADD 1 TO LAST-DISP-NUM.
+           MOVE LAST-DISP-NUM  TO DISP-NUM.
+           MOVE TNUM           TO DISP-TARJETA.
+           MOVE ANO            TO DISP-ANO.
+           MOVE MES            TO DISP-MES.
+           MOVE DIA            TO DISP-DIA.
+           MOVE MOTIVO-USUARIO TO DISP-MOTIVO.
+           WRITE DISPUTA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-DISPUTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Disputa de movimiento" LINE 6 COLUMN 28.
+           DISPLAY "Su disputa ha sido registrada" LINE 10 COLUMN 22.
+           DISPLAY "En breve nos pondremos en contacto" LINE 11
+               COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
        PSYS-ERR.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -515,6 +668,29 @@
            IF CENT-MAX < CENT-MOV
                MOVE 0 TO MOV-VALIDO.
 
+           PERFORM BUSCAR-PALABRA THRU BUSCAR-PALABRA.
+
+
+       BUSCAR-PALABRA.
+           IF FUNCTION TRIM(KEYWORD-USUARIO) = SPACES
+               GO TO BUSCAR-PALABRA-FIN.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(KEYWORD-USUARIO))
+               TO KEYWORD-LEN.
+           MOVE 0 TO PALABRA-ENCONTRADA.
+
+           PERFORM VARYING IDX-BUSCAR FROM 1 BY 1
+                   UNTIL IDX-BUSCAR > (36 - KEYWORD-LEN)
+               IF MOV-CONCEPTO(IDX-BUSCAR:KEYWORD-LEN) =
+                       FUNCTION TRIM(KEYWORD-USUARIO)
+                   MOVE 1 TO PALABRA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+           IF PALABRA-ENCONTRADA = 0
+               MOVE 0 TO MOV-VALIDO.
+
+       BUSCAR-PALABRA-FIN.
 
        MOSTRAR-MOVIMIENTO.
 
