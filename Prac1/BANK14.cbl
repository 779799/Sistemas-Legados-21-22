@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK14.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSK                       PIC   X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 MOVNUM-INTRO             PIC  9(35).
+       77 MOVNUM-DISPLAY           PIC Z(34)9.
+
+       77 ORIG-TARJETA             PIC  9(16).
+       77 ORIG-IMPORTE-ENT         PIC S9(7).
+       77 ORIG-IMPORTE-DEC         PIC   9(2).
+       77 ORIG-MONEDA              PIC  X(3).
+       77 ORIG-IMPORTE-CENT        PIC S9(9).
+       77 CORRECCION-CENT          PIC S9(9).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-USER-MOV-NUM        PIC  9(35).
+       77 CENT-SALDO-USER          PIC S9(11).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 MOVNUM-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(35) USING MOVNUM-INTRO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Anulacion de movimientos" LINE 2
+               COLUMN 21 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       PANULACION.
+           INITIALIZE MOVNUM-INTRO.
+           DISPLAY "Anulacion de movimiento" LINE 6 COLUMN 27.
+           DISPLAY "Numero de movimiento a anular:" LINE 10 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 66.
+
+           ACCEPT MOVNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   STOP RUN
+               ELSE
+                   GO TO PANULACION.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           MOVE MOVNUM-INTRO TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTO-NO-EXISTE.
+
+           IF MOV-ESTADO = "A"
+               CLOSE F-MOVIMIENTOS
+               GO TO MOVIMIENTO-YA-ANULADO.
+
+           MOVE MOV-TARJETA           TO ORIG-TARJETA.
+           MOVE MOV-IMPORTE-ENT       TO ORIG-IMPORTE-ENT.
+           MOVE MOV-IMPORTE-DEC       TO ORIG-IMPORTE-DEC.
+           MOVE MOV-MONEDA            TO ORIG-MONEDA.
+
+           MOVE "A" TO MOV-ESTADO.
+           REWRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           IF ORIG-IMPORTE-ENT < 0
+               COMPUTE ORIG-IMPORTE-CENT = 0 -
+                   ((FUNCTION ABS(ORIG-IMPORTE-ENT) * 100)
+                       + ORIG-IMPORTE-DEC)
+           ELSE
+               COMPUTE ORIG-IMPORTE-CENT =
+                   (ORIG-IMPORTE-ENT * 100) + ORIG-IMPORTE-DEC.
+
+           COMPUTE CORRECCION-CENT = 0 - ORIG-IMPORTE-CENT.
+
+           PERFORM SIGUIENTE-MOV-NUM
+               THRU SIGUIENTE-MOV-NUM-FIN.
+           PERFORM CONSULTA-SALDO-TARJETA
+               THRU CONSULTA-SALDO-TARJETA-FIN.
+
+           PERFORM ESCRIBIR-ANULACION THRU ESCRIBIR-ANULACION-FIN.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Anulacion de movimiento" LINE 6 COLUMN 27.
+           DISPLAY "Movimiento anulado correctamente" LINE 10
+               COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       MOVIMIENTO-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ese movimiento no existe" LINE 10 COLUMN 24
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       MOVIMIENTO-YA-ANULADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ese movimiento ya estaba anulado" LINE 10
+               COLUMN 18 WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       CONSULTA-SALDO-TARJETA.
+           MOVE 0 TO CENT-SALDO-USER.
+           MOVE 0 TO LAST-USER-MOV-NUM.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE ORIG-TARJETA TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SALDO-TARJETA-ENCONTRADO.
+
+       LECTURA-SALDO-TARJETA.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-TARJETA NOT = ORIG-TARJETA
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-NUM > LAST-USER-MOV-NUM
+               MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+           GO TO LECTURA-SALDO-TARJETA.
+
+       SALDO-TARJETA-ENCONTRADO.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-USER-MOV-NUM = 0
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           COMPUTE CENT-SALDO-USER = (MOV-SALDOPOS-ENT * 100)
+                                     + MOV-SALDOPOS-DEC.
+           CLOSE F-MOVIMIENTOS.
+
+       CONSULTA-SALDO-TARJETA-FIN.
+           EXIT.
+
+       ESCRIBIR-ANULACION.
+           ADD CORRECCION-CENT TO CENT-SALDO-USER.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           MOVE LAST-MOV-NUM    TO MOV-NUM.
+           MOVE ORIG-TARJETA    TO MOV-TARJETA.
+           MOVE ANO             TO MOV-ANO.
+           MOVE MES             TO MOV-MES.
+           MOVE DIA             TO MOV-DIA.
+           MOVE HORAS           TO MOV-HOR.
+           MOVE MINUTOS         TO MOV-MIN.
+           MOVE SEGUNDOS        TO MOV-SEG.
+
+           IF CORRECCION-CENT < 0
+               COMPUTE MOV-IMPORTE-ENT =
+                   0 - (FUNCTION ABS(CORRECCION-CENT) / 100)
+               MOVE FUNCTION MOD(FUNCTION ABS(CORRECCION-CENT), 100)
+                   TO MOV-IMPORTE-DEC
+           ELSE
+               COMPUTE MOV-IMPORTE-ENT = CORRECCION-CENT / 100
+               MOVE FUNCTION MOD(CORRECCION-CENT, 100)
+                   TO MOV-IMPORTE-DEC
+           END-IF.
+
+           MOVE MOVNUM-INTRO TO MOVNUM-DISPLAY.
+           MOVE SPACES TO MOV-CONCEPTO.
+           STRING "Anulacion mov " FUNCTION TRIM(MOVNUM-DISPLAY)
+               DELIMITED BY SIZE INTO MOV-CONCEPTO.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+           MOVE " " TO MOV-ESTADO.
+           MOVE ORIG-MONEDA TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+       ESCRIBIR-ANULACION-FIN.
+           EXIT.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE CONTADORES.
+           CLOSE F-MOVIMIENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO EXIT-ENTER.
