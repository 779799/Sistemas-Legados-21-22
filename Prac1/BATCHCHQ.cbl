@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCHQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           ALTERNATE RECORD KEY IS CTA-ID-E WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TCAD-E      PIC  9(6).
+           02 CTA-ID-E    PIC 9(16).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSK                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 FECHA-ACTUAL-AAAAMM      PIC  9(6).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-TARJETA-MOV-NUM     PIC  9(35).
+
+       77 CENT-SALDO-ACTUAL        PIC S9(11).
+       77 CENT-IMPORTE-CHEQUE      PIC S9(9).
+
+       77 I-CHQ                    PIC  9(9).
+
+       01 COLA-CHEQUES.
+           02 CHEQUE-ENTRY OCCURS 2000 TIMES INDEXED BY IDX-CHEQUE.
+               03 CHQ-MOV-NUM      PIC 9(35).
+               03 CHQ-TARJETA      PIC 9(16).
+               03 CHQ-IMPORTE-ENT  PIC S9(7).
+               03 CHQ-IMPORTE-DEC  PIC 9(2).
+
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-COLA               PIC  9(9) VALUE 0.
+       77 TOTAL-DESBORDADOS        PIC  9(9) VALUE 0.
+       77 TOTAL-CONFIRMADOS        PIC  9(9) VALUE 0.
+       77 TOTAL-RECHAZADOS         PIC  9(9) VALUE 0.
+
+       77 MSJ-CONFIRMADO           PIC  X(35) VALUE
+           "Cheque confirmado".
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHCHQ - Compensacion de cheques pendientes".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-AAAAMM = ANO * 100 + MES.
+
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHCHQ: error abriendo movimientos, FSM="
+                   FSM
+               GO TO FIN-ERROR.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-SELECCION.
+           ADD 1 TO TOTAL-LEIDOS.
+
+           IF MOV-ESTADO = "P" AND MOV-CONCEPTO(1:7) = "Cheque "
+              AND NOT (MOV-ANO = ANO AND MOV-MES = MES
+                       AND MOV-DIA = DIA)
+               PERFORM ENCOLAR-CHEQUE THRU ENCOLAR-CHEQUE-FIN.
+
+           GO TO LEER-MOVIMIENTO.
+
+       ENCOLAR-CHEQUE.
+           IF TOTAL-COLA >= 2000
+               ADD 1 TO TOTAL-DESBORDADOS
+               GO TO ENCOLAR-CHEQUE-FIN.
+
+           ADD 1 TO TOTAL-COLA.
+           SET IDX-CHEQUE TO TOTAL-COLA.
+           MOVE MOV-NUM         TO CHQ-MOV-NUM(IDX-CHEQUE).
+           MOVE MOV-TARJETA     TO CHQ-TARJETA(IDX-CHEQUE).
+           MOVE MOV-IMPORTE-ENT TO CHQ-IMPORTE-ENT(IDX-CHEQUE).
+           MOVE MOV-IMPORTE-DEC TO CHQ-IMPORTE-DEC(IDX-CHEQUE).
+
+       ENCOLAR-CHEQUE-FIN.
+           EXIT.
+
+       FIN-SELECCION.
+           CLOSE F-MOVIMIENTOS.
+
+           IF TOTAL-DESBORDADOS NOT = 0
+               DISPLAY "BATCHCHQ: aviso, " TOTAL-DESBORDADOS
+                   " cheques no procesados por exceso de cola".
+
+           MOVE 1 TO I-CHQ.
+
+       PROCESAR-COLA.
+           IF I-CHQ > TOTAL-COLA
+               GO TO FIN-LECTURA.
+
+           SET IDX-CHEQUE TO I-CHQ.
+           PERFORM COMPENSAR-CHEQUE THRU COMPENSAR-CHEQUE-FIN.
+
+           ADD 1 TO I-CHQ.
+           GO TO PROCESAR-COLA.
+
+       COMPENSAR-CHEQUE.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               DISPLAY "BATCHCHQ: error abriendo tarjetas, cheque "
+                   CHQ-MOV-NUM(IDX-CHEQUE)
+               GO TO FIN-ERROR.
+
+           MOVE CHQ-TARJETA(IDX-CHEQUE) TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               DISPLAY "BATCHCHQ: tarjeta " CHQ-TARJETA(IDX-CHEQUE)
+                   " no existe, se rechaza cheque "
+                   CHQ-MOV-NUM(IDX-CHEQUE)
+               CLOSE TARJETAS
+               PERFORM RECHAZAR-CHEQUE THRU RECHAZAR-CHEQUE-FIN
+               GO TO COMPENSAR-CHEQUE-FIN.
+
+           IF TCAD-E < FECHA-ACTUAL-AAAAMM
+               DISPLAY "BATCHCHQ: tarjeta " CHQ-TARJETA(IDX-CHEQUE)
+                   " caducada, se rechaza cheque "
+                   CHQ-MOV-NUM(IDX-CHEQUE)
+               CLOSE TARJETAS
+               PERFORM RECHAZAR-CHEQUE THRU RECHAZAR-CHEQUE-FIN
+               GO TO COMPENSAR-CHEQUE-FIN.
+
+           CLOSE TARJETAS.
+
+           PERFORM CONFIRMAR-CHEQUE THRU CONFIRMAR-CHEQUE-FIN.
+
+       COMPENSAR-CHEQUE-FIN.
+           EXIT.
+
+       RECHAZAR-CHEQUE.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN-ERROR.
+
+           MOVE CHQ-MOV-NUM(IDX-CHEQUE) TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO TO FIN-ERROR.
+           MOVE "R" TO MOV-ESTADO.
+           REWRITE MOVIMIENTO-REG INVALID KEY GO TO FIN-ERROR.
+
+           CLOSE F-MOVIMIENTOS.
+
+           ADD 1 TO TOTAL-RECHAZADOS.
+
+       RECHAZAR-CHEQUE-FIN.
+           EXIT.
+
+       CONFIRMAR-CHEQUE.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO FIN-ERROR.
+
+           MOVE 0 TO LAST-TARJETA-MOV-NUM.
+           MOVE CHQ-TARJETA(IDX-CHEQUE) TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SALDO-ENCONTRADO.
+
+       BUSCAR-SALDO-ACTUAL.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-ENCONTRADO.
+           IF MOV-TARJETA NOT = CHQ-TARJETA(IDX-CHEQUE)
+               GO TO SALDO-ENCONTRADO.
+           IF MOV-NUM > LAST-TARJETA-MOV-NUM
+               MOVE MOV-NUM TO LAST-TARJETA-MOV-NUM.
+           GO TO BUSCAR-SALDO-ACTUAL.
+
+       SALDO-ENCONTRADO.
+           MOVE 0 TO CENT-SALDO-ACTUAL.
+           IF LAST-TARJETA-MOV-NUM NOT = 0
+               MOVE LAST-TARJETA-MOV-NUM TO MOV-NUM
+               READ F-MOVIMIENTOS INVALID KEY GO TO FIN-ERROR
+               COMPUTE CENT-SALDO-ACTUAL = (MOV-SALDOPOS-ENT * 100)
+                                          + MOV-SALDOPOS-DEC
+           END-IF.
+
+           COMPUTE CENT-IMPORTE-CHEQUE =
+               (CHQ-IMPORTE-ENT(IDX-CHEQUE) * 100)
+               + CHQ-IMPORTE-DEC(IDX-CHEQUE).
+           ADD CENT-IMPORTE-CHEQUE TO CENT-SALDO-ACTUAL.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           MOVE LAST-MOV-NUM                TO MOV-NUM.
+           MOVE CHQ-TARJETA(IDX-CHEQUE)     TO MOV-TARJETA.
+           MOVE ANO                         TO MOV-ANO.
+           MOVE MES                         TO MOV-MES.
+           MOVE DIA                         TO MOV-DIA.
+           MOVE HORAS                       TO MOV-HOR.
+           MOVE MINUTOS                     TO MOV-MIN.
+           MOVE SEGUNDOS                    TO MOV-SEG.
+           MOVE CHQ-IMPORTE-ENT(IDX-CHEQUE) TO MOV-IMPORTE-ENT.
+           MOVE CHQ-IMPORTE-DEC(IDX-CHEQUE) TO MOV-IMPORTE-DEC.
+           MOVE MSJ-CONFIRMADO              TO MOV-CONCEPTO.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ACTUAL / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ACTUAL, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "                         TO MOV-ESTADO.
+           MOVE "EUR"                       TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN-ERROR.
+
+           MOVE CHQ-MOV-NUM(IDX-CHEQUE) TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO TO FIN-ERROR.
+           MOVE "C" TO MOV-ESTADO.
+           REWRITE MOVIMIENTO-REG INVALID KEY GO TO FIN-ERROR.
+
+           CLOSE F-MOVIMIENTOS.
+
+           ADD 1 TO TOTAL-CONFIRMADOS.
+
+       CONFIRMAR-CHEQUE-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           DISPLAY "BATCHCHQ: movimientos leidos  : " TOTAL-LEIDOS.
+           DISPLAY "BATCHCHQ: cheques en cola     : " TOTAL-COLA.
+           DISPLAY "BATCHCHQ: cheques confirmados : "
+               TOTAL-CONFIRMADOS.
+           DISPLAY "BATCHCHQ: cheques rechazados  : "
+               TOTAL-RECHAZADOS.
+           STOP RUN.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO FIN-ERROR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       FIN-ERROR.
+           STOP RUN.
