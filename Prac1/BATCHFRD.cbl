@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHFRD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT F-EXCEPCIONES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+       FD F-EXCEPCIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "excepciones.txt".
+       01 LINEA-EXCEPCIONES         PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSX                      PIC  X(2).
+
+       78 WD-LIMIT-HORA            VALUE 3.
+       78 UMBRAL-FACTOR            VALUE 5.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 TABLA-TARJETAS.
+           02 TARJETA-ENTRY OCCURS 5000 TIMES INDEXED BY IDX-TARJETA
+                   PIC 9(16).
+       77 NUM-TARJETAS-DISTINTAS   PIC  9(5) VALUE 0.
+       77 IDX-BUSCAR-TARJETA       PIC  9(5).
+       77 ENCONTRADA-TARJETA       PIC  9(1).
+       77 TOTAL-DESBORDADOS        PIC  9(9) VALUE 0.
+
+       01 TABLA-HORAS.
+           02 RETIRADAS-HORA OCCURS 24 TIMES INDEXED BY IDX-HORA
+                   PIC 9(3).
+
+       77 HORA-ACTUAL              PIC  9(2).
+       77 NUM-MOV-TARJETA          PIC  9(9).
+       77 SUMA-ABS-CENT            PIC S9(13).
+       77 PROMEDIO-CENT            PIC S9(11).
+       77 ABS-CENT                 PIC S9(11).
+       77 UMBRAL-CENT              PIC S9(13).
+
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-EXCEPCIONES        PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHFRD - Deteccion de actividad sospechosa".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN OUTPUT F-EXCEPCIONES.
+           IF FSX <> 00
+               DISPLAY "BATCHFRD: error abriendo excepciones.txt, FSX="
+                   FSX
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "UnizarBank - Informe de actividad sospechosa "
+               DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHFRD: error abriendo movimientos, FSM="
+                   FSM
+               CLOSE F-EXCEPCIONES
+               GO TO FIN-ERROR.
+
+       IDENTIFICAR-TARJETAS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FASE2.
+           ADD 1 TO TOTAL-LEIDOS.
+           PERFORM ANADIR-TARJETA THRU ANADIR-TARJETA-FIN.
+           GO TO IDENTIFICAR-TARJETAS.
+
+       ANADIR-TARJETA.
+           MOVE 0 TO ENCONTRADA-TARJETA.
+
+           PERFORM VARYING IDX-BUSCAR-TARJETA FROM 1 BY 1
+                   UNTIL IDX-BUSCAR-TARJETA > NUM-TARJETAS-DISTINTAS
+               IF TARJETA-ENTRY(IDX-BUSCAR-TARJETA) = MOV-TARJETA
+                   MOVE 1 TO ENCONTRADA-TARJETA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF ENCONTRADA-TARJETA = 0
+               IF NUM-TARJETAS-DISTINTAS >= 5000
+                   ADD 1 TO TOTAL-DESBORDADOS
+               ELSE
+                   ADD 1 TO NUM-TARJETAS-DISTINTAS
+                   MOVE MOV-TARJETA
+                       TO TARJETA-ENTRY(NUM-TARJETAS-DISTINTAS)
+               END-IF
+           END-IF.
+
+       ANADIR-TARJETA-FIN.
+           EXIT.
+
+       FASE2.
+           IF TOTAL-DESBORDADOS NOT = 0
+               DISPLAY "BATCHFRD: aviso, " TOTAL-DESBORDADOS
+                   " tarjetas no analizadas por exceso de tabla".
+
+           PERFORM VARYING IDX-TARJETA FROM 1 BY 1
+                   UNTIL IDX-TARJETA > NUM-TARJETAS-DISTINTAS
+               PERFORM PROCESAR-TARJETA THRU PROCESAR-TARJETA-FIN
+           END-PERFORM.
+
+           GO TO FIN-LECTURA.
+
+       PROCESAR-TARJETA.
+           MOVE 0 TO NUM-MOV-TARJETA.
+           MOVE 0 TO SUMA-ABS-CENT.
+
+           PERFORM VARYING IDX-HORA FROM 1 BY 1 UNTIL IDX-HORA > 24
+               MOVE 0 TO RETIRADAS-HORA(IDX-HORA)
+           END-PERFORM.
+
+           MOVE TARJETA-ENTRY(IDX-TARJETA) TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO PROCESAR-TARJETA-FIN.
+
+       CALC-PROMEDIO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO DETECTAR-HORAS.
+           IF MOV-TARJETA NOT = TARJETA-ENTRY(IDX-TARJETA)
+               GO TO DETECTAR-HORAS.
+
+           COMPUTE ABS-CENT =
+               (FUNCTION ABS(MOV-IMPORTE-ENT) * 100) + MOV-IMPORTE-DEC.
+           ADD ABS-CENT TO SUMA-ABS-CENT.
+           ADD 1 TO NUM-MOV-TARJETA.
+
+           IF MOV-CONCEPTO(1:8) = "Retirada"
+               ADD 1 TO RETIRADAS-HORA(MOV-HOR + 1)
+           END-IF.
+
+           GO TO CALC-PROMEDIO.
+
+       DETECTAR-HORAS.
+           IF NUM-MOV-TARJETA = 0
+               GO TO PROCESAR-TARJETA-FIN.
+
+           COMPUTE PROMEDIO-CENT = SUMA-ABS-CENT / NUM-MOV-TARJETA.
+           COMPUTE UMBRAL-CENT = PROMEDIO-CENT * UMBRAL-FACTOR.
+
+           PERFORM VARYING IDX-HORA FROM 1 BY 1 UNTIL IDX-HORA > 24
+               IF RETIRADAS-HORA(IDX-HORA) > WD-LIMIT-HORA
+                   COMPUTE HORA-ACTUAL = IDX-HORA - 1
+                   PERFORM ESCRIBIR-EXCESO-RETIRADAS
+                       THRU ESCRIBIR-EXCESO-RETIRADAS-FIN
+               END-IF
+           END-PERFORM.
+
+           MOVE TARJETA-ENTRY(IDX-TARJETA) TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO PROCESAR-TARJETA-FIN.
+
+       DETECTAR-IMPORTES.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO PROCESAR-TARJETA-FIN.
+           IF MOV-TARJETA NOT = TARJETA-ENTRY(IDX-TARJETA)
+               GO TO PROCESAR-TARJETA-FIN.
+
+           COMPUTE ABS-CENT =
+               (FUNCTION ABS(MOV-IMPORTE-ENT) * 100) + MOV-IMPORTE-DEC.
+
+           IF PROMEDIO-CENT > 0 AND ABS-CENT > UMBRAL-CENT
+               PERFORM ESCRIBIR-EXCESO-IMPORTE
+                   THRU ESCRIBIR-EXCESO-IMPORTE-FIN
+           END-IF.
+
+           GO TO DETECTAR-IMPORTES.
+
+       PROCESAR-TARJETA-FIN.
+           EXIT.
+
+       ESCRIBIR-EXCESO-RETIRADAS.
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "Tarjeta " TARJETA-ENTRY(IDX-TARJETA)
+               ": " RETIRADAS-HORA(IDX-HORA)
+               " retiradas entre las " HORA-ACTUAL
+               ":00 y las " HORA-ACTUAL ":59"
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+           ADD 1 TO TOTAL-EXCEPCIONES.
+
+       ESCRIBIR-EXCESO-RETIRADAS-FIN.
+           EXIT.
+
+       ESCRIBIR-EXCESO-IMPORTE.
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "Tarjeta " MOV-TARJETA
+               ": movimiento num. " MOV-NUM
+               " de " ABS-CENT
+               " cent. supera " UMBRAL-FACTOR
+               "x la actividad habitual (" PROMEDIO-CENT " cent.)"
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+           ADD 1 TO TOTAL-EXCEPCIONES.
+
+       ESCRIBIR-EXCESO-IMPORTE-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "Movimientos analizados: " TOTAL-LEIDOS
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "Tarjetas analizadas   : " NUM-TARJETAS-DISTINTAS
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+
+           MOVE SPACES TO LINEA-EXCEPCIONES.
+           STRING "Excepciones detectadas: " TOTAL-EXCEPCIONES
+               DELIMITED BY SIZE INTO LINEA-EXCEPCIONES.
+           WRITE LINEA-EXCEPCIONES.
+
+           CLOSE F-EXCEPCIONES.
+
+           DISPLAY "BATCHFRD: movimientos analizados       : "
+               TOTAL-LEIDOS.
+           DISPLAY "BATCHFRD: tarjetas analizadas           : "
+               NUM-TARJETAS-DISTINTAS.
+           DISPLAY "BATCHFRD: excepciones detectadas        : "
+               TOTAL-EXCEPCIONES.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
