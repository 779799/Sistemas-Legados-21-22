@@ -12,9 +12,18 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS FSM.
 
 
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-MOVIMIENTOS
@@ -34,10 +43,20 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
 
 
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
+       77 FSK                       PIC   X(2).
 
        78 BLACK                   VALUE      0.
        78 BLUE                    VALUE      1.
@@ -67,6 +86,7 @@
            88 UP-ARROW-PRESSED    VALUE   2003.
            88 DOWN-ARROW-PRESSED  VALUE   2004.
            88 ESC-PRESSED         VALUE   2005.
+           88 TIMEOUT-PRESSED     VALUE   8001.
 
        77 LAST-USER-MOV-NUM        PIC   9(35).
        77 LAST-MOV-NUM             PIC   9(35).
@@ -82,8 +102,14 @@
        77 CENT-ACUMULADOR          PIC   9(11).
 
        77 CON                      PIC   X(35) VALUE "Ingreso".
+       77 CON-CHEQUE               PIC   X(8)  VALUE "Cheque ".
        77 PRESSED-KEY              PIC    9(4).
 
+       77 TIPO-INGRESO             PIC    9(1).
+       77 CHEQUE-NUM               PIC    9(10).
+       77 CHEQUE-IMPORTE-ENT       PIC    9(7).
+       77 CHEQUE-IMPORTE-DEC       PIC    9(2).
+
        LINKAGE SECTION.
        77 TNUM                     PIC  9(16).
 
@@ -102,6 +128,14 @@
            05 FILLER BLANK ZERO AUTO UNDERLINE
                LINE 16 COL 41 PIC 9(5) USING BILL50-USUARIO.
 
+       01 ENTRADA-CHEQUE.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 41 PIC 9(10) USING CHEQUE-NUM.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 41 PIC 9(7) USING CHEQUE-IMPORTE-ENT.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 49 PIC 9(2) USING CHEQUE-IMPORTE-DEC.
+
        01 SALDO-DISPLAY.
            05 FILLER SIGN IS LEADING SEPARATE
                LINE 10 COL 33 PIC -9(7) FROM SALDO-USUARIO-ENT.
@@ -122,6 +156,8 @@
        PROCEDURE DIVISION USING TNUM.
        IMPRIMIR-CABECERA.
 
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
 
            DISPLAY BLANK-SCREEN.
@@ -147,23 +183,6 @@
 
            INITIALIZE CENT-ACUMULADOR.
 
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00
-              GO TO PSYS-ERR.
-
-           MOVE 0 TO LAST-MOV-NUM.
-
-       LEER-ULTIMO-MOV-READ.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO LAST-MOV-FOUND.
-
-           IF MOV-NUM > LAST-MOV-NUM
-               MOVE MOV-NUM TO LAST-MOV-NUM.
-
-           GO TO LEER-ULTIMO-MOV-READ.
-
-       LAST-MOV-FOUND.
-           CLOSE F-MOVIMIENTOS.
-
 
 
 
@@ -173,16 +192,19 @@
                GO TO PSYS-ERR.
 
            MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO LAST-USER-MOV-FOUND.
 
 
        LECTURA-MOV-USER.
            READ F-MOVIMIENTOS NEXT RECORD
               AT END GO LAST-USER-MOV-FOUND.
 
-              IF MOV-TARJETA = TNUM
-                  IF LAST-USER-MOV-NUM < MOV-NUM
-                      MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+              IF MOV-TARJETA NOT = TNUM
+                  GO TO LAST-USER-MOV-FOUND.
+              IF LAST-USER-MOV-NUM < MOV-NUM
+                  MOVE MOV-NUM TO LAST-USER-MOV-NUM.
               GO LECTURA-MOV-USER.
 
        LAST-USER-MOV-FOUND.
@@ -192,7 +214,7 @@
                MOVE 0 TO SALDO-USUARIO-ENT
                MOVE 0 TO SALDO-USUARIO-DEC
                MOVE 0 TO CENT-SALDO-USER
-               GO TO PANTALLA-INGRESO
+               GO TO SELECCION-INGRESO
            END-IF.
 
            MOVE LAST-USER-MOV-NUM TO MOV-NUM.
@@ -211,6 +233,37 @@
            CLOSE F-MOVIMIENTOS.
 
 
+       SELECCION-INGRESO SECTION.
+           DISPLAY "Ingresar dinero" LINE 8 COLUMN 30.
+           DISPLAY "Saldo Actual: " LINE 10 COLUMN 19.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "1 - Ingreso en efectivo" LINE 13 COLUMN 19.
+           DISPLAY "2 - Ingreso de cheque" LINE 14 COLUMN 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       SELECCION-INGRESO-ACEPTAR.
+           ACCEPT TIPO-INGRESO LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED THEN
+                   EXIT PROGRAM
+               ELSE
+                   GO TO SELECCION-INGRESO-ACEPTAR
+               END-IF
+           END-IF.
+
+           IF TIPO-INGRESO = 2
+               GO TO PANTALLA-CHEQUE.
+
+           IF TIPO-INGRESO NOT = 1
+               GO TO SELECCION-INGRESO-ACEPTAR.
+
+
 
 
        PANTALLA-INGRESO SECTION.
@@ -260,7 +313,7 @@
 
 
        ESCRITURA.
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
 
            MOVE LAST-MOV-NUM            TO MOV-NUM.
            MOVE TNUM                    TO MOV-TARJETA.
@@ -277,6 +330,8 @@
 
            MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+           MOVE " "                     TO MOV-ESTADO.
+           MOVE "EUR"                   TO MOV-MONEDA.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
@@ -303,9 +358,164 @@
 
            GO TO EXIT-ENTER.
 
+
+
+
+       PANTALLA-CHEQUE SECTION.
+           INITIALIZE CHEQUE-NUM.
+           INITIALIZE CHEQUE-IMPORTE-ENT.
+           INITIALIZE CHEQUE-IMPORTE-DEC.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+           DISPLAY "Ingreso de cheque" LINE 8 COLUMN 30.
+           DISPLAY "Saldo Actual: " LINE 10 COLUMN 19.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Numero de cheque:                  "
+               LINE 14 COLUMN 21.
+           DISPLAY "Importe del cheque:                 "
+               LINE 16 COLUMN 21.
+           DISPLAY "." LINE 16 COLUMN 48.
+           DISPLAY "EUR" LINE 16 COLUMN 52.
+
+       CONF-CHEQUE.
+           ACCEPT ENTRADA-CHEQUE ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO SELECCION-INGRESO
+           END-IF.
+
+           IF CHEQUE-IMPORTE-ENT = 0 AND CHEQUE-IMPORTE-DEC = 0 THEN
+               DISPLAY "Indique un importe valido!!" LINE 18
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PANTALLA-CHEQUE
+           END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (CHEQUE-IMPORTE-ENT * 100)
+                                     + CHEQUE-IMPORTE-DEC.
+
+
+
+
+       INSERTAR-CHEQUE SECTION.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+              GO TO PSYS-ERR.
+
+       ESCRITURA-CHEQUE.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+
+           MOVE LAST-MOV-NUM            TO MOV-NUM.
+           MOVE TNUM                    TO MOV-TARJETA.
+           MOVE ANO                     TO MOV-ANO.
+           MOVE MES                     TO MOV-MES.
+           MOVE DIA                     TO MOV-DIA.
+           MOVE HORAS                   TO MOV-HOR.
+           MOVE MINUTOS                 TO MOV-MIN.
+           MOVE SEGUNDOS                TO MOV-SEG.
+
+           MOVE CENT-IMPOR-USER          TO MOV-IMPORTE-ENT.
+
+           MOVE SPACES                  TO MOV-CONCEPTO.
+           STRING CON-CHEQUE CHEQUE-NUM DELIMITED BY SIZE
+               INTO MOV-CONCEPTO.
+
+           MOVE SALDO-USUARIO-ENT       TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-USUARIO-DEC       TO MOV-SALDOPOS-DEC.
+           MOVE "P"                     TO MOV-ESTADO.
+           MOVE "EUR"                   TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+
+       PANT-CHEQUE SECTION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ingreso de cheque" LINE 8 COLUMN 30.
+           DISPLAY "Se ha registrado su cheque numero:"
+               LINE 10 COLUMN 19.
+           DISPLAY CHEQUE-NUM LINE 10 COLUMN 54.
+           DISPLAY "El importe quedara disponible en unos dias,"
+               LINE 11 COLUMN 19.
+           DISPLAY "una vez se confirme el cobro del cheque."
+               LINE 12 COLUMN 19.
+
+           DISPLAY SALDO-DISPLAY.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+           GO TO EXIT-ENTER.
+
+
+
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+
        PSYS-ERR.
 
            CLOSE F-MOVIMIENTOS.
+           CLOSE CONTADORES.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -317,8 +527,11 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
-               GO TO EXIT-ENTER.
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
