@@ -1,189 +1,283 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANK8.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CRT STATUS IS KEYBOARD-STATUS.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TARJETAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TNUM-C
-           FILE STATUS IS FST.
-
-
-      
-       DATA DIVISION.
-       FILE SECTION.
-       FD TARJETAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM-C      PIC 9(16).
-           02 TPIN-C      PIC  9(4).
-       
-       WORKING-STORAGE SECTION.
-       77 FST                       PIC   X(2).
-      
-       78 BLACK                   VALUE      0.
-       78 BLUE                    VALUE      1.
-       78 GREEN                   VALUE      2.
-       78 CYAN                    VALUE      3.
-       78 RED                     VALUE      4.
-       78 MAGENTA                 VALUE      5.
-       78 YELLOW                  VALUE      6.
-       78 WHITE                   VALUE      7.
-       01 CAMPOS-FECHA.
-           05 FECHA.
-               10 ANO               PIC   9(4).
-               10 MES               PIC   9(2).
-               10 DIA               PIC   9(2).
-           05 HORA.
-               10 HORAS             PIC   9(2).
-               10 MINUTOS           PIC   9(2).
-               10 SEGUNDOS          PIC   9(2).
-               10 MILISEGUNDOS      PIC   9(2).
-           05 DIF-GMT               PIC  S9(4).
-      
-       01 KEYBOARD-STATUS           PIC  9(4).
-           88 ENTER-PRESSED       VALUE     0.
-           88 PGUP-PRESSED        VALUE  2001.
-           88 PGDN-PRESSED        VALUE  2002.
-           88 UP-ARROW-PRESSED    VALUE  2003.
-           88 DOWN-ARROW-PRESSED  VALUE  2004.
-           88 ESC-PRESSED         VALUE  2005.
-      
-       77 LAST-MOV-NUM             PIC  9(35).
-       77 PRESSED-KEY              PIC   9(4).
-       77 TACT                     PIC   9(4).
-       77 PIN-NUEVO                PIC   9(4).
-       77 PIN-NUEVO-REP            PIC   9(4).
-       LINKAGE SECTION.
-       77 TNUM                     PIC  9(16).
-
-       SCREEN SECTION.
-       01 BLANK-SCREEN.
-           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
-       01 DATA-ACCEPT.
-           05  BLANK ZERO SECURE LINE 11 COL 50
-               PIC 9(4) USING TACT.
-           05  BLANK ZERO SECURE LINE 12 COL 50
-               PIC 9(4) USING PIN-NUEVO.
-           05  BLANK ZERO SECURE LINE 13 COL 50
-               PIC 9(4) USING PIN-NUEVO-REP.
-
-       
-       PROCEDURE DIVISION USING TNUM.
-       IMPRIMIR-CABECERA.
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
-          
-           INITIALIZE TACT.
-           INITIALIZE PIN-NUEVO.
-           INITIALIZE PIN-NUEVO-REP.
-          
-           DISPLAY BLANK-SCREEN.
-           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
-               WITH FOREGROUND-COLOR IS CYAN.
-           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-           DISPLAY DIA LINE 4 COLUMN 32.
-           DISPLAY "-" LINE 4 COLUMN 34.
-           DISPLAY MES LINE 4 COLUMN 35.
-           DISPLAY "-" LINE 4 COLUMN 37.
-           DISPLAY ANO LINE 4 COLUMN 38.
-           DISPLAY HORAS LINE 4 COLUMN 44.
-           DISPLAY ":" LINE 4 COLUMN 46.
-           DISPLAY MINUTOS LINE 4 COLUMN 47.
-
-       P1.
-       
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
-           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
-           DISPLAY "Cambiar clave" LINE 8 COLUMN 30.
-           DISPLAY "Introduzca clave actual:" LINE 11 COLUMN 15.
-           DISPLAY "Introduzca clave actual:" LINE 12 COLUMN 15.
-           DISPLAY "Repita nueva clave:" LINE 13 COLUMN 15.
-       
-    
-       ENTER-VERIFICACION.
-           ACCEPT DATA-ACCEPT ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           ELSE
-               GO TO ENTER-VERIFICACION
-           END-IF.  
-
-       VERIFICACION-CTA-CORRECTA.
-           OPEN I-O TARJETAS.
-           IF FST <> 00 
-              GO TO PSYS-ERR.
-
-       IF PIN-NUEVO NOT = PIN-NUEVO-REP THEN
-              GO TO PIN-NOT-EQUAL.
-
-
-           MOVE TNUM TO TNUM-C.
-           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
-           
-           IF TACT NOT = TPIN-C THEN 
-              GO TO USER-BAD.
-
-           MOVE PIN-NUEVO TO TPIN-C.
-           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
-           CLOSE TARJETAS.   
-           
-       PANTALLA-CLAVE-ACTUALIZADO.    
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
-           DISPLAY "Cambiar clave" LINE 8 COLUMN 30.
-           DISPLAY "La clave se ha actualizado" LINE 11 COL 20.
-           GO TO EXIT-ENTER.
-       
-       USER-BAD.
-           CLOSE TARJETAS.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "El pin actual es incorrecto" LINE 9 COLUMN 22
-               WITH FOREGROUND-COLOR IS WHITE
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
-           GO TO EXIT-ENTER.     
-
-       PIN-NOT-EQUAL.
-           CLOSE TARJETAS.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "La nueva clave no coincide." LINE 9 COLUMN 22
-               WITH FOREGROUND-COLOR IS WHITE
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
-           GO TO EXIT-ENTER.     
-
-
-
-
-
-       PSYS-ERR.
-
-
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
-               WITH FOREGROUND-COLOR IS WHITE
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
-               WITH FOREGROUND-COLOR IS WHITE
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
-
-
-
-               
-
-       EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
-           IF ENTER-PRESSED
-               EXIT PROGRAM
-           ELSE
-               GO TO EXIT-ENTER.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK8.
+       
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT F-PINHIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PH-NUM
+           ALTERNATE RECORD KEY IS PH-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSP.
+
+
+      
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD F-PINHIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "pinhist.ubd".
+       01 PINHIST-REG.
+           02 PH-NUM             PIC  9(35).
+           02 PH-TARJETA         PIC  9(16).
+           02 PH-ANO             PIC   9(4).
+           02 PH-MES             PIC   9(2).
+           02 PH-DIA             PIC   9(2).
+           02 PH-HOR             PIC   9(2).
+           02 PH-MIN             PIC   9(2).
+           02 PH-SEG             PIC   9(2).
+           02 PH-PIN-ANTERIOR    PIC  X(4).
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+      
+       78 BLACK                   VALUE      0.
+       78 BLUE                    VALUE      1.
+       78 GREEN                   VALUE      2.
+       78 CYAN                    VALUE      3.
+       78 RED                     VALUE      4.
+       78 MAGENTA                 VALUE      5.
+       78 YELLOW                  VALUE      6.
+       78 WHITE                   VALUE      7.
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+      
+       01 KEYBOARD-STATUS           PIC  9(4).
+           88 ENTER-PRESSED       VALUE     0.
+           88 PGUP-PRESSED        VALUE  2001.
+           88 PGDN-PRESSED        VALUE  2002.
+           88 UP-ARROW-PRESSED    VALUE  2003.
+           88 DOWN-ARROW-PRESSED  VALUE  2004.
+           88 ESC-PRESSED         VALUE  2005.
+           88 TIMEOUT-PRESSED     VALUE  8001.
+      
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-PH-NUM              PIC  9(35).
+       77 FECHA-ACTUAL-AAAAMM      PIC  9(6).
+       77 PRESSED-KEY              PIC   9(4).
+       77 TACT                     PIC   9(4).
+       77 PIN-NUEVO                PIC   9(4).
+       77 PIN-NUEVO-REP            PIC   9(4).
+       77 PIN-ANTERIOR             PIC   9(4).
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+       01 DATA-ACCEPT.
+           05  BLANK ZERO SECURE LINE 11 COL 50
+               PIC 9(4) USING TACT.
+           05  BLANK ZERO SECURE LINE 12 COL 50
+               PIC 9(4) USING PIN-NUEVO.
+           05  BLANK ZERO SECURE LINE 13 COL 50
+               PIC 9(4) USING PIN-NUEVO-REP.
+
+       
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+          
+           INITIALIZE TACT.
+           INITIALIZE PIN-NUEVO.
+           INITIALIZE PIN-NUEVO-REP.
+          
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR IS CYAN.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       P1.
+       
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+           DISPLAY "Cambiar clave" LINE 8 COLUMN 30.
+           DISPLAY "Introduzca clave actual:" LINE 11 COLUMN 15.
+           DISPLAY "Introduzca clave actual:" LINE 12 COLUMN 15.
+           DISPLAY "Repita nueva clave:" LINE 13 COLUMN 15.
+       
+    
+       ENTER-VERIFICACION.
+           ACCEPT DATA-ACCEPT ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO ENTER-VERIFICACION
+           END-IF.  
+
+       VERIFICACION-CTA-CORRECTA.
+           OPEN I-O TARJETAS.
+           IF FST <> 00 
+              GO TO PSYS-ERR.
+
+           IF PIN-NUEVO NOT = PIN-NUEVO-REP THEN
+               GO TO PIN-NOT-EQUAL.
+
+
+           MOVE TNUM TO TNUM-C.
+           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-AAAAMM = ANO * 100 + MES.
+           IF TCAD-C < FECHA-ACTUAL-AAAAMM
+              GO TO TARJETA-CADUCADA.
+
+           IF TACT NOT = TPIN-C THEN
+              GO TO USER-BAD.
+
+           IF PIN-NUEVO = TPIN-C THEN
+              GO TO PIN-NO-CAMBIA.
+
+           MOVE TPIN-C TO PIN-ANTERIOR.
+           MOVE PIN-NUEVO TO TPIN-C.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+           PERFORM REGISTRAR-CAMBIO-PIN THRU ESCRIBIR-PINHIST.
+
+       PANTALLA-CLAVE-ACTUALIZADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           DISPLAY "Cambiar clave" LINE 8 COLUMN 30.
+           DISPLAY "La clave se ha actualizado" LINE 11 COL 20.
+           GO TO EXIT-ENTER.
+       
+       USER-BAD.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El pin actual es incorrecto" LINE 9 COLUMN 22
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.     
+
+       TARJETA-CADUCADA.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta ha caducado" LINE 9 COLUMN 28
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PIN-NOT-EQUAL.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La nueva clave no coincide." LINE 9 COLUMN 22
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PIN-NO-CAMBIA.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La nueva clave debe ser distinta de la actual"
+               LINE 9 COLUMN 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       REGISTRAR-CAMBIO-PIN.
+           OPEN I-O F-PINHIST.
+           IF FSP <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-PH-NUM.
+
+       LEER-PINHIST.
+           READ F-PINHIST NEXT RECORD AT END
+               GO TO ESCRIBIR-PINHIST.
+               IF PH-NUM > LAST-PH-NUM
+                   MOVE PH-NUM TO LAST-PH-NUM.
+               GO TO LEER-PINHIST.
+
+       ESCRIBIR-PINHIST.
+           ADD 1 TO LAST-PH-NUM.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           MOVE LAST-PH-NUM TO PH-NUM.
+           MOVE TNUM        TO PH-TARJETA.
+           MOVE ANO         TO PH-ANO.
+           MOVE MES         TO PH-MES.
+           MOVE DIA         TO PH-DIA.
+           MOVE HORAS       TO PH-HOR.
+           MOVE MINUTOS     TO PH-MIN.
+           MOVE SEGUNDOS    TO PH-SEG.
+           STRING "**" PIN-ANTERIOR(3:2) DELIMITED BY SIZE
+               INTO PH-PIN-ANTERIOR.
+
+           WRITE PINHIST-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-PINHIST.
+
+
+
+
+
+       PSYS-ERR.
+
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+
+
+               
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
+
     
\ No newline at end of file
