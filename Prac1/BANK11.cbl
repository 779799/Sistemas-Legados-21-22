@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK11.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           ALTERNATE RECORD KEY IS CTA-ID WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+           02 TCAD      PIC  9(6).
+           02 CTA-ID    PIC 9(16).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM        PIC 9(16).
+           02 IINTENTOS   PIC  9(1).
+           02 I-REPORTADO PIC  X(1).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 TNUM-INTRO               PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 TNUM-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING TNUM-INTRO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Desbloqueo de tarjetas" LINE 2
+               COLUMN 22 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       PDESBLOQUEO.
+           INITIALIZE TNUM-INTRO.
+           DISPLAY "Desbloqueo de tarjeta" LINE 6 COLUMN 28.
+           DISPLAY "Numero de tarjeta a desbloquear:" LINE 10 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 66.
+
+           ACCEPT TNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   STOP RUN
+               ELSE
+                   GO TO PDESBLOQUEO.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+           MOVE 3 TO IINTENTOS.
+           MOVE " " TO I-REPORTADO.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Desbloqueo de tarjeta" LINE 6 COLUMN 28.
+           DISPLAY "Tarjeta desbloqueada correctamente" LINE 10
+               COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       TARJETA-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta no existe" LINE 10 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO EXIT-ENTER.
