@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+           SELECT F-INTCTRL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INT-CTRL-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       FD F-INTCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intctrl.ubd".
+       01 INTCTRL-REG.
+           02 INT-CTRL-ID           PIC X(10).
+           02 INT-ULTIMO-TNUM       PIC 9(16).
+           02 INT-ESTADO            PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSK                       PIC   X(2).
+       77 FSR                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-USER-MOV-NUM        PIC  9(35).
+       77 CENT-SALDO-USER          PIC S9(11).
+       77 CENT-INTERES             PIC S9(9).
+       77 LAST-MOV-CONCEPTO        PIC  X(35).
+       77 LAST-MOV-ANO             PIC  9(4).
+       77 LAST-MOV-MES             PIC  9(2).
+
+      * Tabla de tipos de interes mensual, por tramos de saldo.
+       01 TABLA-TASAS.
+           02 TASA-ENTRY OCCURS 3 TIMES.
+               03 TASA-LIMITE-CENT  PIC 9(11).
+               03 TASA-BP           PIC 9(4).
+       77 IDX-TASA                 PIC  9(1).
+
+       77 MSJ-INTERESES            PIC  X(35) VALUE
+           "Abono de intereses".
+
+       77 TOTAL-TARJETAS           PIC  9(9) VALUE 0.
+       77 TOTAL-ABONOS             PIC  9(9) VALUE 0.
+       77 TOTAL-OMITIDAS           PIC  9(9) VALUE 0.
+
+       77 ABONO-FALLIDO            PIC  X(1) VALUE "N".
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHINT - Abono mensual de intereses".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM INICIALIZAR-TASAS THRU INICIALIZAR-TASAS.
+           PERFORM ASEGURAR-CONTADOR-MOV
+               THRU ASEGURAR-CONTADOR-MOV-FIN.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               DISPLAY "BATCHINT: error abriendo tarjetas, FST=" FST
+               GO TO FIN-ERROR.
+
+           PERFORM ABRIR-CHECKPOINT THRU ABRIR-CHECKPOINT-FIN.
+
+           IF INT-ESTADO = "P"
+               DISPLAY "BATCHINT: run anterior incompleta, se reanuda "
+                   "tras tarjeta " INT-ULTIMO-TNUM
+               MOVE INT-ULTIMO-TNUM TO TNUM-C
+               START TARJETAS KEY IS > TNUM-C
+                   INVALID KEY GO TO FIN-LECTURA
+           ELSE
+               MOVE "P" TO INT-ESTADO
+               REWRITE INTCTRL-REG INVALID KEY GO TO FIN-ERROR
+           END-IF.
+
+       LEER-TARJETA.
+           READ TARJETAS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-TARJETAS.
+
+           PERFORM ABONAR-INTERES-TARJETA
+               THRU ABONAR-INTERES-TARJETA-FIN.
+
+           MOVE TNUM-C TO INT-ULTIMO-TNUM.
+           REWRITE INTCTRL-REG INVALID KEY GO TO FIN-ERROR.
+
+           GO TO LEER-TARJETA.
+
+       INICIALIZAR-TASAS.
+           MOVE  100000     TO TASA-LIMITE-CENT(1).
+           MOVE       10     TO TASA-BP(1).
+           MOVE 1000000      TO TASA-LIMITE-CENT(2).
+           MOVE       15      TO TASA-BP(2).
+           MOVE 99999999999  TO TASA-LIMITE-CENT(3).
+           MOVE       20       TO TASA-BP(3).
+
+       ABONAR-INTERES-TARJETA.
+           PERFORM CONSULTA-SALDO-TARJETA
+               THRU CONSULTA-SALDO-TARJETA-FIN.
+
+           IF CENT-SALDO-USER <= 0
+               GO TO ABONAR-INTERES-TARJETA-FIN.
+
+           IF LAST-MOV-CONCEPTO = MSJ-INTERESES
+                   AND LAST-MOV-ANO = ANO AND LAST-MOV-MES = MES
+               GO TO ABONAR-INTERES-TARJETA-FIN.
+
+           PERFORM VARYING IDX-TASA FROM 1 BY 1
+                   UNTIL CENT-SALDO-USER <= TASA-LIMITE-CENT(IDX-TASA)
+                      OR IDX-TASA > 3
+               CONTINUE
+           END-PERFORM.
+           IF IDX-TASA > 3
+               MOVE 3 TO IDX-TASA.
+
+           COMPUTE CENT-INTERES =
+               (CENT-SALDO-USER * TASA-BP(IDX-TASA)) / 10000.
+
+           IF CENT-INTERES <= 0
+               GO TO ABONAR-INTERES-TARJETA-FIN.
+
+           MOVE "N" TO ABONO-FALLIDO.
+           PERFORM ESCRIBIR-ABONO-INTERES
+               THRU ESCRIBIR-ABONO-INTERES-FIN.
+           IF ABONO-FALLIDO = "S"
+               ADD 1 TO TOTAL-OMITIDAS
+           ELSE
+               ADD 1 TO TOTAL-ABONOS.
+
+       ABONAR-INTERES-TARJETA-FIN.
+           EXIT.
+
+       CONSULTA-SALDO-TARJETA.
+           MOVE 0 TO CENT-SALDO-USER.
+           MOVE 0 TO LAST-USER-MOV-NUM.
+           MOVE SPACES TO LAST-MOV-CONCEPTO.
+           MOVE 0 TO LAST-MOV-ANO.
+           MOVE 0 TO LAST-MOV-MES.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE TNUM-C TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SALDO-TARJETA-ENCONTRADO.
+
+       LECTURA-SALDO-TARJETA.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-TARJETA NOT = TNUM-C
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-NUM > LAST-USER-MOV-NUM
+               MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+           GO TO LECTURA-SALDO-TARJETA.
+
+       SALDO-TARJETA-ENCONTRADO.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-USER-MOV-NUM = 0
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           COMPUTE CENT-SALDO-USER = (MOV-SALDOPOS-ENT * 100)
+                                     + MOV-SALDOPOS-DEC.
+           MOVE MOV-CONCEPTO TO LAST-MOV-CONCEPTO.
+           MOVE MOV-ANO      TO LAST-MOV-ANO.
+           MOVE MOV-MES      TO LAST-MOV-MES.
+           CLOSE F-MOVIMIENTOS.
+
+       CONSULTA-SALDO-TARJETA-FIN.
+           EXIT.
+
+       ESCRIBIR-ABONO-INTERES.
+           ADD CENT-INTERES TO CENT-SALDO-USER.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               DISPLAY "BATCHINT: error abriendo movimientos, "
+                   "se omite abono tarjeta " TNUM-C
+               MOVE "S" TO ABONO-FALLIDO
+               GO TO ESCRIBIR-ABONO-INTERES-FIN.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           MOVE LAST-MOV-NUM  TO MOV-NUM.
+           MOVE TNUM-C        TO MOV-TARJETA.
+           MOVE ANO           TO MOV-ANO.
+           MOVE MES           TO MOV-MES.
+           MOVE DIA           TO MOV-DIA.
+           MOVE HORAS         TO MOV-HOR.
+           MOVE MINUTOS       TO MOV-MIN.
+           MOVE SEGUNDOS      TO MOV-SEG.
+
+           COMPUTE MOV-IMPORTE-ENT = (CENT-INTERES / 100).
+           MOVE FUNCTION MOD(CENT-INTERES, 100) TO MOV-IMPORTE-DEC.
+
+           MOVE MSJ-INTERESES TO MOV-CONCEPTO.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-USER, 100) TO MOV-SALDOPOS-DEC.
+           MOVE " " TO MOV-ESTADO.
+           MOVE "EUR" TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY
+               DISPLAY "BATCHINT: error escribiendo movimiento, "
+                   "se omite abono tarjeta " TNUM-C
+               MOVE "S" TO ABONO-FALLIDO
+               CLOSE F-MOVIMIENTOS
+               GO TO ESCRIBIR-ABONO-INTERES-FIN.
+
+           CLOSE F-MOVIMIENTOS.
+
+       ESCRIBIR-ABONO-INTERES-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE TARJETAS.
+
+           MOVE 0   TO INT-ULTIMO-TNUM.
+           MOVE "C" TO INT-ESTADO.
+           REWRITE INTCTRL-REG INVALID KEY GO TO FIN-ERROR.
+           CLOSE F-INTCTRL.
+
+           DISPLAY "BATCHINT: tarjetas procesadas : " TOTAL-TARJETAS.
+           DISPLAY "BATCHINT: intereses abonados   : " TOTAL-ABONOS.
+           DISPLAY "BATCHINT: abonos omitidos      : " TOTAL-OMITIDAS.
+           STOP RUN.
+
+       ABRIR-CHECKPOINT.
+           OPEN I-O F-INTCTRL.
+           IF FSR = 35
+               CLOSE F-INTCTRL
+               OPEN OUTPUT F-INTCTRL
+               CLOSE F-INTCTRL
+               OPEN I-O F-INTCTRL.
+           IF FSR <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "INT" TO INT-CTRL-ID.
+           READ F-INTCTRL INVALID KEY
+               MOVE 0   TO INT-ULTIMO-TNUM
+               MOVE "C" TO INT-ESTADO
+               WRITE INTCTRL-REG INVALID KEY GO TO FIN-ERROR.
+
+       ABRIR-CHECKPOINT-FIN.
+           EXIT.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO FIN-ERROR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       FIN-ERROR.
+           STOP RUN.
