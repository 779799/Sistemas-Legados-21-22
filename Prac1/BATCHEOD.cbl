@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHEOD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 CENT-MOV                 PIC S9(11).
+       77 TRIAL-BALANCE-CENT       PIC S9(13).
+
+       01 TABLA-SALDOS.
+           02 SALDO-ENTRY OCCURS 5000 TIMES INDEXED BY IDX-SALDO.
+               03 SALDO-TARJETA    PIC 9(16).
+               03 SALDO-CENT       PIC S9(11).
+       77 NUM-TARJETAS-DISTINTAS   PIC  9(5) VALUE 0.
+       77 IDX-BUSCAR-SALDO         PIC  9(5).
+       77 ENCONTRADO-SALDO         PIC  9(1).
+       77 SALDO-DISPONIBLE         PIC  9(1).
+
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-DESBORDADOS        PIC  9(9) VALUE 0.
+       77 TOTAL-INGRESOS-CENT      PIC S9(11) VALUE 0.
+       77 TOTAL-RETIRADAS-CENT     PIC S9(11) VALUE 0.
+       77 TOTAL-TRANSFER-CENT      PIC S9(11) VALUE 0.
+       77 TOTAL-ENTRADAS-CENT      PIC S9(11) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHEOD - Cierre de dia: cuadre de caja".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHEOD: error abriendo movimientos, FSM="
+                   FSM
+               GO TO FIN-ERROR.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-LEIDOS.
+
+           PERFORM BUSCAR-O-CREAR-SALDO THRU BUSCAR-O-CREAR-SALDO-FIN.
+
+           IF SALDO-DISPONIBLE = 1
+               COMPUTE SALDO-CENT(IDX-SALDO) =
+                   (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC
+           END-IF.
+
+           IF MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+               PERFORM ACUMULAR-TOTAL-DIA THRU ACUMULAR-TOTAL-DIA-FIN
+           END-IF.
+
+           GO TO LEER-MOVIMIENTO.
+
+       BUSCAR-O-CREAR-SALDO.
+           MOVE 0 TO ENCONTRADO-SALDO.
+           MOVE 1 TO SALDO-DISPONIBLE.
+
+           PERFORM VARYING IDX-BUSCAR-SALDO FROM 1 BY 1
+                   UNTIL IDX-BUSCAR-SALDO > NUM-TARJETAS-DISTINTAS
+               IF SALDO-TARJETA(IDX-BUSCAR-SALDO) = MOV-TARJETA
+                   MOVE 1 TO ENCONTRADO-SALDO
+                   SET IDX-SALDO TO IDX-BUSCAR-SALDO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF ENCONTRADO-SALDO = 0
+               IF NUM-TARJETAS-DISTINTAS >= 5000
+                   ADD 1 TO TOTAL-DESBORDADOS
+                   MOVE 0 TO SALDO-DISPONIBLE
+               ELSE
+                   ADD 1 TO NUM-TARJETAS-DISTINTAS
+                   SET IDX-SALDO TO NUM-TARJETAS-DISTINTAS
+                   MOVE MOV-TARJETA TO SALDO-TARJETA(IDX-SALDO)
+                   MOVE 0 TO SALDO-CENT(IDX-SALDO)
+               END-IF
+           END-IF.
+
+       BUSCAR-O-CREAR-SALDO-FIN.
+           EXIT.
+
+       ACUMULAR-TOTAL-DIA.
+           COMPUTE CENT-MOV =
+               (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC.
+
+           IF MOV-CONCEPTO(1:8) = "Retirada"
+               ADD CENT-MOV TO TOTAL-RETIRADAS-CENT
+           ELSE
+               IF MOV-CONCEPTO(1:7) = "Ingreso" OR
+                       MOV-CONCEPTO(1:6) = "Cheque"
+                   ADD CENT-MOV TO TOTAL-INGRESOS-CENT
+               ELSE
+                   IF MOV-CONCEPTO(1:12) = "Transferimos" OR
+                           MOV-CONCEPTO(1:15) = "Nos transfieren"
+                       ADD CENT-MOV TO TOTAL-TRANSFER-CENT
+                   ELSE
+                       IF MOV-CONCEPTO(1:4) = "Esp."
+                           ADD CENT-MOV TO TOTAL-ENTRADAS-CENT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       ACUMULAR-TOTAL-DIA-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE F-MOVIMIENTOS.
+
+           IF TOTAL-DESBORDADOS NOT = 0
+               DISPLAY "BATCHEOD: aviso, " TOTAL-DESBORDADOS
+                   " tarjetas no incluidas por exceso de tabla".
+
+           MOVE 0 TO TRIAL-BALANCE-CENT.
+           PERFORM VARYING IDX-SALDO FROM 1 BY 1
+                   UNTIL IDX-SALDO > NUM-TARJETAS-DISTINTAS
+               ADD SALDO-CENT(IDX-SALDO) TO TRIAL-BALANCE-CENT
+           END-PERFORM.
+
+           DISPLAY "BATCHEOD: movimientos leidos          : "
+               TOTAL-LEIDOS.
+           DISPLAY "BATCHEOD: tarjetas con movimientos     : "
+               NUM-TARJETAS-DISTINTAS.
+           DISPLAY "BATCHEOD: total ingresos del dia       : "
+               TOTAL-INGRESOS-CENT " cent.".
+           DISPLAY "BATCHEOD: total retiradas del dia      : "
+               TOTAL-RETIRADAS-CENT " cent.".
+           DISPLAY "BATCHEOD: total transferencias del dia : "
+               TOTAL-TRANSFER-CENT " cent.".
+           DISPLAY "BATCHEOD: total venta entradas del dia : "
+               TOTAL-ENTRADAS-CENT " cent.".
+           DISPLAY "BATCHEOD: balance de comprobacion       : "
+               TRIAL-BALANCE-CENT " cent.".
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
