@@ -0,0 +1,567 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK10.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           ALTERNATE RECORD KEY IS CTA-ID WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT INTENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INUM
+           FILE STATUS IS FSI.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA-ID
+           FILE STATUS IS FSU.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+           02 TCAD      PIC  9(6).
+           02 CTA-ID    PIC 9(16).
+
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM        PIC 9(16).
+           02 IINTENTOS   PIC  9(1).
+           02 I-REPORTADO PIC  X(1).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAREG.
+           02 CUENTA-ID        PIC 9(16).
+           02 CTA-NOMBRE       PIC X(30).
+           02 CTA-DIRECCION    PIC X(35).
+           02 CTA-FECHA-ALTA.
+               03 CTA-ANO-ALTA PIC 9(4).
+               03 CTA-MES-ALTA PIC 9(2).
+               03 CTA-DIA-ALTA PIC 9(2).
+           02 CTA-SOBREG-ENT   PIC 9(7).
+           02 CTA-SOBREG-DEC   PIC 9(2).
+           02 CTA-MINIMO-ENT    PIC 9(7).
+           02 CTA-MINIMO-DEC    PIC 9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSI                      PIC  X(2).
+       77 FSU                      PIC  X(2).
+
+       78 BLACK   VALUE 0.
+       78 BLUE    VALUE 1.
+       78 GREEN   VALUE 2.
+       78 CYAN    VALUE 3.
+       78 RED     VALUE 4.
+       78 MAGENTA VALUE 5.
+       78 YELLOW  VALUE 6.
+       78 WHITE   VALUE 7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 KEYBOARD-STATUS           PIC 9(4).
+           88 ENTER-PRESSED          VALUE 0.
+           88 ESC-PRESSED         VALUE 2005.
+
+       77 PRESSED-KEY              PIC  9(4).
+       77 CHOICE                   PIC  9(1).
+       77 TNUM-INTRO               PIC  9(16).
+       77 TPIN-INTRO               PIC  9(4).
+       77 TCAD-INTRO               PIC  9(6).
+       77 CTAID-INTRO              PIC  9(16).
+       77 NOMBRE-INTRO             PIC  X(30).
+       77 LAST-CUENTA-ID           PIC  9(16).
+       77 SOBREG-ENT-INTRO         PIC  9(7).
+       77 SOBREG-DEC-INTRO         PIC  9(2).
+       77 MINIMO-ENT-INTRO         PIC  9(7).
+       77 MINIMO-DEC-INTRO         PIC  9(2).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 ALTA-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING TNUM-INTRO.
+           05 FILLER BLANK ZERO LINE 11 COL 45
+               PIC 9(4) USING TPIN-INTRO.
+           05 FILLER BLANK ZERO LINE 12 COL 45
+               PIC 9(6) USING TCAD-INTRO.
+
+       01 TNUM-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING TNUM-INTRO.
+
+       01 TPIN-ACCEPT.
+           05 FILLER BLANK ZERO LINE 12 COL 45
+               PIC 9(4) USING TPIN-INTRO.
+
+       01 TCAD-ACCEPT.
+           05 FILLER BLANK ZERO LINE 13 COL 45
+               PIC 9(6) USING TCAD-INTRO.
+
+       01 CTAID-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 13 COL 51
+               PIC 9(16) USING CTAID-INTRO.
+
+       01 NOMBRE-ACCEPT.
+           05 FILLER AUTO LINE 15 COL 40
+               PIC X(30) USING NOMBRE-INTRO.
+
+       01 CTAID-SOBREG-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING CTAID-INTRO.
+
+       01 SOBREG-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 12 COL 45
+               PIC 9(7) USING SOBREG-ENT-INTRO.
+           05 FILLER BLANK ZERO LINE 12 COL 53
+               PIC 9(2) USING SOBREG-DEC-INTRO.
+
+       01 CTAID-MINIMO-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 10 COL 45
+               PIC 9(16) USING CTAID-INTRO.
+
+       01 MINIMO-ACCEPT.
+           05 FILLER BLANK ZERO AUTO LINE 12 COL 45
+               PIC 9(7) USING MINIMO-ENT-INTRO.
+           05 FILLER BLANK ZERO LINE 12 COL 53
+               PIC 9(2) USING MINIMO-DEC-INTRO.
+
+
+       PROCEDURE DIVISION.
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "UnizarBank - Gestion de tarjetas (Sucursal)" LINE 2
+               COLUMN 18 WITH FOREGROUND-COLOR IS BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       PMENU.
+           DISPLAY "1 - Emitir tarjeta nueva" LINE 8 COLUMN 20.
+           DISPLAY "2 - Dar de baja una tarjeta" LINE 9 COLUMN 20.
+           DISPLAY "3 - Reemitir tarjeta (cambiar PIN)" LINE 10
+               COLUMN 20.
+           DISPLAY "4 - Modificar limite de descubierto" LINE 11
+               COLUMN 20.
+           DISPLAY "5 - Modificar saldo minimo del producto" LINE 12
+               COLUMN 20.
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 34.
+
+       PMENUA1.
+           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+               IF ESC-PRESSED
+                   STOP RUN
+               ELSE
+                   GO TO PMENUA1.
+
+           IF CHOICE = 1
+               GO TO ALTA-TARJETA.
+           IF CHOICE = 2
+               GO TO BAJA-TARJETA.
+           IF CHOICE = 3
+               GO TO REEMISION-TARJETA.
+           IF CHOICE = 4
+               GO TO MODIFICAR-SOBREGIRO.
+           IF CHOICE = 5
+               GO TO MODIFICAR-MINIMO.
+           GO TO PMENUA1.
+
+       ALTA-TARJETA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Alta de tarjeta nueva" LINE 6 COLUMN 28.
+           INITIALIZE TNUM-INTRO.
+           INITIALIZE TPIN-INTRO.
+           INITIALIZE TCAD-INTRO.
+           INITIALIZE CTAID-INTRO.
+           INITIALIZE NOMBRE-INTRO.
+           DISPLAY "Numero de tarjeta:" LINE 10 COLUMN 20.
+           DISPLAY "PIN inicial:" LINE 11 COLUMN 20.
+           DISPLAY "Caducidad (AAAAMM):" LINE 12 COLUMN 20.
+           DISPLAY "Numero de cuenta (0=cuenta nueva):" LINE 13
+               COLUMN 14.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT ALTA-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO ALTA-TARJETA.
+
+           ACCEPT CTAID-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO ALTA-TARJETA.
+
+           IF CTAID-INTRO = 0
+               DISPLAY "Nombre del titular:" LINE 15 COLUMN 20
+               ACCEPT NOMBRE-ACCEPT ON EXCEPTION
+                   IF ESC-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       GO TO ALTA-TARJETA
+               END-ACCEPT
+               PERFORM ALTA-CUENTA-NUEVA THRU ALTA-CUENTA-NUEVA-FIN
+           ELSE
+               PERFORM VERIFICA-CUENTA-EXISTE
+                   THRU VERIFICA-CUENTA-EXISTE-FIN.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-INTRO TO TNUM.
+           MOVE TPIN-INTRO TO TPIN.
+           MOVE TCAD-INTRO TO TCAD.
+           MOVE CTAID-INTRO TO CTA-ID.
+           WRITE TAJETAREG INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-YA-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00 AND 05
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO INUM.
+           MOVE 3 TO IINTENTOS.
+           MOVE " " TO I-REPORTADO.
+           WRITE INTENTOSREG INVALID KEY
+               REWRITE INTENTOSREG.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Alta de tarjeta nueva" LINE 6 COLUMN 28.
+           DISPLAY "Tarjeta dada de alta correctamente" LINE 10
+               COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       TARJETA-YA-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Alta de tarjeta nueva" LINE 6 COLUMN 28.
+           DISPLAY "Esa tarjeta ya existe" LINE 10 COLUMN 20
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       ALTA-CUENTA-NUEVA.
+           MOVE 0 TO LAST-CUENTA-ID.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00 AND 05
+               GO TO ALTA-CUENTA-NUEVA-FIN.
+
+       LEER-MAX-CUENTA-ID.
+           READ CUENTAS NEXT RECORD AT END
+               GO TO FIN-MAX-CUENTA-ID.
+           IF CUENTA-ID > LAST-CUENTA-ID
+               MOVE CUENTA-ID TO LAST-CUENTA-ID.
+           GO TO LEER-MAX-CUENTA-ID.
+
+       FIN-MAX-CUENTA-ID.
+           CLOSE CUENTAS.
+           ADD 1 TO LAST-CUENTA-ID.
+           MOVE LAST-CUENTA-ID TO CTAID-INTRO.
+
+           OPEN I-O CUENTAS.
+           IF FSU <> 00 AND 05
+               GO TO ALTA-CUENTA-NUEVA-FIN.
+
+           MOVE CTAID-INTRO TO CUENTA-ID.
+           MOVE NOMBRE-INTRO TO CTA-NOMBRE.
+           MOVE SPACES TO CTA-DIRECCION.
+           MOVE ANO TO CTA-ANO-ALTA.
+           MOVE MES TO CTA-MES-ALTA.
+           MOVE DIA TO CTA-DIA-ALTA.
+           MOVE 0 TO CTA-SOBREG-ENT.
+           MOVE 0 TO CTA-SOBREG-DEC.
+           MOVE 0 TO CTA-MINIMO-ENT.
+           MOVE 0 TO CTA-MINIMO-DEC.
+           WRITE CUENTAREG INVALID KEY CONTINUE.
+           CLOSE CUENTAS.
+
+       ALTA-CUENTA-NUEVA-FIN.
+           EXIT.
+
+       VERIFICA-CUENTA-EXISTE.
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00
+               GO TO VERIFICA-CUENTA-EXISTE-FIN.
+
+           MOVE CTAID-INTRO TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CUENTA-NO-EXISTE.
+           CLOSE CUENTAS.
+
+       VERIFICA-CUENTA-EXISTE-FIN.
+           EXIT.
+
+       CUENTA-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Alta de tarjeta nueva" LINE 6 COLUMN 28.
+           DISPLAY "Esa cuenta no existe" LINE 10 COLUMN 20
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       BAJA-TARJETA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Baja de tarjeta" LINE 6 COLUMN 30.
+           INITIALIZE TNUM-INTRO.
+           DISPLAY "Numero de tarjeta a dar de baja:" LINE 10 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT TNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO BAJA-TARJETA.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+           MOVE 0 TO IINTENTOS.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Baja de tarjeta" LINE 6 COLUMN 30.
+           DISPLAY "Tarjeta dada de baja correctamente" LINE 10
+               COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       TARJETA-NO-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esa tarjeta no existe" LINE 10 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       REEMISION-TARJETA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Reemision de tarjeta" LINE 6 COLUMN 28.
+           INITIALIZE TNUM-INTRO.
+           INITIALIZE TPIN-INTRO.
+           INITIALIZE TCAD-INTRO.
+           DISPLAY "Numero de tarjeta:" LINE 10 COLUMN 20.
+           DISPLAY "Nuevo PIN:" LINE 12 COLUMN 20.
+           DISPLAY "Nueva caducidad (AAAAMM):" LINE 13 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT TNUM-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO REEMISION-TARJETA.
+
+           ACCEPT TPIN-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO REEMISION-TARJETA.
+
+           ACCEPT TCAD-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO REEMISION-TARJETA.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO TNUM.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO TARJETA-NO-EXISTE.
+
+           MOVE TPIN-INTRO TO TPIN.
+           MOVE TCAD-INTRO TO TCAD.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI <> 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-INTRO TO INUM.
+           MOVE 3 TO IINTENTOS.
+           MOVE " " TO I-REPORTADO.
+           REWRITE INTENTOSREG INVALID KEY
+               WRITE INTENTOSREG.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Reemision de tarjeta" LINE 6 COLUMN 28.
+           DISPLAY "Tarjeta reemitida correctamente" LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       MODIFICAR-SOBREGIRO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Limite de descubierto autorizado" LINE 6 COLUMN 22.
+           INITIALIZE CTAID-INTRO.
+           INITIALIZE SOBREG-ENT-INTRO.
+           INITIALIZE SOBREG-DEC-INTRO.
+           DISPLAY "Numero de cuenta:" LINE 10 COLUMN 20.
+           DISPLAY "Nuevo limite de descubierto:" LINE 12 COLUMN 20.
+           DISPLAY "," LINE 12 COLUMN 52.
+           DISPLAY "EUR" LINE 12 COLUMN 56.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT CTAID-SOBREG-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-SOBREGIRO.
+
+           ACCEPT SOBREG-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-SOBREGIRO.
+
+           OPEN I-O CUENTAS.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTAID-INTRO TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CUENTA-NO-EXISTE.
+
+           MOVE SOBREG-ENT-INTRO TO CTA-SOBREG-ENT.
+           MOVE SOBREG-DEC-INTRO TO CTA-SOBREG-DEC.
+           REWRITE CUENTAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Limite de descubierto autorizado" LINE 6 COLUMN 22.
+           DISPLAY "Limite de descubierto actualizado" LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       MODIFICAR-MINIMO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo minimo del producto" LINE 6 COLUMN 28.
+           INITIALIZE CTAID-INTRO.
+           INITIALIZE MINIMO-ENT-INTRO.
+           INITIALIZE MINIMO-DEC-INTRO.
+           DISPLAY "Numero de cuenta:" LINE 10 COLUMN 20.
+           DISPLAY "Nuevo saldo minimo:" LINE 12 COLUMN 20.
+           DISPLAY "," LINE 12 COLUMN 52.
+           DISPLAY "EUR" LINE 12 COLUMN 56.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           ACCEPT CTAID-MINIMO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-MINIMO.
+
+           ACCEPT MINIMO-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO MODIFICAR-MINIMO.
+
+           OPEN I-O CUENTAS.
+           IF FSU <> 00
+               GO TO PSYS-ERR.
+
+           MOVE CTAID-INTRO TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CUENTA-NO-EXISTE.
+
+           MOVE MINIMO-ENT-INTRO TO CTA-MINIMO-ENT.
+           MOVE MINIMO-DEC-INTRO TO CTA-MINIMO-DEC.
+           REWRITE CUENTAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Saldo minimo del producto" LINE 6 COLUMN 28.
+           DISPLAY "Saldo minimo actualizado" LINE 10 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           CLOSE CUENTAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO EXIT-ENTER.
