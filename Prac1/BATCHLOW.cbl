@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHLOW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM
+           ALTERNATE RECORD KEY IS CTA-ID WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA-ID
+           FILE STATUS IS FSU.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT F-AVISOSBAJO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+           02 TCAD      PIC  9(6).
+           02 CTA-ID    PIC 9(16).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAREG.
+           02 CUENTA-ID        PIC 9(16).
+           02 CTA-NOMBRE       PIC X(30).
+           02 CTA-DIRECCION    PIC X(35).
+           02 CTA-FECHA-ALTA.
+               03 CTA-ANO-ALTA PIC 9(4).
+               03 CTA-MES-ALTA PIC 9(2).
+               03 CTA-DIA-ALTA PIC 9(2).
+           02 CTA-SOBREG-ENT   PIC 9(7).
+           02 CTA-SOBREG-DEC   PIC 9(2).
+           02 CTA-MINIMO-ENT    PIC 9(7).
+           02 CTA-MINIMO-DEC    PIC 9(2).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+       FD F-AVISOSBAJO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "avisosbajosaldo.txt".
+       01 LINEA-AVISOSBAJO          PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSU                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSA                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 LAST-USER-MOV-NUM        PIC  9(35).
+       77 CENT-SALDO-USER          PIC S9(11).
+       77 CENT-MINIMO              PIC S9(9).
+       77 CUENTA-ENCONTRADA        PIC  9(1).
+
+       77 TOTAL-TARJETAS           PIC  9(9) VALUE 0.
+       77 TOTAL-AVISADAS           PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHLOW - Alertas de saldo por debajo del minimo".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN OUTPUT F-AVISOSBAJO.
+           IF FSA <> 00
+               DISPLAY "BATCHLOW: error abriendo avisosbajosaldo.txt"
+                   ", FSA=" FSA
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-AVISOSBAJO.
+           STRING "UnizarBank - Alertas de saldo minimo "
+               DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-AVISOSBAJO.
+           WRITE LINEA-AVISOSBAJO.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               DISPLAY "BATCHLOW: error abriendo tarjetas, FST=" FST
+               CLOSE F-AVISOSBAJO
+               GO TO FIN-ERROR.
+
+       LEER-TARJETA.
+           READ TARJETAS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-TARJETAS.
+
+           PERFORM COMPROBAR-SALDO-MINIMO
+               THRU COMPROBAR-SALDO-MINIMO-FIN.
+
+           GO TO LEER-TARJETA.
+
+       COMPROBAR-SALDO-MINIMO.
+           PERFORM CONSULTA-MINIMO-CUENTA
+               THRU CONSULTA-MINIMO-CUENTA-FIN.
+
+           IF CUENTA-ENCONTRADA = 0 OR CENT-MINIMO <= 0
+               GO TO COMPROBAR-SALDO-MINIMO-FIN.
+
+           PERFORM CONSULTA-SALDO-TARJETA
+               THRU CONSULTA-SALDO-TARJETA-FIN.
+
+           IF CENT-SALDO-USER < CENT-MINIMO
+               PERFORM ESCRIBIR-AVISO-BAJO-SALDO
+                   THRU ESCRIBIR-AVISO-BAJO-SALDO-FIN.
+
+       COMPROBAR-SALDO-MINIMO-FIN.
+           EXIT.
+
+       CONSULTA-MINIMO-CUENTA.
+           MOVE 0 TO CUENTA-ENCONTRADA.
+           MOVE 0 TO CENT-MINIMO.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00
+               GO TO CONSULTA-MINIMO-CUENTA-FIN.
+
+           MOVE CTA-ID TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CONSULTA-MINIMO-CUENTA-FIN.
+
+           MOVE 1 TO CUENTA-ENCONTRADA.
+           COMPUTE CENT-MINIMO = (CTA-MINIMO-ENT * 100) + CTA-MINIMO-DEC.
+           CLOSE CUENTAS.
+
+       CONSULTA-MINIMO-CUENTA-FIN.
+           EXIT.
+
+       CONSULTA-SALDO-TARJETA.
+           MOVE 0 TO CENT-SALDO-USER.
+           MOVE 0 TO LAST-USER-MOV-NUM.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SALDO-TARJETA-ENCONTRADO.
+
+       LECTURA-SALDO-TARJETA.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO SALDO-TARJETA-ENCONTRADO.
+           IF MOV-NUM > LAST-USER-MOV-NUM
+               MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+           GO TO LECTURA-SALDO-TARJETA.
+
+       SALDO-TARJETA-ENCONTRADO.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-USER-MOV-NUM = 0
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           MOVE LAST-USER-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               GO TO CONSULTA-SALDO-TARJETA-FIN.
+
+           COMPUTE CENT-SALDO-USER = (MOV-SALDOPOS-ENT * 100)
+                                     + MOV-SALDOPOS-DEC.
+           CLOSE F-MOVIMIENTOS.
+
+       CONSULTA-SALDO-TARJETA-FIN.
+           EXIT.
+
+       ESCRIBIR-AVISO-BAJO-SALDO.
+           MOVE SPACES TO LINEA-AVISOSBAJO.
+           STRING "Tarjeta " TNUM " (cuenta " CTA-ID ") saldo "
+               CENT-SALDO-USER " cent. por debajo del minimo "
+               CENT-MINIMO " cent."
+               DELIMITED BY SIZE INTO LINEA-AVISOSBAJO.
+           WRITE LINEA-AVISOSBAJO.
+           ADD 1 TO TOTAL-AVISADAS.
+
+       ESCRIBIR-AVISO-BAJO-SALDO-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE TARJETAS.
+
+           MOVE SPACES TO LINEA-AVISOSBAJO.
+           STRING "Tarjetas analizadas: " TOTAL-TARJETAS
+               DELIMITED BY SIZE INTO LINEA-AVISOSBAJO.
+           WRITE LINEA-AVISOSBAJO.
+
+           MOVE SPACES TO LINEA-AVISOSBAJO.
+           STRING "Alertas emitidas   : " TOTAL-AVISADAS
+               DELIMITED BY SIZE INTO LINEA-AVISOSBAJO.
+           WRITE LINEA-AVISOSBAJO.
+
+           CLOSE F-AVISOSBAJO.
+
+           DISPLAY "BATCHLOW: tarjetas analizadas : " TOTAL-TARJETAS.
+           DISPLAY "BATCHLOW: alertas emitidas    : " TOTAL-AVISADAS.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
