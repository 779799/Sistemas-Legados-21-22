@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHMKT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-NUM
+           FILE STATUS IS FSE.
+
+           SELECT F-MARKETING ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSK.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-NUM               PIC   9(4).
+           02 ESP-ANO               PIC   9(4).
+           02 ESP-MES               PIC   9(2).
+           02 ESP-DIA               PIC   9(2).
+           02 ESP-HOR               PIC   9(2).
+           02 ESP-MIN               PIC   9(2).
+           02 ESP-DESCR             PIC  X(40).
+           02 ESP-TARIFA OCCURS 3 TIMES.
+               03 ESP-TAR-NOMBRE        PIC  X(10).
+               03 ESP-TAR-DISP          PIC   9(7).
+               03 ESP-TAR-PRECIO-ENT    PIC   9(4).
+               03 ESP-TAR-PRECIO-DEC    PIC   9(2).
+               03 ESP-TAR-CAPACIDAD     PIC   9(7).
+
+       FD F-MARKETING
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "marketingeventos.txt".
+       01 LINEA-MARKETING           PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSE                      PIC  X(2).
+       77 FSK                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 FECHA-ESP-FILTRO         PIC  9(8).
+       77 FECHA-ACTUAL             PIC  9(8).
+
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-PROXIMOS           PIC  9(9) VALUE 0.
+       77 IDX-TARIFA               PIC  9(1).
+       77 CAP-EVENTO                PIC  9(9).
+       77 DISP-EVENTO                PIC  9(9).
+       77 VENDIDO-EVENTO             PIC  9(9).
+       77 PCT-VENDIDO-EVENTO         PIC  9(3).
+
+       01 TABLA-EVENTOS-BAJOS.
+           02 EVTO-ENTRY OCCURS 2000 TIMES INDEXED BY IDX-EVTO.
+               03 EVTO-NUM          PIC  9(4).
+               03 EVTO-DESCR        PIC  X(40).
+               03 EVTO-PCT          PIC  9(3).
+       77 NUM-EVENTOS-BAJOS        PIC  9(5) VALUE 0.
+       77 TOTAL-DESBORDADOS        PIC  9(9) VALUE 0.
+
+       77 CONTADOR-ORD             PIC  9(5).
+       77 ITERACIONES-ORD          PIC  9(5).
+       01 COPIA-EVTO.
+           02 COPIA-EVTO-NUM        PIC  9(4).
+           02 COPIA-EVTO-DESCR      PIC  X(40).
+           02 COPIA-EVTO-PCT        PIC  9(3).
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHMKT - Informe de eventos de baja venta".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN OUTPUT F-MARKETING.
+           IF FSK <> 00
+               DISPLAY "BATCHMKT: error abriendo marketing, FSK=" FSK
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-MARKETING.
+           STRING "UnizarBank - Eventos de baja venta "
+               DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-MARKETING.
+           WRITE LINEA-MARKETING.
+
+           OPEN INPUT F-ESPECTACULOS.
+           IF FSE <> 00
+               DISPLAY "BATCHMKT: error abriendo espectaculos, FSE="
+                   FSE
+               CLOSE F-MARKETING
+               GO TO FIN-ERROR.
+
+           COMPUTE FECHA-ACTUAL = (ANO * 10000) + (MES * 100) + DIA.
+
+       LEER-ESPECTACULO.
+           READ F-ESPECTACULOS NEXT RECORD AT END GO TO FASE-ORDENAR.
+           ADD 1 TO TOTAL-LEIDOS.
+
+           COMPUTE FECHA-ESP-FILTRO = (ESP-ANO * 10000)
+                                      + (ESP-MES * 100)
+                                      + ESP-DIA.
+
+           IF FECHA-ACTUAL >= FECHA-ESP-FILTRO
+               GO TO LEER-ESPECTACULO.
+
+           ADD 1 TO TOTAL-PROXIMOS.
+           PERFORM CALC-VENTA-EVENTO THRU CALC-VENTA-EVENTO-FIN.
+           PERFORM ANADIR-EVENTO-BAJO THRU ANADIR-EVENTO-BAJO-FIN.
+
+           GO TO LEER-ESPECTACULO.
+
+       CALC-VENTA-EVENTO.
+           MOVE 0 TO CAP-EVENTO.
+           MOVE 0 TO DISP-EVENTO.
+
+           PERFORM VARYING IDX-TARIFA FROM 1 BY 1 UNTIL IDX-TARIFA > 3
+               ADD ESP-TAR-CAPACIDAD(IDX-TARIFA) TO CAP-EVENTO
+               ADD ESP-TAR-DISP(IDX-TARIFA) TO DISP-EVENTO
+           END-PERFORM.
+
+           IF CAP-EVENTO = 0
+               MOVE 0 TO PCT-VENDIDO-EVENTO
+               GO TO CALC-VENTA-EVENTO-FIN.
+
+           IF DISP-EVENTO > CAP-EVENTO
+               MOVE 0 TO VENDIDO-EVENTO
+           ELSE
+               COMPUTE VENDIDO-EVENTO = CAP-EVENTO - DISP-EVENTO.
+
+           COMPUTE PCT-VENDIDO-EVENTO =
+               (VENDIDO-EVENTO * 100) / CAP-EVENTO.
+
+       CALC-VENTA-EVENTO-FIN.
+           EXIT.
+
+       ANADIR-EVENTO-BAJO.
+           IF NUM-EVENTOS-BAJOS >= 2000
+               ADD 1 TO TOTAL-DESBORDADOS
+               GO TO ANADIR-EVENTO-BAJO-FIN.
+
+           ADD 1 TO NUM-EVENTOS-BAJOS.
+           MOVE ESP-NUM TO EVTO-NUM(NUM-EVENTOS-BAJOS).
+           MOVE ESP-DESCR TO EVTO-DESCR(NUM-EVENTOS-BAJOS).
+           MOVE PCT-VENDIDO-EVENTO TO EVTO-PCT(NUM-EVENTOS-BAJOS).
+
+       ANADIR-EVENTO-BAJO-FIN.
+           EXIT.
+
+       FASE-ORDENAR.
+           IF TOTAL-DESBORDADOS NOT = 0
+               DISPLAY "BATCHMKT: aviso, " TOTAL-DESBORDADOS
+                   " espectaculos no analizados por exceso de tabla".
+
+           IF NUM-EVENTOS-BAJOS < 2
+               GO TO FASE-LISTADO.
+
+           MOVE NUM-EVENTOS-BAJOS TO ITERACIONES-ORD.
+           SUBTRACT 1 FROM ITERACIONES-ORD.
+
+           PERFORM ITERACIONES-ORD TIMES
+               PERFORM VARYING CONTADOR-ORD FROM 1 BY 1
+                       UNTIL CONTADOR-ORD >= NUM-EVENTOS-BAJOS
+                   IF EVTO-PCT(CONTADOR-ORD) >
+                           EVTO-PCT(CONTADOR-ORD + 1)
+                       MOVE EVTO-ENTRY(CONTADOR-ORD) TO COPIA-EVTO
+                       MOVE EVTO-ENTRY(CONTADOR-ORD + 1)
+                           TO EVTO-ENTRY(CONTADOR-ORD)
+                       MOVE COPIA-EVTO
+                           TO EVTO-ENTRY(CONTADOR-ORD + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       FASE-LISTADO.
+           MOVE SPACES TO LINEA-MARKETING.
+           STRING "Espectaculos proximos ordenados de menor a mayor "
+               "porcentaje vendido:"
+               DELIMITED BY SIZE INTO LINEA-MARKETING.
+           WRITE LINEA-MARKETING.
+
+           PERFORM VARYING IDX-EVTO FROM 1 BY 1
+                   UNTIL IDX-EVTO > NUM-EVENTOS-BAJOS
+               PERFORM ESCRIBIR-LINEA-EVENTO
+                   THRU ESCRIBIR-LINEA-EVENTO-FIN
+           END-PERFORM.
+
+           GO TO FIN-LECTURA.
+
+       ESCRIBIR-LINEA-EVENTO.
+           MOVE SPACES TO LINEA-MARKETING.
+           STRING "Esp. " EVTO-NUM(IDX-EVTO)
+               " " EVTO-DESCR(IDX-EVTO)
+               " - vendido " EVTO-PCT(IDX-EVTO) "%"
+               DELIMITED BY SIZE INTO LINEA-MARKETING.
+           WRITE LINEA-MARKETING.
+
+       ESCRIBIR-LINEA-EVENTO-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE F-ESPECTACULOS.
+
+           MOVE SPACES TO LINEA-MARKETING.
+           STRING "Espectaculos leidos     : " TOTAL-LEIDOS
+               DELIMITED BY SIZE INTO LINEA-MARKETING.
+           WRITE LINEA-MARKETING.
+
+           MOVE SPACES TO LINEA-MARKETING.
+           STRING "Espectaculos proximos   : " TOTAL-PROXIMOS
+               DELIMITED BY SIZE INTO LINEA-MARKETING.
+           WRITE LINEA-MARKETING.
+
+           CLOSE F-MARKETING.
+
+           DISPLAY "BATCHMKT: espectaculos leidos   : " TOTAL-LEIDOS.
+           DISPLAY "BATCHMKT: espectaculos proximos : " TOTAL-PROXIMOS.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
