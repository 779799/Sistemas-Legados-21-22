@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK12.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT F-RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RECIBO-NUM
+           ALTERNATE RECORD KEY IS RECIBO-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.ubd".
+       01 RECIBO-REG.
+           02 RECIBO-NUM            PIC  9(10).
+           02 RECIBO-TARJETA        PIC  9(16).
+           02 RECIBO-EMISOR         PIC  X(20).
+           02 RECIBO-REFERENCIA     PIC  X(20).
+           02 RECIBO-IMPORTE-ENT    PIC   9(7).
+           02 RECIBO-IMPORTE-DEC    PIC   9(2).
+           02 RECIBO-ESTADO         PIC   X(1).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 FSK                       PIC   X(2).
+
+       78 BLACK                     VALUE    0.
+       78 BLUE                      VALUE    1.
+       78 GREEN                     VALUE    2.
+       78 CYAN                      VALUE    3.
+       78 RED                       VALUE    4.
+       78 MAGENTA                   VALUE    5.
+       78 YELLOW                    VALUE    6.
+       78 WHITE                     VALUE    7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC   9(4).
+               10 MES               PIC   9(2).
+               10 DIA               PIC   9(2).
+           05 HORA.
+               10 HORAS             PIC   9(2).
+               10 MINUTOS           PIC   9(2).
+               10 SEGUNDOS          PIC   9(2).
+               10 MILISEGUNDOS      PIC   9(2).
+           05 DIF-GMT               PIC  S9(4).
+
+       01 KEYBOARD-STATUS           PIC   9(4).
+           88 ENTER-PRESSED         VALUE    0.
+           88 ESC-PRESSED           VALUE 2005.
+           88 TIMEOUT-PRESSED       VALUE 8001.
+       77 PRESSED-KEY               PIC   9(4).
+
+       77 SALDO-USER-ENT            PIC  S9(9).
+       77 SALDO-USER-DEC            PIC   9(2).
+       77 SALDO-USER-CENT           PIC S9(11).
+       77 LAST-MOV-NUM              PIC  9(35).
+       77 LAST-USER-MOV-NUM         PIC  9(35).
+       77 SALDO-POST-ENT            PIC  S9(9).
+       77 SALDO-POST-DEC            PIC   9(2).
+
+       77 RECIBO-NUM-SEL            PIC  9(10).
+       77 REC-EN-PANTALLA           PIC   9(2).
+       77 LINEA-REC-ACTUAL          PIC   9(2).
+       77 IMPORTE-RECIBO-CENT       PIC   9(9).
+
+       01 TABLA.
+           05 REGISTROS-EN-PANTALLA PIC  9(10) OCCURS 15 TIMES.
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 INFO-SALDO.
+           05 FILLER LINE 07 COL 26 VALUE IS "Saldo actual:".
+           05 FILLER SIGN IS LEADING SEPARATE LINE 07 COL 40
+               PIC S9(9) FROM SALDO-USER-ENT.
+           05 FILLER LINE 07 COL 50 VALUE IS ".".
+           05 FILLER LINE 07 COL 51 PIC 99 FROM SALDO-USER-DEC.
+           05 FILLER LINE 07 COL 54 VALUE IS "EUR".
+
+       01 FILA-RECIBO.
+           05 FILLER LINE LINEA-REC-ACTUAL COL 02
+               FOREGROUND-COLOR YELLOW PIC 9(10) FROM RECIBO-NUM.
+           05 FILLER LINE LINEA-REC-ACTUAL COL 13
+               FOREGROUND-COLOR YELLOW VALUE "|".
+           05 FILLER LINE LINEA-REC-ACTUAL COL 14
+               FOREGROUND-COLOR YELLOW PIC X(20) FROM RECIBO-EMISOR.
+           05 FILLER LINE LINEA-REC-ACTUAL COL 34
+               FOREGROUND-COLOR YELLOW VALUE "|".
+           05 FILLER LINE LINEA-REC-ACTUAL COL 35
+               FOREGROUND-COLOR YELLOW PIC X(20) FROM RECIBO-REFERENCIA.
+           05 FILLER LINE LINEA-REC-ACTUAL COL 55
+               FOREGROUND-COLOR YELLOW VALUE "|".
+           05 FILLER LINE LINEA-REC-ACTUAL COL 56
+               FOREGROUND-COLOR YELLOW PIC 9(7) FROM RECIBO-IMPORTE-ENT.
+           05 FILLER LINE LINEA-REC-ACTUAL COL 63
+               FOREGROUND-COLOR YELLOW VALUE ".".
+           05 FILLER LINE LINEA-REC-ACTUAL COL 64
+               FOREGROUND-COLOR YELLOW PIC 9(2) FROM RECIBO-IMPORTE-DEC.
+
+       01 ACCEPT-PAGO-RECIBO.
+           05 FILLER LINE 21 COL 20 VALUE
+               "Numero de recibo a pagar:".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 21 COL 47 PIC 9(10) USING RECIBO-NUM-SEL.
+           05 FILLER LINE 22 COL 10
+               VALUE "(presione [ENTER] para continuar".
+           05 FILLER LINE 22 COL 43
+               VALUE "con el pago del recibo)".
+
+       01 FORM-ERR.
+           05 FILLER LINE 23 COL 14 BACKGROUND-COLOR RED VALUE
+               "Por favor, rellene los campos con valores correctos".
+
+       01 SALDOPOSTERIOR.
+           05 FILLER SIGN IS LEADING SEPARATE LINE 14 COL 47
+               PIC S9(9) FROM SALDO-POST-ENT.
+
+
+       PROCEDURE DIVISION USING TNUM.
+       IMPRIMIR-CABECERA.
+
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           INITIALIZE MOVIMIENTO-REG.
+           INITIALIZE RECIBO-REG.
+
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 38.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+           DISPLAY "Pago de recibos" LINE 6 COLUMN 33.
+
+       CONSULTA-SALDO.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-USER-MOV-NUM.
+
+
+       LECTURA-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO
+               LAST-USER-MOV-FOUND.
+               IF MOV-TARJETA = TNUM
+                   IF LAST-USER-MOV-NUM < MOV-NUM
+                       MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+
+              GO LECTURA-MOV.
+
+       LAST-USER-MOV-FOUND.
+           IF LAST-USER-MOV-NUM = 0 THEN
+               MOVE 0 TO SALDO-USER-ENT
+               MOVE 0 TO SALDO-USER-DEC
+           ELSE
+               MOVE LAST-USER-MOV-NUM TO MOV-NUM
+               PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO
+               MOVE MOV-SALDOPOS-ENT TO SALDO-USER-ENT
+               MOVE MOV-SALDOPOS-DEC TO SALDO-USER-DEC
+           END-IF.
+
+
+       PLISTAR-RECIBOS.
+           DISPLAY "NUMERO" LINE 9 COLUMN 2.
+           DISPLAY "|" LINE 9 COLUMN 13.
+           DISPLAY "EMISOR" LINE 9 COLUMN 14.
+           DISPLAY "|" LINE 9 COLUMN 34.
+           DISPLAY "REFERENCIA" LINE 9 COLUMN 35.
+           DISPLAY "|" LINE 9 COLUMN 55.
+           DISPLAY "IMPORTE" LINE 9 COLUMN 56.
+
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 33.
+
+           MOVE 0 TO REC-EN-PANTALLA.
+           MOVE 10 TO LINEA-REC-ACTUAL.
+
+           OPEN I-O F-RECIBOS.
+           IF FSR <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO RECIBO-TARJETA.
+           START F-RECIBOS KEY IS = RECIBO-TARJETA
+               INVALID KEY GO TO NO-RECIBOS-PEND.
+
+       LEER-RECIBOS.
+           READ F-RECIBOS NEXT RECORD AT END GO TO CONTROL-LISTADO.
+           IF RECIBO-TARJETA NOT = TNUM
+               GO TO CONTROL-LISTADO.
+
+           IF RECIBO-ESTADO NOT = " "
+               GO TO LEER-RECIBOS.
+
+           ADD 1 TO REC-EN-PANTALLA
+           MOVE RECIBO-NUM TO REGISTROS-EN-PANTALLA(REC-EN-PANTALLA)
+           DISPLAY FILA-RECIBO
+           ADD 1 TO LINEA-REC-ACTUAL.
+
+           IF REC-EN-PANTALLA = 15
+               GO TO CONTROL-LISTADO.
+
+           GO TO LEER-RECIBOS.
+
+       CONTROL-LISTADO.
+           IF REC-EN-PANTALLA = 0
+               GO TO NO-RECIBOS-PEND.
+
+       WAIT-ORDER.
+           ACCEPT ACCEPT-PAGO-RECIBO LINE 24 COLUMN 80
+               WITH TIME-OUT 60000 ON EXCEPTION
+
+              IF ESC-PRESSED THEN
+                  CLOSE F-MOVIMIENTOS
+                  CLOSE F-RECIBOS
+                  EXIT PROGRAM
+              END-IF
+
+              IF TIMEOUT-PRESSED THEN
+                  CLOSE F-MOVIMIENTOS
+                  CLOSE F-RECIBOS
+                  EXIT PROGRAM
+              END-IF
+
+           END-ACCEPT.
+
+           IF RECIBO-NUM-SEL = 0
+               DISPLAY FORM-ERR
+               GO TO WAIT-ORDER.
+
+       VALIDAR-RECIBO.
+           MOVE RECIBO-NUM-SEL TO RECIBO-NUM.
+           READ F-RECIBOS INVALID KEY
+               DISPLAY FORM-ERR
+               GO TO WAIT-ORDER.
+
+           IF RECIBO-TARJETA NOT = TNUM
+               DISPLAY FORM-ERR
+               GO TO WAIT-ORDER.
+
+           IF RECIBO-ESTADO NOT = " "
+               DISPLAY FORM-ERR
+               GO TO WAIT-ORDER.
+
+       CALCULO-SUFICIENCIA.
+           COMPUTE SALDO-USER-CENT = (SALDO-USER-ENT * 100)
+                                     + SALDO-USER-DEC.
+
+           COMPUTE IMPORTE-RECIBO-CENT =
+               (RECIBO-IMPORTE-ENT * 100) + RECIBO-IMPORTE-DEC.
+
+           IF SALDO-USER-CENT < IMPORTE-RECIBO-CENT
+               GO TO SALDO-INSUFICIENTE.
+
+       SALDO-SUFICIENTE.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+           DISPLAY "Pago de recibos" LINE 6 COLUMN 33.
+           DISPLAY "Vas a pagar el recibo de" LINE 8 COLUMN 15.
+           DISPLAY RECIBO-EMISOR LINE 8 COLUMN 40.
+           DISPLAY "Referencia:" LINE 9 COLUMN 15.
+           DISPLAY RECIBO-REFERENCIA LINE 9 COLUMN 27.
+           DISPLAY "Importe total: " LINE 10 COLUMN 15.
+           DISPLAY RECIBO-IMPORTE-ENT LINE 10 COLUMN 30.
+           DISPLAY "." LINE 10 COLUMN 36.
+           DISPLAY RECIBO-IMPORTE-DEC LINE 10 COLUMN 37.
+           DISPLAY "EUR" LINE 10 COLUMN 40.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       SALDO-SUF-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED THEN
+               GO TO GUARDAR-PAGO
+           ELSE
+               IF ESC-PRESSED THEN
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE F-RECIBOS
+                   EXIT PROGRAM
+               ELSE
+                   IF TIMEOUT-PRESSED THEN
+                       CLOSE F-MOVIMIENTOS
+                       CLOSE F-RECIBOS
+                       EXIT PROGRAM
+                   ELSE
+                       GO TO SALDO-SUF-ENTER
+                   END-IF
+               END-IF
+           END-IF.
+
+       GUARDAR-PAGO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           SUBTRACT IMPORTE-RECIBO-CENT FROM SALDO-USER-CENT.
+           COMPUTE SALDO-POST-ENT = (SALDO-USER-CENT / 100).
+           MOVE FUNCTION MOD(SALDO-USER-CENT, 100) TO SALDO-POST-DEC.
+
+           MOVE LAST-MOV-NUM         TO MOV-NUM.
+           MOVE TNUM                 TO MOV-TARJETA.
+           MOVE ANO                  TO MOV-ANO.
+           MOVE MES                  TO MOV-MES.
+           MOVE DIA                  TO MOV-DIA.
+           MOVE HORAS                TO MOV-HOR.
+           MOVE MINUTOS              TO MOV-MIN.
+           MOVE SEGUNDOS             TO MOV-SEG.
+           COMPUTE MOV-IMPORTE-ENT = - RECIBO-IMPORTE-ENT.
+           MOVE RECIBO-IMPORTE-DEC   TO MOV-IMPORTE-DEC.
+           MOVE SPACES               TO MOV-CONCEPTO.
+           STRING "Pago de recibo " RECIBO-EMISOR(1:18)
+               DELIMITED BY SIZE INTO MOV-CONCEPTO.
+           MOVE SALDO-POST-ENT       TO MOV-SALDOPOS-ENT.
+           MOVE SALDO-POST-DEC       TO MOV-SALDOPOS-DEC.
+           MOVE " "                  TO MOV-ESTADO.
+           MOVE "EUR"                TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE "P" TO RECIBO-ESTADO.
+           REWRITE RECIBO-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-RECIBOS.
+
+       PANTALLA-PAGO-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Pago de recibos" LINE 6 COLUMN 33.
+           DISPLAY "Se ha realizado el pago correctamente" LINE 9
+               COLUMN 21.
+           DISPLAY "Conserve su numero de operacion:" LINE 10
+               COLUMN 20.
+           DISPLAY LAST-MOV-NUM LINE 10 COLUMN 53.
+           DISPLAY "El saldo resultante es de" LINE 12 COLUMN 21.
+           DISPLAY SALDOPOSTERIOR.
+           DISPLAY "." LINE 14 COLUMN 57.
+           DISPLAY SALDO-POST-DEC LINE 14 COLUMN 58.
+
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       NO-RECIBOS-PEND.
+           CLOSE F-RECIBOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "No tiene recibos pendientes de pago" LINE 9
+               COLUMN 22.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       SALDO-INSUFICIENTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Pago de recibos" LINE 6 COLUMN 33.
+           DISPLAY "Lamentamos comunicarle que" LINE 8 COLUMN 27
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "su saldo es insuficiente" LINE 9 COLUMN 28
+               WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-RECIBOS.
+           GO TO EXIT-ENTER.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-RECIBOS.
+           CLOSE CONTADORES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
+
+
+       READ-MOVIMIENTO.
+           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
