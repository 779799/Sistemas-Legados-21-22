@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHSTM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT F-EXTRACTOMES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+       FD F-EXTRACTOMES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extractomensual.txt".
+       01 LINEA-EXTRACTOMES         PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC  X(2).
+       77 FSM                       PIC  X(2).
+       77 FSX                       PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO               PIC  9(4).
+               10 MES                PIC   9(2).
+               10 DIA                PIC   9(2).
+           05 HORA.
+               10 HORAS              PIC   9(2).
+               10 MINUTOS            PIC   9(2).
+               10 SEGUNDOS           PIC   9(2).
+               10 MILISEGUNDOS       PIC   9(2).
+           05 DIF-GMT                PIC S9(4).
+
+       77 ANO-EXTRACTO              PIC  9(4).
+       77 MES-EXTRACTO              PIC  9(2).
+
+       77 CENT-APERTURA             PIC S9(11).
+       77 CENT-CIERRE               PIC S9(11).
+       77 CENT-MOV                  PIC S9(11).
+
+       77 NUM-MOV-MES               PIC  9(5).
+
+       01 TABLA-CATEGORIAS.
+           02 CAT-ENTRY OCCURS 8 TIMES.
+               03 CAT-PREFIJO       PIC X(20).
+               03 CAT-LONG          PIC 9(2).
+               03 CAT-NUM-MOV       PIC 9(5).
+               03 CAT-TOTAL-CENT    PIC S9(9).
+       77 IDX-CAT                   PIC  9(1).
+       77 CAT-ENCONTRADA            PIC  9(1).
+
+       77 TOTAL-TARJETAS            PIC  9(9) VALUE 0.
+       77 TOTAL-EXTRACTOS           PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHSTM - Generacion de extractos mensuales".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM CALC-MES-ANTERIOR THRU CALC-MES-ANTERIOR.
+           PERFORM INICIALIZAR-CATEGORIAS THRU INICIALIZAR-CATEGORIAS.
+
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               DISPLAY "BATCHSTM: error abriendo tarjetas, FST=" FST
+               GO TO FIN-ERROR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHSTM: error abriendo movimientos, FSM="
+                   FSM
+               CLOSE TARJETAS
+               GO TO FIN-ERROR.
+
+           OPEN OUTPUT F-EXTRACTOMES.
+           IF FSX <> 00
+               DISPLAY "BATCHSTM: error abriendo extractomensual.txt"
+                   ", FSX=" FSX
+               CLOSE TARJETAS
+               CLOSE F-MOVIMIENTOS
+               GO TO FIN-ERROR.
+
+       LEER-TARJETA.
+           READ TARJETAS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-TARJETAS.
+
+           PERFORM GENERAR-EXTRACTO-TARJETA
+               THRU GENERAR-EXTRACTO-TARJETA-FIN.
+
+           GO TO LEER-TARJETA.
+
+       CALC-MES-ANTERIOR.
+           IF MES = 1
+               MOVE 12 TO MES-EXTRACTO
+               COMPUTE ANO-EXTRACTO = ANO - 1
+           ELSE
+               COMPUTE MES-EXTRACTO = MES - 1
+               MOVE ANO TO ANO-EXTRACTO
+           END-IF.
+
+       INICIALIZAR-CATEGORIAS.
+           MOVE "Retirada"           TO CAT-PREFIJO(1).
+           MOVE 8                    TO CAT-LONG(1).
+           MOVE "Ingreso"            TO CAT-PREFIJO(2).
+           MOVE 7                    TO CAT-LONG(2).
+           MOVE "Cheque"             TO CAT-PREFIJO(3).
+           MOVE 6                    TO CAT-LONG(3).
+           MOVE "Transferimos"       TO CAT-PREFIJO(4).
+           MOVE 12                   TO CAT-LONG(4).
+           MOVE "Nos transfieren"    TO CAT-PREFIJO(5).
+           MOVE 15                   TO CAT-LONG(5).
+           MOVE "Cancelacion esp."   TO CAT-PREFIJO(6).
+           MOVE 15                   TO CAT-LONG(6).
+           MOVE "Esp."               TO CAT-PREFIJO(7).
+           MOVE 4                    TO CAT-LONG(7).
+           MOVE "Otros"              TO CAT-PREFIJO(8).
+           MOVE 0                    TO CAT-LONG(8).
+
+       RESET-CATEGORIAS.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 8
+               MOVE 0 TO CAT-NUM-MOV(IDX-CAT)
+               MOVE 0 TO CAT-TOTAL-CENT(IDX-CAT)
+           END-PERFORM.
+
+       GENERAR-EXTRACTO-TARJETA.
+           MOVE TNUM-C TO MOV-TARJETA.
+           MOVE 0 TO CENT-APERTURA.
+           MOVE 0 TO CENT-CIERRE.
+           MOVE 0 TO NUM-MOV-MES.
+           PERFORM RESET-CATEGORIAS THRU RESET-CATEGORIAS.
+
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO GENERAR-EXTRACTO-TARJETA-FIN.
+
+       LEER-MOV-TARJETA.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO ESCRIBIR-EXTRACTO.
+           IF MOV-TARJETA NOT = TNUM-C
+               GO TO ESCRIBIR-EXTRACTO.
+
+           IF MOV-ANO = ANO-EXTRACTO AND MOV-MES = MES-EXTRACTO
+               PERFORM PROCESAR-MOV-MES THRU PROCESAR-MOV-MES-FIN
+           ELSE
+               IF (MOV-ANO * 100 + MOV-MES) <
+                       (ANO-EXTRACTO * 100 + MES-EXTRACTO)
+                   COMPUTE CENT-APERTURA =
+                       (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC
+               END-IF
+           END-IF.
+
+           GO TO LEER-MOV-TARJETA.
+
+       PROCESAR-MOV-MES.
+           ADD 1 TO NUM-MOV-MES.
+           COMPUTE CENT-CIERRE =
+               (MOV-SALDOPOS-ENT * 100) + MOV-SALDOPOS-DEC.
+           COMPUTE CENT-MOV =
+               (MOV-IMPORTE-ENT * 100) + MOV-IMPORTE-DEC.
+           PERFORM CLASIFICAR-MOVIMIENTO THRU CLASIFICAR-MOVIMIENTO-FIN.
+
+       PROCESAR-MOV-MES-FIN.
+           EXIT.
+
+       CLASIFICAR-MOVIMIENTO.
+           MOVE 0 TO CAT-ENCONTRADA.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 7
+               IF MOV-CONCEPTO(1:CAT-LONG(IDX-CAT)) =
+                       CAT-PREFIJO(IDX-CAT)(1:CAT-LONG(IDX-CAT))
+                   ADD 1 TO CAT-NUM-MOV(IDX-CAT)
+                   ADD CENT-MOV TO CAT-TOTAL-CENT(IDX-CAT)
+                   MOVE 1 TO CAT-ENCONTRADA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF CAT-ENCONTRADA = 0
+               ADD 1 TO CAT-NUM-MOV(8)
+               ADD CENT-MOV TO CAT-TOTAL-CENT(8)
+           END-IF.
+
+       CLASIFICAR-MOVIMIENTO-FIN.
+           EXIT.
+
+       ESCRIBIR-EXTRACTO.
+           IF NUM-MOV-MES = 0
+               GO TO GENERAR-EXTRACTO-TARJETA-FIN.
+
+           PERFORM IMPRIMIR-EXTRACTO THRU IMPRIMIR-EXTRACTO-FIN.
+           ADD 1 TO TOTAL-EXTRACTOS.
+
+       GENERAR-EXTRACTO-TARJETA-FIN.
+           EXIT.
+
+       IMPRIMIR-EXTRACTO.
+           MOVE "UnizarBank - Extracto mensual" TO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+           MOVE SPACES TO LINEA-EXTRACTOMES.
+           STRING "Tarjeta: " TNUM-C " Periodo: " MES-EXTRACTO "/"
+               ANO-EXTRACTO DELIMITED BY SIZE INTO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+           MOVE SPACES TO LINEA-EXTRACTOMES.
+           STRING "Saldo apertura: " CENT-APERTURA " cent. EUR"
+               DELIMITED BY SIZE INTO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+           MOVE SPACES TO LINEA-EXTRACTOMES.
+           STRING "Saldo cierre  : " CENT-CIERRE " cent. EUR"
+               DELIMITED BY SIZE INTO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+           MOVE SPACES TO LINEA-EXTRACTOMES.
+           STRING "Movimientos del mes: " NUM-MOV-MES
+               DELIMITED BY SIZE INTO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 8
+               IF CAT-NUM-MOV(IDX-CAT) NOT = 0
+                   MOVE SPACES TO LINEA-EXTRACTOMES
+                   STRING "  " CAT-PREFIJO(IDX-CAT) ": "
+                       CAT-NUM-MOV(IDX-CAT) " mov., "
+                       CAT-TOTAL-CENT(IDX-CAT) " cent. EUR"
+                       DELIMITED BY SIZE INTO LINEA-EXTRACTOMES
+                   WRITE LINEA-EXTRACTOMES
+               END-IF
+           END-PERFORM.
+
+           MOVE "----------------------------------------"
+               TO LINEA-EXTRACTOMES.
+           WRITE LINEA-EXTRACTOMES.
+
+       IMPRIMIR-EXTRACTO-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-EXTRACTOMES.
+
+           DISPLAY "BATCHSTM: tarjetas procesadas : " TOTAL-TARJETAS.
+           DISPLAY "BATCHSTM: extractos generados : " TOTAL-EXTRACTOS.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
