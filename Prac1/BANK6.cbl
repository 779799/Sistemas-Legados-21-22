@@ -1,534 +1,1039 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BANK6.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CRT STATUS IS KEYBOARD-STATUS.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TARJETAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TNUM-E
-           FILE STATUS IS FST.
-
-           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS MOV-NUM
-           FILE STATUS IS FSM.
-           
-           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TRF-NUM
-           FILE STATUS IS FSM.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TARJETAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM-E      PIC 9(16).
-           02 TPIN-E      PIC  9(4).
-       FD F-MOVIMIENTOS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "movimientos.ubd".
-       01 MOVIMIENTO-REG.
-           02 MOV-NUM              PIC  9(35).
-           02 MOV-TARJETA          PIC  9(16).
-           02 MOV-ANO              PIC   9(4).
-           02 MOV-MES              PIC   9(2).
-           02 MOV-DIA              PIC   9(2).
-           02 MOV-HOR              PIC   9(2).
-           02 MOV-MIN              PIC   9(2).
-           02 MOV-SEG              PIC   9(2).
-           02 MOV-IMPORTE-ENT      PIC  S9(7).
-           02 MOV-IMPORTE-DEC      PIC   9(2).
-           02 MOV-CONCEPTO         PIC  X(35).
-           02 MOV-SALDOPOS-ENT     PIC  S9(9).
-           02 MOV-SALDOPOS-DEC     PIC   9(2).
-       FD F-TRANSFERENCIAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "transferencias.ubd".
-       01 TRANSFERENCIA-REG. 
-           02 TRF-NUM              PIC  9(35).
-           02 TRF-TARJETA          PIC  9(16).
-           02 TRF-ANO              PIC   9(4).
-           02 TRF-MES              PIC   9(2).
-           02 TRF-DIA              PIC   9(2).
-           02 TRF-HOR              PIC   9(2).
-           02 TRF-MIN              PIC   9(2).
-           02 TRF-SEG              PIC   9(2).
-           02 TRF-IMPORTE-ENT      PIC  S9(7).
-           02 TRF-IMPORTE-DEC      PIC   9(2).
-       WORKING-STORAGE SECTION.
-       77 FST                      PIC   X(2).
-       77 FSM                      PIC   X(2).
-
-       78 BLACK                  VALUE      0.
-       78 BLUE                   VALUE      1.
-       78 GREEN                  VALUE      2.
-       78 CYAN                   VALUE      3.
-       78 RED                    VALUE      4.
-       78 MAGENTA                VALUE      5.
-       78 YELLOW                 VALUE      6.
-       78 WHITE                  VALUE      7.
-
-       01 CAMPOS-FECHA.
-           05 FECHA.
-               10 ANO              PIC   9(4).
-               10 MES              PIC   9(2).
-               10 DIA              PIC   9(2).
-           05 HORA.
-               10 HORAS            PIC   9(2).
-               10 MINUTOS          PIC   9(2).
-               10 SEGUNDOS         PIC   9(2).
-               10 MILISEGUNDOS     PIC   9(2).
-           05 DIF-GMT              PIC  S9(4).
-
-       01 KEYBOARD-STATUS          PIC  9(4).
-           88 ENTER-PRESSED      VALUE     0.
-           88 PGUP-PRESSED       VALUE  2001.
-           88 PGDN-PRESSED       VALUE  2002.
-           88 UP-ARROW-PRESSED   VALUE  2003.
-           88 DOWN-ARROW-PRESSED VALUE  2004.
-           88 ESC-PRESSED        VALUE  2005.
-
-       77 PRESSED-KEY              PIC   9(4).
-
-       77 LAST-MOV-NUM             PIC  9(35).
-       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
-       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
-       
-       77 LAST-TRF-NUM             PIC  9(35).
-       77 LAST-USER-ORD-TRF-NUM    PIC  9(35).
-       77 LAST-USER-DST-TRF-NUM    PIC  9(35).
-
-       77 EURENT-USUARIO           PIC  S9(7).
-       77 EURDEC-USUARIO           PIC   9(2).
-       77 CUENTA-DESTINO           PIC  9(16).
-       77 NOMBRE-DESTINO           PIC  X(35).
-
-       77 CENT-SALDO-ORD-USER      PIC  S9(9).
-       77 CENT-SALDO-DST-USER      PIC  S9(9).
-       77 CENT-IMPOR-USER          PIC  S9(9).
-       
-       77 PROG-DIA                 PIC  S9(2).
-       77 PROG-MES                 PIC  S9(2).
-       77 PROG-ANO                 PIC  S9(4).
-       77 PROG-HOR                 PIC  S9(2).
-       77 PROG-MIN                 PIC  S9(2).
-       77 PROG-SEG                 PIC  S9(2).
-       77 PROG-REP                 PIC   X(1).
-
-
-       77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
-       77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
-
-       LINKAGE SECTION.
-       77 TNUM                     PIC  9(16).
-
-       SCREEN SECTION.
-       01 BLANK-SCREEN.
-           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
-
-       01 FILTRO-CUENTA.
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 12 COL 54 PIC 9(16) USING CUENTA-DESTINO.
-           05 FILLER AUTO UNDERLINE
-               LINE 14 COL 54 PIC X(15) USING NOMBRE-DESTINO.
-           05 FILLER BLANK ZERO AUTO UNDERLINE
-               SIGN IS LEADING SEPARATE
-               LINE 16 COL 54 PIC -9(7) USING EURENT-USUARIO.
-           05 FILLER BLANK ZERO UNDERLINE
-               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
-               
-       01 FILTRO-PROG.
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 12 COL 54 PIC 9(2) USING PROG-DIA.
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 12 COL 57 PIC 9(2) USING PROG-MES.  
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 12 COL 60 PIC 9(4) USING PROG-ANO. 
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 14 COL 54 PIC 9(2) USING PROG-HOR. 
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 14 COL 57 PIC 9(2) USING PROG-MIN. 
-           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
-               LINE 14 COL 60 PIC 9(2) USING PROG-SEG.      
-           05 FILLER AUTO UNDERLINE
-               LINE 16 COL 54 PIC X(1) USING PROG-REP. 
-           
-
-       01 SALDO-DISPLAY.
-           05 FILLER SIGN IS LEADING SEPARATE
-               LINE 10 COL 33 PIC -9(7) FROM MOV-SALDOPOS-ENT.
-           05 FILLER LINE 10 COL 41 VALUE ",".
-           05 FILLER LINE 10 COL 42 PIC 99 FROM MOV-SALDOPOS-DEC.
-           05 FILLER LINE 10 COL 45 VALUE "EUR".
-
-
-       PROCEDURE DIVISION USING TNUM.
-       INICIO.
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
-
-           INITIALIZE CUENTA-DESTINO.
-           INITIALIZE NOMBRE-DESTINO.
-           INITIALIZE EURENT-USUARIO.
-           INITIALIZE EURDEC-USUARIO.
-           INITIALIZE LAST-MOV-NUM.
-           INITIALIZE LAST-USER-ORD-MOV-NUM.
-           INITIALIZE LAST-USER-DST-MOV-NUM.
-
-       IMPRIMIR-CABECERA.
-           DISPLAY BLANK-SCREEN.
-           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
-               WITH FOREGROUND-COLOR IS 1.
-
-           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-
-           DISPLAY DIA LINE 4 COLUMN 32.
-           DISPLAY "-" LINE 4 COLUMN 34.
-           DISPLAY MES LINE 4 COLUMN 35.
-           DISPLAY "-" LINE 4 COLUMN 37.
-           DISPLAY ANO LINE 4 COLUMN 38.
-           DISPLAY HORAS LINE 4 COLUMN 44.
-           DISPLAY ":" LINE 4 COLUMN 46.
-           DISPLAY MINUTOS LINE 4 COLUMN 47.
-
-       MOVIMIENTOS-OPEN.
-           OPEN I-O F-MOVIMIENTOS.
-           IF FSM <> 00  AND 05
-               GO TO PSYS-ERR.
-
-
-       LECTURA-MOVIMIENTOS.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF MOV-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-MOV-NUM < MOV-NUM THEN
-               MOVE MOV-NUM TO LAST-MOV-NUM
-           END-IF.
-           GO TO LECTURA-MOVIMIENTOS.
-
-       ORDENACION-TRF.
-           CLOSE F-MOVIMIENTOS.
-
-           DISPLAY "Ordenar Transferencia" LINE 8 COLUMN 30.
-           DISPLAY "Saldo Actual:" LINE 10 COLUMN 19.
-
-           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
-           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
-
-           IF LAST-USER-ORD-MOV-NUM = 0 THEN
-               GO TO NO-MOVIMIENTOS
-           END-IF.
-
-           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
-
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
-           DISPLAY SALDO-DISPLAY.
-           CLOSE F-MOVIMIENTOS.
-
-       INDICAR-CTA-DST.
-           DISPLAY "Indica la cuenta destino" LINE 12 COLUMN 19.
-           DISPLAY "y nombre del titular" LINE 14 COLUMN 19.
-           DISPLAY "Indique la cantidad a transferir" LINE 16 COLUMN 19.
-           DISPLAY "," LINE 16 COLUMN 61.
-           DISPLAY "EUR" LINE 16 COLUMN 66.
-
-           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
-
-           ACCEPT FILTRO-CUENTA ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           ELSE
-               GO TO INDICAR-CTA-DST
-           END-IF.
-
-           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
-                                     + EURDEC-USUARIO.
-
-           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER THEN
-                   DISPLAY "Indique una cantidad menor!!" LINE 20
-                   COLUMN 19 WITH BACKGROUND-COLOR RED
-                   GO TO INDICAR-CTA-DST
-           END-IF.
-
-           GO TO REALIZAR-TRF-VERIFICACION.
-
-       NO-MOVIMIENTOS.
-           DISPLAY "0" LINE 10 COLUMN 51.
-           DISPLAY "." LINE 10 COLUMN 52.
-           DISPLAY "00" LINE 10 COLUMN 53.
-           DISPLAY "EUR" LINE 10 COLUMN 54.
-
-           DISPLAY "Indica la cuenta destino " LINE 12 COLUMN 19.
-           DISPLAY "y nombre del titular" LINE 14 COLUMN 19.
-           DISPLAY "Indique la cantidad a transferir" LINE 16 COLUMN 19.
-           DISPLAY "," LINE 16 COLUMN 61.
-           DISPLAY "EUR" LINE 16 COLUMN 66.
-
-           ACCEPT FILTRO-CUENTA ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           END-IF.
-
-           DISPLAY "Indique una cantidad menor!!" LINE 20 COLUMN 19
-            WITH BACKGROUND-COLOR RED.
-
-           GO TO NO-MOVIMIENTOS.
-
-       REALIZAR-TRF-VERIFICACION.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Ordenar Transferencia" LINE 08 COLUMN 30.
-           DISPLAY "Va a transferir:" LINE 11 COLUMN 19.
-           DISPLAY EURENT-USUARIO LINE 11 COLUMN 38.
-           DISPLAY "." LINE 11 COLUMN 45.
-           DISPLAY EURDEC-USUARIO LINE 11 COLUMN 46.
-           DISPLAY "EUR de su cuenta" LINE 11 COLUMN 49.
-           DISPLAY "a la cuenta cuyo titular es" LINE 12 COLUMN 19.
-           DISPLAY NOMBRE-DESTINO LINE 12 COLUMN 48.
-
-           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
-           DISPLAY "PGUP - Programar transferencia" LINE 24 COLUMN 26
-           WITH FOREGROUND-COLOR IS BLACK
-                    BACKGROUND-COLOR IS YELLOW.
-           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
-
-       ENTER-VERIFICACION.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           ELSE IF PGUP-PRESSED THEN
-               GO TO PROGRAMAR-TRF
-           ELSE
-               GO TO ENTER-VERIFICACION
-           END-IF.
-
-       VERIFICACION-CTA-CORRECTA.
-           OPEN I-O TARJETAS.
-           IF FST <> 00
-              GO TO PSYS-ERR.
-
-           MOVE CUENTA-DESTINO TO TNUM-E.
-           READ TARJETAS INVALID KEY GO TO USER-BAD.
-           CLOSE TARJETAS.
-
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           MOVE 0 TO MOV-NUM.
-           MOVE 0 TO LAST-USER-DST-MOV-NUM.
-
-       LECTURA-SALDO-DST.
-           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
-           IF MOV-TARJETA = CUENTA-DESTINO THEN
-               IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
-                   MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
-               END-IF
-           END-IF.
-
-           GO TO LECTURA-SALDO-DST.
-
-       GUARDAR-TRF.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
-           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
-           READ F-MOVIMIENTOS.
-
-           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
-                                         + MOV-SALDOPOS-DEC.
-
-           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-
-           ADD 1 TO LAST-MOV-NUM.
-
-           MOVE LAST-MOV-NUM   TO MOV-NUM.
-           MOVE TNUM           TO MOV-TARJETA.
-           MOVE ANO            TO MOV-ANO.
-           MOVE MES            TO MOV-MES.
-           MOVE DIA            TO MOV-DIA.
-           MOVE HORAS          TO MOV-HOR.
-           MOVE MINUTOS        TO MOV-MIN.
-           MOVE SEGUNDOS       TO MOV-SEG.
-
-           MULTIPLY -1 BY EURENT-USUARIO.
-           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
-           MULTIPLY -1 BY EURENT-USUARIO.
-           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
-
-           MOVE MSJ-ORD        TO MOV-CONCEPTO.
-
-           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
-
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
-               TO MOV-SALDOPOS-DEC.
-
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
-
-           ADD 1 TO LAST-MOV-NUM.
-
-           MOVE LAST-MOV-NUM   TO MOV-NUM.
-           MOVE CUENTA-DESTINO TO MOV-TARJETA.
-           MOVE ANO            TO MOV-ANO.
-           MOVE MES            TO MOV-MES.
-           MOVE DIA            TO MOV-DIA.
-           MOVE HORAS          TO MOV-HOR.
-           MOVE MINUTOS        TO MOV-MIN.
-           MOVE SEGUNDOS       TO MOV-SEG.
-
-           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
-           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
-
-           MOVE MSJ-DST        TO MOV-CONCEPTO.
-
-           ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
-           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
-           MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
-               TO MOV-SALDOPOS-DEC.
-
-           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
-
-           CLOSE F-MOVIMIENTOS.
-
-       P-EXITO.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-
-           DISPLAY "Ordenar transferencia" LINE 8 COLUMN 30.
-           DISPLAY "Transferencia realizada correctamente!" LINE 11
-               COLUMN 19.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
-
-           GO TO EXIT-ENTER.
-
-       PSYS-ERR.
-           CLOSE TARJETAS.
-           CLOSE F-MOVIMIENTOS.
-
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Ha ocurrido un error interno" LINE 09 COLUMN 25
-               WITH FOREGROUND-COLOR IS BLACK
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
-               WITH FOREGROUND-COLOR IS BLACK
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
-
-       EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
-           IF ENTER-PRESSED
-               EXIT PROGRAM
-           ELSE
-               GO TO EXIT-ENTER.
-
-       USER-BAD.
-           CLOSE TARJETAS.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "La cuenta introducida es incorrecta" LINE 9 COLUMN 22
-               WITH FOREGROUND-COLOR IS BLACK
-                    BACKGROUND-COLOR IS RED.
-           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
-           GO TO EXIT-ENTER.
-
-       PROGRAMAR-TRF.    
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY "Programar transferencia" LINE 8 COLUMN 30.
-           
-           DISPLAY "Indica la fecha deseada " LINE 12 COLUMN 19.
-           DISPLAY "/" LINE 12 COLUMN 56.
-           DISPLAY "/" LINE 12 COLUMN 59.
-           DISPLAY "Indica la hora deseada " LINE 14 COLUMN 19.
-           DISPLAY ":" LINE 14 COLUMN 56.
-           DISPLAY ":" LINE 14 COLUMN 59.
-           DISPLAY "Indica mensualidad (S/N)" LINE 16 COLUMN 19.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
-           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
-           
-           ACCEPT FILTRO-PROG ON EXCEPTION
-           IF ESC-PRESSED THEN
-               EXIT PROGRAM
-           ELSE
-               GO TO PROGRAMAR-TRF
-           END-IF.
-          
-           
-       TRANSFERENCIAS-OPEN.
-           OPEN I-O F-TRANSFERENCIAS.
-           IF FSM <> 00  AND 05
-               GO TO PSYS-ERR.
-
-
-       LECTURA-TRANSFERENCIAS.
-           READ F-TRANSFERENCIAS NEXT RECORD AT END GO TO ORDENACION-TRF.
-           IF TRF-TARJETA = TNUM THEN
-               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
-                   MOVE TRF-NUM TO LAST-USER-ORD-MOV-NUM
-               END-IF
-           END-IF.
-           IF LAST-TRF-NUM < TRF-NUM THEN
-               MOVE TRF-NUM TO LAST-MOV-NUM
-           END-IF.
-           GO TO LECTURA-TRANSFERENCIAS.
-           
-       GUARDAR-TRANSFER.
-           CLOSE F-MOVIMIENTOS.
-           MOVE LAST-USER-DST-TRF-NUM TO TRF-NUM.
-           PERFORM TRANSFERENCIAS-OPEN THRU TRANSFERENCIAS-OPEN.
-           READ F-TRANSFERENCIAS.
-
-
-           ADD 1 TO LAST-TRF-NUM.
-
-           MOVE LAST-TRF-NUM   TO TRF-NUM.
-           MOVE TNUM           TO TRF-TARJETA.
-           MOVE ANO            TO TRF-ANO.
-           MOVE MES            TO TRF-MES.
-           MOVE DIA            TO TRF-DIA.
-           MOVE HORAS          TO TRF-HOR.
-           MOVE MINUTOS        TO TRF-MIN.
-           MOVE SEGUNDOS       TO TRF-SEG.
-
-           MULTIPLY -1 BY EURENT-USUARIO.
-           MOVE EURENT-USUARIO TO TRF-IMPORTE-ENT.
-           MULTIPLY -1 BY EURENT-USUARIO.
-           MOVE EURDEC-USUARIO TO TRF-IMPORTE-DEC.
-
-           WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
-
-           ADD 1 TO LAST-MOV-NUM.
-
-           MOVE LAST-TRF-NUM   TO TRF-NUM.
-           MOVE CUENTA-DESTINO TO TRF-TARJETA.
-           MOVE ANO            TO TRF-ANO.
-           MOVE MES            TO TRF-MES.
-           MOVE DIA            TO TRF-DIA.
-           MOVE HORAS          TO TRF-HOR.
-           MOVE MINUTOS        TO TRF-MIN.
-           MOVE SEGUNDOS       TO TRF-SEG.
-
-           MOVE EURENT-USUARIO TO TRF-IMPORTE-ENT.
-           MOVE EURDEC-USUARIO TO TRF-IMPORTE-DEC.
-
-           WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
-
-           CLOSE F-TRANSFERENCIAS.    
-           
-       P-EXITO.
-           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-
-           DISPLAY "Programar transferencia" LINE 8 COLUMN 30.
-           DISPLAY "Transferencia programada correctamente!" LINE 11
-               COLUMN 19.
-           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
-
-           GO TO EXIT-ENTER.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK6.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           ALTERNATE RECORD KEY IS CTA-ID-E WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+           
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRF-NUM
+           FILE STATUS IS FSM.
+
+           SELECT CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA-ID
+           FILE STATUS IS FSU.
+
+           SELECT OPTIONAL F-INTERBANCARIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INTERB-NUM
+           FILE STATUS IS FSB.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TCAD-E      PIC  9(6).
+           02 CTA-ID-E    PIC 9(16).
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAREG.
+           02 CUENTA-ID        PIC 9(16).
+           02 CTA-NOMBRE       PIC X(30).
+           02 CTA-DIRECCION    PIC X(35).
+           02 CTA-FECHA-ALTA.
+               03 CTA-ANO-ALTA PIC 9(4).
+               03 CTA-MES-ALTA PIC 9(2).
+               03 CTA-DIA-ALTA PIC 9(2).
+           02 CTA-SOBREG-ENT   PIC 9(7).
+           02 CTA-SOBREG-DEC   PIC 9(2).
+           02 CTA-MINIMO-ENT    PIC 9(7).
+           02 CTA-MINIMO-DEC    PIC 9(2).
+
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferencias.ubd".
+       01 TRANSFERENCIA-REG.
+           02 TRF-NUM              PIC  9(35).
+           02 TRF-TARJETA          PIC  9(16).
+           02 TRF-ANO              PIC   9(4).
+           02 TRF-MES              PIC   9(2).
+           02 TRF-DIA              PIC   9(2).
+           02 TRF-HOR              PIC   9(2).
+           02 TRF-MIN              PIC   9(2).
+           02 TRF-SEG              PIC   9(2).
+           02 TRF-CONCEPTO         PIC  X(18).
+           02 TRF-IMPORTE-ENT      PIC  S9(7).
+           02 TRF-IMPORTE-DEC      PIC   9(2).
+           02 TRF-DESTINO          PIC  9(16).
+           02 TRF-REP              PIC  X(1).
+           02 TRF-EJECUTADA        PIC  X(1).
+           02 TRF-EJEC-ALGUNA      PIC  X(1).
+
+       FD F-INTERBANCARIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "interbancarias.ubd".
+       01 INTERBANCARIA-REG.
+           02 INTERB-NUM           PIC  9(35).
+           02 INTERB-TARJETA       PIC  9(16).
+           02 INTERB-ANO           PIC   9(4).
+           02 INTERB-MES           PIC   9(2).
+           02 INTERB-DIA           PIC   9(2).
+           02 INTERB-HOR           PIC   9(2).
+           02 INTERB-MIN           PIC   9(2).
+           02 INTERB-SEG           PIC   9(2).
+           02 INTERB-IBAN-DESTINO  PIC  X(34).
+           02 INTERB-BENEFICIARIO  PIC  X(30).
+           02 INTERB-IMPORTE-ENT   PIC  S9(7).
+           02 INTERB-IMPORTE-DEC   PIC   9(2).
+           02 INTERB-MONEDA        PIC  X(3).
+           02 INTERB-ESTADO        PIC  X(1).
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC   X(2).
+       77 FSM                      PIC   X(2).
+       77 FSU                      PIC   X(2).
+       77 FSB                      PIC   X(2).
+       77 FSK                       PIC   X(2).
+       77 NOMBRE-REAL              PIC   X(30).
+
+       78 BLACK                  VALUE      0.
+       78 BLUE                   VALUE      1.
+       78 GREEN                  VALUE      2.
+       78 CYAN                   VALUE      3.
+       78 RED                    VALUE      4.
+       78 MAGENTA                VALUE      5.
+       78 YELLOW                 VALUE      6.
+       78 WHITE                  VALUE      7.
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC   9(4).
+               10 MES              PIC   9(2).
+               10 DIA              PIC   9(2).
+           05 HORA.
+               10 HORAS            PIC   9(2).
+               10 MINUTOS          PIC   9(2).
+               10 SEGUNDOS         PIC   9(2).
+               10 MILISEGUNDOS     PIC   9(2).
+           05 DIF-GMT              PIC  S9(4).
+
+       01 KEYBOARD-STATUS          PIC  9(4).
+           88 ENTER-PRESSED      VALUE     0.
+           88 PGUP-PRESSED       VALUE  2001.
+           88 PGDN-PRESSED       VALUE  2002.
+           88 UP-ARROW-PRESSED   VALUE  2003.
+           88 DOWN-ARROW-PRESSED VALUE  2004.
+           88 ESC-PRESSED        VALUE  2005.
+           88 TIMEOUT-PRESSED    VALUE  8001.
+
+       77 PRESSED-KEY              PIC   9(4).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-USER-ORD-MOV-NUM    PIC  9(35).
+       77 LAST-USER-DST-MOV-NUM    PIC  9(35).
+       
+       77 LAST-TRF-NUM             PIC  9(35).
+       77 LAST-USER-ORD-TRF-NUM    PIC  9(35).
+       77 LAST-USER-DST-TRF-NUM    PIC  9(35).
+
+       77 EURENT-USUARIO           PIC  S9(7).
+       77 EURDEC-USUARIO           PIC   9(2).
+       77 CUENTA-DESTINO           PIC  9(16).
+       77 FECHA-ACTUAL-AAAAMM      PIC  9(6).
+       77 FECHA-PROG-AAAAMMDD      PIC  9(8).
+       77 FECHA-ACTUAL-AAAAMMDD    PIC  9(8).
+       77 NOMBRE-DESTINO           PIC  X(35).
+
+       77 CENT-SALDO-ORD-USER      PIC  S9(9).
+       77 CENT-SALDO-DST-USER      PIC  S9(9).
+       77 CENT-IMPOR-USER          PIC  S9(9).
+       77 SOBREGIRO-CENT           PIC  S9(9).
+       
+       77 PROG-DIA                 PIC  S9(2).
+       77 PROG-MES                 PIC  S9(2).
+       77 PROG-ANO                 PIC  S9(4).
+       77 PROG-HOR                 PIC  S9(2).
+       77 PROG-MIN                 PIC  S9(2).
+       77 PROG-SEG                 PIC  S9(2).
+       77 PROG-REP                 PIC   X(1).
+
+       77 CHOICE-TRF               PIC  9(1).
+       77 IBAN-DESTINO             PIC  X(34).
+       77 BENEFICIARIO-NOMBRE      PIC  X(30).
+       77 LAST-INTERB-NUM          PIC  9(35).
+
+
+       77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
+       77 MSJ-ORD-SOBREG           PIC  X(35) VALUE
+           "Transferimos (descub. autorizado)".
+       77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
+       77 MSJ-IBAN                 PIC  X(35) VALUE
+           "Transferencia internacional".
+       77 MSJ-IBAN-SOBREG          PIC  X(35) VALUE
+           "Transf. internac. (descub. autoriz)".
+
+       LINKAGE SECTION.
+       77 TNUM                     PIC  9(16).
+
+       SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 FILLER LINE 1 BLANK SCREEN BACKGROUND-COLOR BLACK.
+
+       01 FILTRO-CUENTA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 54 PIC 9(16) USING CUENTA-DESTINO.
+           05 FILLER AUTO UNDERLINE
+               LINE 14 COL 54 PIC X(15) USING NOMBRE-DESTINO.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               SIGN IS LEADING SEPARATE
+               LINE 16 COL 54 PIC -9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 FILTRO-IBAN.
+           05 FILLER AUTO UNDERLINE
+               LINE 12 COL 54 PIC X(34) USING IBAN-DESTINO.
+           05 FILLER AUTO UNDERLINE
+               LINE 14 COL 54 PIC X(20) USING BENEFICIARIO-NOMBRE.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               SIGN IS LEADING SEPARATE
+               LINE 16 COL 54 PIC -9(7) USING EURENT-USUARIO.
+           05 FILLER BLANK ZERO UNDERLINE
+               LINE 16 COL 63 PIC 9(2) USING EURDEC-USUARIO.
+
+       01 FILTRO-PROG.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 54 PIC 9(2) USING PROG-DIA.
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 57 PIC 9(2) USING PROG-MES.  
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 12 COL 60 PIC 9(4) USING PROG-ANO. 
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 54 PIC 9(2) USING PROG-HOR. 
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 57 PIC 9(2) USING PROG-MIN. 
+           05 FILLER BLANK WHEN ZERO AUTO UNDERLINE
+               LINE 14 COL 60 PIC 9(2) USING PROG-SEG.      
+           05 FILLER AUTO UNDERLINE
+               LINE 16 COL 54 PIC X(1) USING PROG-REP. 
+           
+
+       01 SALDO-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE
+               LINE 10 COL 33 PIC -9(7) FROM MOV-SALDOPOS-ENT.
+           05 FILLER LINE 10 COL 41 VALUE ",".
+           05 FILLER LINE 10 COL 42 PIC 99 FROM MOV-SALDOPOS-DEC.
+           05 FILLER LINE 10 COL 45 VALUE "EUR".
+
+
+       PROCEDURE DIVISION USING TNUM.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+
+           INITIALIZE CUENTA-DESTINO.
+           INITIALIZE NOMBRE-DESTINO.
+           INITIALIZE EURENT-USUARIO.
+           INITIALIZE EURDEC-USUARIO.
+           INITIALIZE LAST-USER-ORD-MOV-NUM.
+           INITIALIZE LAST-USER-DST-MOV-NUM.
+           INITIALIZE IBAN-DESTINO.
+           INITIALIZE BENEFICIARIO-NOMBRE.
+
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+           PERFORM ASEGURAR-CONTADOR-TRF THRU ASEGURAR-CONTADOR-TRF-FIN.
+
+       IMPRIMIR-CABECERA.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR IS 1.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY DIA LINE 4 COLUMN 32.
+           DISPLAY "-" LINE 4 COLUMN 34.
+           DISPLAY MES LINE 4 COLUMN 35.
+           DISPLAY "-" LINE 4 COLUMN 37.
+           DISPLAY ANO LINE 4 COLUMN 38.
+           DISPLAY HORAS LINE 4 COLUMN 44.
+           DISPLAY ":" LINE 4 COLUMN 46.
+           DISPLAY MINUTOS LINE 4 COLUMN 47.
+
+       MOVIMIENTOS-OPEN.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00  AND 05
+               GO TO PSYS-ERR.
+
+
+       LECTURA-MOVIMIENTOS.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO ORDENACION-TRF.
+           IF MOV-TARJETA = TNUM THEN
+               IF LAST-USER-ORD-MOV-NUM < MOV-NUM THEN
+                   MOVE MOV-NUM TO LAST-USER-ORD-MOV-NUM
+               END-IF
+           END-IF.
+           GO TO LECTURA-MOVIMIENTOS.
+
+       CONSULTA-SOBREGIRO-PROPIO.
+           MOVE 0 TO SOBREGIRO-CENT.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           CLOSE TARJETAS.
+
+           IF CTA-ID-E = 0
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00 AND 05
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           MOVE CTA-ID-E TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           COMPUTE SOBREGIRO-CENT = (CTA-SOBREG-ENT * 100)
+                                    + CTA-SOBREG-DEC.
+
+           CLOSE CUENTAS.
+
+       CONSULTA-SOBREGIRO-PROPIO-FIN.
+           EXIT.
+
+       ORDENACION-TRF.
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM CONSULTA-SOBREGIRO-PROPIO
+               THRU CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           DISPLAY "Ordenar Transferencia" LINE 8 COLUMN 30.
+           DISPLAY "Saldo Actual:" LINE 10 COLUMN 19.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+           IF LAST-USER-ORD-MOV-NUM = 0 THEN
+               GO TO NO-MOVIMIENTOS
+           END-IF.
+
+           MOVE LAST-USER-ORD-MOV-NUM TO MOV-NUM.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           READ F-MOVIMIENTOS INVALID KEY GO PSYS-ERR.
+           DISPLAY SALDO-DISPLAY.
+           CLOSE F-MOVIMIENTOS.
+
+       SELECCION-MODO-TRF.
+           DISPLAY "1 - Transferencia a cuenta UnizarBank" LINE 18
+               COLUMN 19.
+           DISPLAY "2 - Transferencia internacional (IBAN)" LINE 19
+               COLUMN 19.
+
+           ACCEPT CHOICE-TRF LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE IF TIMEOUT-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO SELECCION-MODO-TRF
+           END-IF.
+
+           IF CHOICE-TRF = 1
+               GO TO INDICAR-CTA-DST.
+           IF CHOICE-TRF = 2
+               GO TO INDICAR-IBAN.
+
+           GO TO SELECCION-MODO-TRF.
+
+       INDICAR-CTA-DST.
+           DISPLAY "Indica la cuenta destino" LINE 12 COLUMN 19.
+           DISPLAY "y nombre del titular" LINE 14 COLUMN 19.
+           DISPLAY "Indique la cantidad a transferir" LINE 16 COLUMN 19.
+           DISPLAY "," LINE 16 COLUMN 61.
+           DISPLAY "EUR" LINE 16 COLUMN 66.
+
+           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
+                                         + MOV-SALDOPOS-DEC.
+
+           ACCEPT FILTRO-CUENTA ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO INDICAR-CTA-DST
+           END-IF.
+
+           IF CUENTA-DESTINO = TNUM THEN
+               DISPLAY "No puede transferir a su propia cuenta!!"
+                   LINE 20 COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-CTA-DST
+           END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER
+               + SOBREGIRO-CENT THEN
+                   DISPLAY "Indique una cantidad menor!!" LINE 20
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-CTA-DST
+           END-IF.
+
+           GO TO REALIZAR-TRF-VERIFICACION.
+
+       NO-MOVIMIENTOS.
+           DISPLAY "0" LINE 10 COLUMN 51.
+           DISPLAY "." LINE 10 COLUMN 52.
+           DISPLAY "00" LINE 10 COLUMN 53.
+           DISPLAY "EUR" LINE 10 COLUMN 54.
+
+           MOVE 0 TO CENT-SALDO-ORD-USER.
+           MOVE 0 TO MOV-SALDOPOS-ENT.
+           MOVE 0 TO MOV-SALDOPOS-DEC.
+
+           GO TO SELECCION-MODO-TRF.
+
+       INDICAR-IBAN.
+           DISPLAY "Indique el IBAN de destino" LINE 12 COLUMN 19.
+           DISPLAY "y nombre del beneficiario" LINE 14 COLUMN 19.
+           DISPLAY "Indique la cantidad a transferir" LINE 16 COLUMN 19.
+           DISPLAY "," LINE 16 COLUMN 61.
+           DISPLAY "EUR" LINE 16 COLUMN 66.
+
+           COMPUTE CENT-SALDO-ORD-USER = (MOV-SALDOPOS-ENT * 100)
+                                         + MOV-SALDOPOS-DEC.
+
+           ACCEPT FILTRO-IBAN ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO INDICAR-IBAN
+           END-IF.
+
+           IF IBAN-DESTINO = SPACES THEN
+               DISPLAY "Indique un IBAN valido!!" LINE 20 COLUMN 19
+                   WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-IBAN
+           END-IF.
+
+           IF BENEFICIARIO-NOMBRE = SPACES THEN
+               DISPLAY "Indique el nombre del beneficiario!!" LINE 20
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO INDICAR-IBAN
+           END-IF.
+
+           COMPUTE CENT-IMPOR-USER = (EURENT-USUARIO * 100)
+                                     + EURDEC-USUARIO.
+
+           IF CENT-IMPOR-USER > CENT-SALDO-ORD-USER
+               + SOBREGIRO-CENT THEN
+                   DISPLAY "Indique una cantidad menor!!" LINE 20
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+                   GO TO INDICAR-IBAN
+           END-IF.
+
+           GO TO REALIZAR-IBAN-VERIFICACION.
+
+       REALIZAR-IBAN-VERIFICACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Transferencia internacional" LINE 08 COLUMN 27.
+           DISPLAY "Va a transferir:" LINE 11 COLUMN 19.
+           DISPLAY EURENT-USUARIO LINE 11 COLUMN 38.
+           DISPLAY "." LINE 11 COLUMN 45.
+           DISPLAY EURDEC-USUARIO LINE 11 COLUMN 46.
+           DISPLAY "EUR al IBAN" LINE 11 COLUMN 49.
+           DISPLAY IBAN-DESTINO LINE 12 COLUMN 19.
+           DISPLAY "a nombre de" LINE 13 COLUMN 19.
+           DISPLAY BENEFICIARIO-NOMBRE LINE 13 COLUMN 32.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       ENTER-IBAN-VERIFICACION.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE IF TIMEOUT-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO ENTER-IBAN-VERIFICACION
+           END-IF.
+
+           GO TO GUARDAR-IBAN.
+
+       INTERBANCARIAS-OPEN.
+           OPEN I-O F-INTERBANCARIAS.
+           IF FSB <> 00  AND 05
+               GO TO PSYS-ERR.
+
+       GUARDAR-IBAN.
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE TNUM           TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
+
+           IF CENT-SALDO-ORD-USER < 0
+               MOVE MSJ-IBAN-SOBREG TO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-IBAN        TO MOV-CONCEPTO
+           END-IF.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "            TO MOV-ESTADO.
+           MOVE "EUR"          TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-MOVIMIENTOS.
+
+           PERFORM INTERBANCARIAS-OPEN THRU INTERBANCARIAS-OPEN.
+           MOVE 0 TO LAST-INTERB-NUM.
+
+       LECTURA-INTERBANCARIAS.
+           READ F-INTERBANCARIAS NEXT RECORD AT END
+               GO TO ESCRIBIR-INTERBANCARIA.
+           IF LAST-INTERB-NUM < INTERB-NUM
+               MOVE INTERB-NUM TO LAST-INTERB-NUM.
+           GO TO LECTURA-INTERBANCARIAS.
+
+       ESCRIBIR-INTERBANCARIA.
+           ADD 1 TO LAST-INTERB-NUM.
+
+           MOVE LAST-INTERB-NUM     TO INTERB-NUM.
+           MOVE TNUM                TO INTERB-TARJETA.
+           MOVE ANO                 TO INTERB-ANO.
+           MOVE MES                 TO INTERB-MES.
+           MOVE DIA                 TO INTERB-DIA.
+           MOVE HORAS               TO INTERB-HOR.
+           MOVE MINUTOS             TO INTERB-MIN.
+           MOVE SEGUNDOS            TO INTERB-SEG.
+           MOVE IBAN-DESTINO        TO INTERB-IBAN-DESTINO.
+           MOVE BENEFICIARIO-NOMBRE TO INTERB-BENEFICIARIO.
+           MOVE EURENT-USUARIO      TO INTERB-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO      TO INTERB-IMPORTE-DEC.
+           MOVE "EUR"               TO INTERB-MONEDA.
+           MOVE "P"                 TO INTERB-ESTADO.
+
+           WRITE INTERBANCARIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-INTERBANCARIAS.
+
+           GO TO P-EXITO-IBAN.
+
+       P-EXITO-IBAN.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Transferencia internacional" LINE 8 COLUMN 27.
+           DISPLAY "Transferencia internacional en tramite!" LINE 11
+               COLUMN 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+           GO TO EXIT-ENTER.
+
+       REALIZAR-TRF-VERIFICACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia" LINE 08 COLUMN 30.
+           DISPLAY "Va a transferir:" LINE 11 COLUMN 19.
+           DISPLAY EURENT-USUARIO LINE 11 COLUMN 38.
+           DISPLAY "." LINE 11 COLUMN 45.
+           DISPLAY EURDEC-USUARIO LINE 11 COLUMN 46.
+           DISPLAY "EUR de su cuenta" LINE 11 COLUMN 49.
+           DISPLAY "a la cuenta cuyo titular es" LINE 12 COLUMN 19.
+           DISPLAY NOMBRE-DESTINO LINE 12 COLUMN 48.
+
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "PGUP - Programar transferencia" LINE 24 COLUMN 26
+           WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS YELLOW.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       ENTER-VERIFICACION.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE IF PGUP-PRESSED THEN
+               GO TO PROGRAMAR-TRF
+           ELSE IF TIMEOUT-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO ENTER-VERIFICACION
+           END-IF.
+
+       VERIFICACION-CTA-CORRECTA.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+              GO TO PSYS-ERR.
+
+           MOVE CUENTA-DESTINO TO TNUM-E.
+           READ TARJETAS INVALID KEY GO TO USER-BAD.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-AAAAMM = ANO * 100 + MES.
+           IF TCAD-E < FECHA-ACTUAL-AAAAMM
+               CLOSE TARJETAS
+               GO TO DESTINO-CADUCADO.
+
+           CLOSE TARJETAS.
+
+           PERFORM BUSCAR-NOMBRE-REAL THRU BUSCAR-NOMBRE-REAL-FIN.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ordenar Transferencia" LINE 08 COLUMN 30.
+           DISPLAY "Titular registrado de la cuenta destino:" LINE 11
+               COLUMN 19.
+           DISPLAY NOMBRE-REAL LINE 13 COLUMN 19.
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       ENTER-VERIFICACION-NOMBRE.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE IF TIMEOUT-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO ENTER-VERIFICACION-NOMBRE
+           END-IF.
+
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           MOVE 0 TO LAST-USER-DST-MOV-NUM.
+           MOVE CUENTA-DESTINO TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO GUARDAR-TRF.
+
+       LECTURA-SALDO-DST.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO GUARDAR-TRF.
+           IF MOV-TARJETA NOT = CUENTA-DESTINO THEN
+               GO TO GUARDAR-TRF.
+           IF LAST-USER-DST-MOV-NUM < MOV-NUM THEN
+               MOVE MOV-NUM TO LAST-USER-DST-MOV-NUM
+           END-IF.
+
+           GO TO LECTURA-SALDO-DST.
+
+       GUARDAR-TRF.
+           CLOSE F-MOVIMIENTOS.
+           MOVE LAST-USER-DST-MOV-NUM TO MOV-NUM.
+           PERFORM MOVIMIENTOS-OPEN THRU MOVIMIENTOS-OPEN.
+           READ F-MOVIMIENTOS.
+
+           COMPUTE CENT-SALDO-DST-USER = (MOV-SALDOPOS-ENT * 100)
+                                         + MOV-SALDOPOS-DEC.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE TNUM           TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY EURENT-USUARIO.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           SUBTRACT CENT-IMPOR-USER FROM CENT-SALDO-ORD-USER.
+
+           IF CENT-SALDO-ORD-USER < 0
+               MOVE MSJ-ORD-SOBREG TO MOV-CONCEPTO
+           ELSE
+               MOVE MSJ-ORD        TO MOV-CONCEPTO
+           END-IF.
+
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORD-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORD-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "            TO MOV-ESTADO.
+           MOVE "EUR"          TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+
+           MOVE LAST-MOV-NUM   TO MOV-NUM.
+           MOVE CUENTA-DESTINO TO MOV-TARJETA.
+           MOVE ANO            TO MOV-ANO.
+           MOVE MES            TO MOV-MES.
+           MOVE DIA            TO MOV-DIA.
+           MOVE HORAS          TO MOV-HOR.
+           MOVE MINUTOS        TO MOV-MIN.
+           MOVE SEGUNDOS       TO MOV-SEG.
+
+           MOVE EURENT-USUARIO TO MOV-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO TO MOV-IMPORTE-DEC.
+
+           MOVE MSJ-DST        TO MOV-CONCEPTO.
+
+           ADD CENT-IMPOR-USER TO CENT-SALDO-DST-USER.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DST-USER / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-DST-USER, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "            TO MOV-ESTADO.
+           MOVE "EUR"          TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-MOVIMIENTOS.
+
+       P-EXITO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Ordenar transferencia" LINE 8 COLUMN 30.
+           DISPLAY "Transferencia realizada correctamente!" LINE 11
+               COLUMN 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+           GO TO EXIT-ENTER.
+
+       BUSCAR-NOMBRE-REAL.
+           MOVE NOMBRE-DESTINO TO NOMBRE-REAL.
+
+           IF CTA-ID-E = 0
+               GO TO BUSCAR-NOMBRE-REAL-FIN.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00
+               GO TO BUSCAR-NOMBRE-REAL-FIN.
+
+           MOVE CTA-ID-E TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO BUSCAR-NOMBRE-REAL-FIN.
+           CLOSE CUENTAS.
+
+           MOVE CTA-NOMBRE TO NOMBRE-REAL.
+
+       BUSCAR-NOMBRE-REAL-FIN.
+           EXIT.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       ASEGURAR-CONTADOR-TRF.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "TRF" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-TRF
+                   THRU SEMBRAR-CONTADOR-TRF-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-TRF-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-TRF.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-TRANSFERENCIAS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-TRF.
+           READ F-TRANSFERENCIAS NEXT RECORD AT END
+               GO TO SEMBRAR-TRF-LEIDO.
+           IF TRF-NUM > CONT-VALOR
+               MOVE TRF-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-TRF.
+
+       SEMBRAR-TRF-LEIDO.
+           CLOSE F-TRANSFERENCIAS.
+
+           MOVE "TRF" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-TRF-FIN.
+           EXIT.
+
+       SIGUIENTE-TRF-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "TRF" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-TRF-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-TRF-NUM-FIN.
+           EXIT.
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-TRANSFERENCIAS.
+           CLOSE F-INTERBANCARIAS.
+           CLOSE CONTADORES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 09 COLUMN 25
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EXIT-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
+
+       USER-BAD.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La cuenta introducida es incorrecta" LINE 9 COLUMN 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       DESTINO-CADUCADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta de destino ha caducado" LINE 9 COLUMN 23
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Salir" LINE 24 COLUMN 33.
+           GO TO EXIT-ENTER.
+
+       PROGRAMAR-TRF.    
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Programar transferencia" LINE 8 COLUMN 30.
+           
+           DISPLAY "Indica la fecha deseada " LINE 12 COLUMN 19.
+           DISPLAY "/" LINE 12 COLUMN 56.
+           DISPLAY "/" LINE 12 COLUMN 59.
+           DISPLAY "Indica la hora deseada " LINE 14 COLUMN 19.
+           DISPLAY ":" LINE 14 COLUMN 56.
+           DISPLAY ":" LINE 14 COLUMN 59.
+           DISPLAY "Indica mensualidad (S/N)" LINE 16 COLUMN 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
+           
+           ACCEPT FILTRO-PROG ON EXCEPTION
+           IF ESC-PRESSED THEN
+               EXIT PROGRAM
+           ELSE
+               GO TO PROGRAMAR-TRF
+           END-IF.
+
+           COMPUTE FECHA-PROG-AAAAMMDD = PROG-ANO * 10000
+                                       + PROG-MES * 100
+                                       + PROG-DIA.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-AAAAMMDD = ANO * 10000
+                                         + MES * 100
+                                         + DIA.
+
+           IF FECHA-PROG-AAAAMMDD < FECHA-ACTUAL-AAAAMMDD
+               DISPLAY "La fecha indicada ya ha pasado!!" LINE 20
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PROGRAMAR-TRF.
+
+           IF PROG-REP NOT = "S" AND PROG-REP NOT = "N"
+               DISPLAY "Indique S o N en mensualidad!!" LINE 20
+                   COLUMN 19 WITH BACKGROUND-COLOR RED
+               GO TO PROGRAMAR-TRF.
+
+           GO TO GUARDAR-PROGRAMADA.
+
+       TRANSFERENCIAS-OPEN.
+           OPEN I-O F-TRANSFERENCIAS.
+           IF FSM <> 00  AND 05
+               GO TO PSYS-ERR.
+
+       GUARDAR-PROGRAMADA.
+           PERFORM SIGUIENTE-TRF-NUM THRU SIGUIENTE-TRF-NUM-FIN.
+           PERFORM TRANSFERENCIAS-OPEN THRU TRANSFERENCIAS-OPEN.
+
+       ESCRIBIR-PROGRAMADA.
+           MOVE LAST-TRF-NUM    TO TRF-NUM.
+           MOVE TNUM            TO TRF-TARJETA.
+           MOVE CUENTA-DESTINO  TO TRF-DESTINO.
+           MOVE PROG-ANO        TO TRF-ANO.
+           MOVE PROG-MES        TO TRF-MES.
+           MOVE PROG-DIA        TO TRF-DIA.
+           MOVE PROG-HOR        TO TRF-HOR.
+           MOVE PROG-MIN        TO TRF-MIN.
+           MOVE PROG-SEG        TO TRF-SEG.
+           MOVE "Transf. programada" TO TRF-CONCEPTO.
+           MOVE EURENT-USUARIO  TO TRF-IMPORTE-ENT.
+           MOVE EURDEC-USUARIO  TO TRF-IMPORTE-DEC.
+           MOVE PROG-REP        TO TRF-REP.
+           MOVE "N"             TO TRF-EJECUTADA.
+           MOVE "N"             TO TRF-EJEC-ALGUNA.
+
+           WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-TRANSFERENCIAS.
+
+           GO TO P-EXITO-PROG.
+
+       P-EXITO-PROG.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+           DISPLAY "Programar transferencia" LINE 8 COLUMN 30.
+           DISPLAY "Transferencia programada correctamente!" LINE 11
+               COLUMN 19.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+           GO TO EXIT-ENTER.
