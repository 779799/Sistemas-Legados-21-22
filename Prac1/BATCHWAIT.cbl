@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHWAIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LISTAESPERA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LE-NUM
+           ALTERNATE RECORD KEY IS LE-ESP-NUM WITH DUPLICATES
+           FILE STATUS IS FSL.
+
+           SELECT F-ESPECTACULOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESP-NUM
+           FILE STATUS IS FSE.
+
+           SELECT F-AVISOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-LISTAESPERA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "listaespera.ubd".
+       01 LISTAESPERA-REG.
+           02 LE-NUM                PIC   9(10).
+           02 LE-ESP-NUM            PIC   9(4).
+           02 LE-TARIFA             PIC   9(1).
+           02 LE-TARJETA            PIC   9(16).
+           02 LE-NUM-ENTRADAS       PIC   9(2).
+           02 LE-ESTADO             PIC   X(1).
+
+       FD F-ESPECTACULOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "espectaculos.ubd".
+       01 ESPECTACULO-REG.
+           02 ESP-NUM               PIC   9(4).
+           02 ESP-ANO               PIC   9(4).
+           02 ESP-MES               PIC   9(2).
+           02 ESP-DIA               PIC   9(2).
+           02 ESP-HOR               PIC   9(2).
+           02 ESP-MIN               PIC   9(2).
+           02 ESP-DESCR             PIC  X(40).
+           02 ESP-TARIFA OCCURS 3 TIMES.
+               03 ESP-TAR-NOMBRE        PIC  X(10).
+               03 ESP-TAR-DISP          PIC   9(7).
+               03 ESP-TAR-PRECIO-ENT    PIC   9(4).
+               03 ESP-TAR-PRECIO-DEC    PIC   9(2).
+               03 ESP-TAR-CAPACIDAD     PIC   9(7).
+
+       FD F-AVISOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "avisosespera.txt".
+       01 LINEA-AVISOS              PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSL                      PIC  X(2).
+       77 FSE                      PIC  X(2).
+       77 FSA                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       01 TABLA-EVENTOS.
+           02 EVENTO-ENTRY OCCURS 2000 TIMES INDEXED BY IDX-EVENTO
+                   PIC 9(4).
+       77 NUM-EVENTOS-DISTINTOS    PIC  9(5) VALUE 0.
+       77 IDX-BUSCAR-EVENTO        PIC  9(5).
+       77 ENCONTRADO-EVENTO        PIC  9(1).
+       77 TOTAL-DESBORDADOS        PIC  9(9) VALUE 0.
+
+       01 DISP-RESTANTE-TAR.
+           02 DISP-TAR OCCURS 3 TIMES INDEXED BY IDX-TARIFA PIC S9(7).
+
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-AVISADOS           PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHWAIT - Aviso de lista de espera de entradas".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN OUTPUT F-AVISOS.
+           IF FSA <> 00
+               DISPLAY "BATCHWAIT: error abriendo avisos, FSA=" FSA
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-AVISOS.
+           STRING "UnizarBank - Avisos lista de espera "
+               DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-AVISOS.
+           WRITE LINEA-AVISOS.
+
+           OPEN I-O F-LISTAESPERA.
+           IF FSL <> 00
+               DISPLAY "BATCHWAIT: error abriendo lista de espera, FSL="
+                   FSL
+               CLOSE F-AVISOS
+               GO TO FIN-ERROR.
+
+           OPEN INPUT F-ESPECTACULOS.
+           IF FSE <> 00
+               DISPLAY "BATCHWAIT: error abriendo espectaculos, FSE="
+                   FSE
+               CLOSE F-LISTAESPERA
+               CLOSE F-AVISOS
+               GO TO FIN-ERROR.
+
+       IDENTIFICAR-EVENTOS.
+           READ F-LISTAESPERA NEXT RECORD AT END GO TO FASE2.
+           ADD 1 TO TOTAL-LEIDOS.
+
+           IF LE-ESTADO NOT = " "
+               GO TO IDENTIFICAR-EVENTOS.
+
+           PERFORM ANADIR-EVENTO THRU ANADIR-EVENTO-FIN.
+           GO TO IDENTIFICAR-EVENTOS.
+
+       ANADIR-EVENTO.
+           MOVE 0 TO ENCONTRADO-EVENTO.
+
+           PERFORM VARYING IDX-BUSCAR-EVENTO FROM 1 BY 1
+                   UNTIL IDX-BUSCAR-EVENTO > NUM-EVENTOS-DISTINTOS
+               IF EVENTO-ENTRY(IDX-BUSCAR-EVENTO) = LE-ESP-NUM
+                   MOVE 1 TO ENCONTRADO-EVENTO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF ENCONTRADO-EVENTO = 0
+               IF NUM-EVENTOS-DISTINTOS >= 2000
+                   ADD 1 TO TOTAL-DESBORDADOS
+               ELSE
+                   ADD 1 TO NUM-EVENTOS-DISTINTOS
+                   MOVE LE-ESP-NUM
+                       TO EVENTO-ENTRY(NUM-EVENTOS-DISTINTOS)
+               END-IF
+           END-IF.
+
+       ANADIR-EVENTO-FIN.
+           EXIT.
+
+       FASE2.
+           IF TOTAL-DESBORDADOS NOT = 0
+               DISPLAY "BATCHWAIT: aviso, " TOTAL-DESBORDADOS
+                   " espectaculos no analizados por exceso de tabla".
+
+           PERFORM VARYING IDX-EVENTO FROM 1 BY 1
+                   UNTIL IDX-EVENTO > NUM-EVENTOS-DISTINTOS
+               PERFORM PROCESAR-EVENTO THRU PROCESAR-EVENTO-FIN
+           END-PERFORM.
+
+           GO TO FIN-LECTURA.
+
+       PROCESAR-EVENTO.
+           MOVE EVENTO-ENTRY(IDX-EVENTO) TO ESP-NUM.
+           READ F-ESPECTACULOS INVALID KEY GO TO PROCESAR-EVENTO-FIN.
+
+           PERFORM VARYING IDX-TARIFA FROM 1 BY 1 UNTIL IDX-TARIFA > 3
+               MOVE ESP-TAR-DISP(IDX-TARIFA) TO DISP-TAR(IDX-TARIFA)
+           END-PERFORM.
+
+           MOVE EVENTO-ENTRY(IDX-EVENTO) TO LE-ESP-NUM.
+           START F-LISTAESPERA KEY IS = LE-ESP-NUM
+               INVALID KEY GO TO PROCESAR-EVENTO-FIN.
+
+       LEER-EVENTO.
+           READ F-LISTAESPERA NEXT RECORD AT END
+               GO TO PROCESAR-EVENTO-FIN.
+           IF LE-ESP-NUM NOT = EVENTO-ENTRY(IDX-EVENTO)
+               GO TO PROCESAR-EVENTO-FIN.
+           IF LE-ESTADO NOT = " "
+               GO TO LEER-EVENTO.
+
+           IF DISP-TAR(LE-TARIFA) >= LE-NUM-ENTRADAS
+               SUBTRACT LE-NUM-ENTRADAS FROM DISP-TAR(LE-TARIFA)
+               MOVE "N" TO LE-ESTADO
+               REWRITE LISTAESPERA-REG INVALID KEY GO TO PSYS-ERR
+               PERFORM ESCRIBIR-AVISO THRU ESCRIBIR-AVISO-FIN
+           END-IF.
+
+           GO TO LEER-EVENTO.
+
+       PROCESAR-EVENTO-FIN.
+           EXIT.
+
+       ESCRIBIR-AVISO.
+           MOVE SPACES TO LINEA-AVISOS.
+           STRING "Tarjeta " LE-TARJETA
+               ": han quedado libres " LE-NUM-ENTRADAS
+               " entradas de la tarifa " LE-TARIFA
+               " del espectaculo " LE-ESP-NUM
+               DELIMITED BY SIZE INTO LINEA-AVISOS.
+           WRITE LINEA-AVISOS.
+           ADD 1 TO TOTAL-AVISADOS.
+
+       ESCRIBIR-AVISO-FIN.
+           EXIT.
+
+       PSYS-ERR.
+           DISPLAY "BATCHWAIT: error de E/S en lista de espera, FSL="
+               FSL.
+           GO TO FIN-LECTURA.
+
+       FIN-LECTURA.
+           CLOSE F-LISTAESPERA.
+           CLOSE F-ESPECTACULOS.
+
+           MOVE SPACES TO LINEA-AVISOS.
+           STRING "Entradas en lista de espera analizadas: "
+               TOTAL-LEIDOS DELIMITED BY SIZE INTO LINEA-AVISOS.
+           WRITE LINEA-AVISOS.
+
+           MOVE SPACES TO LINEA-AVISOS.
+           STRING "Clientes avisados: " TOTAL-AVISADOS
+               DELIMITED BY SIZE INTO LINEA-AVISOS.
+           WRITE LINEA-AVISOS.
+
+           CLOSE F-AVISOS.
+
+           DISPLAY "BATCHWAIT: entradas en lista de espera analizadas: "
+               TOTAL-LEIDOS.
+           DISPLAY "BATCHWAIT: clientes avisados: " TOTAL-AVISADOS.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
