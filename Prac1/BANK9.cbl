@@ -14,6 +14,10 @@
            RECORD KEY IS TRF-NUM
            FILE STATUS IS FSTRF.
 
+           SELECT OPTIONAL F-LISTADO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSLIS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,10 +36,20 @@
            02 TRF-CONCEPTO         PIC  X(18).
            02 TRF-IMPORTE-ENT      PIC  S9(7).
            02 TRF-IMPORTE-DEC      PIC   9(2).
+           02 TRF-DESTINO          PIC  9(16).
+           02 TRF-REP              PIC  X(1).
+           02 TRF-EJECUTADA        PIC  X(1).
+           02 TRF-EJEC-ALGUNA      PIC  X(1).
+
+       FD F-LISTADO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "listado_transferencias.txt".
+       01 LINEA-LISTADO            PIC X(80).
 
 
        WORKING-STORAGE SECTION.
        77 FSTRF                     PIC   X(2).
+       77 FSLIS                     PIC   X(2).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -65,6 +79,7 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 TIMEOUT-PRESSED       VALUE 8001.
        77 PRESSED-KEY               PIC   9(4).
 
        77 DIA1-USUARIO              PIC   9(2).
@@ -74,9 +89,17 @@
        77 MES2-USUARIO              PIC   9(2).
        77 ANO2-USUARIO              PIC   9(4).
 
+       77 EURENT1-USUARIO           PIC  S9(7).
+       77 EURDEC1-USUARIO           PIC   9(2).
+       77 EURENT2-USUARIO           PIC  S9(7).
+       77 EURDEC2-USUARIO           PIC   9(2).
+
        77 FECHA-MIN                 PIC   9(8).
        77 FECHA-TRF                 PIC   9(8).
        77 FECHA-MAX                 PIC   9(8).
+       77 CENT-MIN                  PIC  S9(9).
+       77 CENT-TRF                  PIC  S9(9).
+       77 CENT-MAX                  PIC  S9(9).
 
        77 TRF-EN-PANTALLA           PIC   9(2).
        77 LINEA-TRF-ACTUAL          PIC   9(2).
@@ -90,6 +113,13 @@
        77 ITERACIONES               PIC   9(2).
        77 COPIA-TRF                 PIC  9(35).
 
+       77 CENT-TOTAL-FILTRADO       PIC  S9(9).
+       77 NUM-TRF-TOTAL             PIC   9(5).
+       77 TOTAL-FILT-ENT            PIC  S9(7).
+       77 TOTAL-FILT-DEC            PIC   9(2).
+
+       77 TRF-CONCEPTO-MOSTRAR      PIC  X(35).
+
        LINKAGE SECTION.
        77 TNUM                      PIC  9(16).
 
@@ -111,6 +141,16 @@
                LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
            05 ANO-MAX BLANK ZERO AUTO FOREGROUND-COLOR CYAN
                LINE 13 COL 56 PIC 9(4) USING ANO2-USUARIO.
+           05 EUR-ENT-MIN BLANK ZERO AUTO FOREGROUND-COLOR CYAN
+               SIGN IS LEADING SEPARATE
+               LINE 15 COL 30 PIC -9(7) USING EURENT1-USUARIO.
+           05 EUR-DEC-MIN BLANK ZERO AUTO FOREGROUND-COLOR CYAN
+               LINE 15 COL 39 PIC 9(2) USING EURDEC1-USUARIO.
+           05 EUR-ENT-MAX BLANK ZERO AUTO FOREGROUND-COLOR CYAN
+               SIGN IS LEADING SEPARATE
+               LINE 15 COL 48 PIC -9(7) USING EURENT2-USUARIO.
+           05 EUR-DEC-MAX BLANK ZERO FOREGROUND-COLOR CYAN
+               LINE 15 COL 57 PIC 9(2) USING EURDEC2-USUARIO.
 
        01 FILA-TRANSFERENCIA-PAR.
 
@@ -133,7 +173,8 @@
            05 SEPARADOR-PAR-4 LINE LINEA-TRF-ACTUAL COL 18
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
            05 TRF-CONCEPTO-PAR LINE LINEA-TRF-ACTUAL COL 19
-               FOREGROUND-COLOR YELLOW PIC X(35) FROM TRF-CONCEPTO.
+               FOREGROUND-COLOR YELLOW PIC X(35) FROM
+               TRF-CONCEPTO-MOSTRAR.
            05 SEPARADOR-5-PAR LINE LINEA-TRF-ACTUAL COL 66
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
            05 TRF-IMPORTE-ENT-PAR SIGN IS LEADING SEPARATE
@@ -164,7 +205,7 @@
            05 SEPARADOR-IMPAR-4 LINE LINEA-TRF-ACTUAL COL 18
                PIC A FROM "|".
            05 TRF-CONCEPTO-IMPAR LINE LINEA-TRF-ACTUAL COL 19
-               PIC X(35) FROM TRF-CONCEPTO.
+               PIC X(35) FROM TRF-CONCEPTO-MOSTRAR.
            05 SEPARADOR-5-IMPAR LINE LINEA-TRF-ACTUAL COL 66
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
            05 TRF-IMPORTE-ENT-IMPAR SIGN IS LEADING SEPARATE
@@ -206,17 +247,23 @@
            INITIALIZE MES2-USUARIO.
            INITIALIZE ANO2-USUARIO.
 
+           INITIALIZE EURENT1-USUARIO.
+           INITIALIZE EURDEC1-USUARIO.
+           INITIALIZE EURENT2-USUARIO.
+           INITIALIZE EURDEC2-USUARIO.
+
            DISPLAY "Se  mostraran las ultimas transferencias," LINE 8
                COLUMN 8.
            DISPLAY "de mas a menos recientes." LINE 8 COLUMN 47.
 
            DISPLAY "Alternativamente, indique un intervalo" LINE 10
                COLUMN 8.
-           DISPLAY "de fechas." LINE 10 COLUMN 47.
+           DISPLAY "de fechas y/o cantidades." LINE 10 COLUMN 47.
 
            DISPLAY "Entre las fechas   /  /     y   /  /    " LINE 13
                COLUMN 20.
-
+           DISPLAY "Cantidad entre         .   EUR y         .   EUR"
+               LINE 15 COLUMN 15.
 
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 01.
            DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
@@ -234,23 +281,63 @@
                        MOVE 99   TO MES2-USUARIO
                        MOVE 9999 TO ANO2-USUARIO.
 
+           IF EURENT2-USUARIO = 0
+               IF EURDEC2-USUARIO = 0
+                   IF EURENT1-USUARIO = 0
+                       IF EURDEC1-USUARIO = 0
+                           MOVE 9999999  TO EURENT2-USUARIO
+                           MOVE 99       TO EURDEC2-USUARIO
+                           MOVE -9999999  TO EURENT1-USUARIO
+                           MOVE 99        TO EURDEC1-USUARIO.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
 
            OPEN I-O F-TRANSFERENCIAS.
                IF FSTRF <> 00 AND 05
                    GO TO PSYS-ERR.
 
+           MOVE 0 TO CENT-TOTAL-FILTRADO.
+           MOVE 0 TO NUM-TRF-TOTAL.
+
        POSICIONAR-FINAL.
            READ F-TRANSFERENCIAS NEXT RECORD AT END GO PLECTURA-TRF.
+               MOVE 1 TO TRF-VALIDO
+               PERFORM FILTRADO THRU FILTRADO
+               IF TRF-VALIDO = 1
+                   ADD 1 TO NUM-TRF-TOTAL
+                   IF TNUM = TRF-TARJETA
+                       COMPUTE CENT-TOTAL-FILTRADO =
+                           CENT-TOTAL-FILTRADO
+                           - (TRF-IMPORTE-ENT * 100) - TRF-IMPORTE-DEC
+                   ELSE
+                       COMPUTE CENT-TOTAL-FILTRADO =
+                           CENT-TOTAL-FILTRADO
+                           + (TRF-IMPORTE-ENT * 100) + TRF-IMPORTE-DEC
+                   END-IF
+               END-IF
                GO TO POSICIONAR-FINAL.
 
        PLECTURA-TRF.
+           COMPUTE TOTAL-FILT-ENT = CENT-TOTAL-FILTRADO / 100.
+           MOVE FUNCTION MOD(CENT-TOTAL-FILTRADO, 100) TO
+               TOTAL-FILT-DEC.
+
+           DISPLAY "Total transferencias filtradas:" LINE 6 COLUMN 2.
+           DISPLAY NUM-TRF-TOTAL LINE 6 COLUMN 35.
+           DISPLAY "Importe total:" LINE 6 COLUMN 42.
+           DISPLAY TOTAL-FILT-ENT LINE 6 COLUMN 58.
+           DISPLAY "," LINE 6 COLUMN 66.
+           DISPLAY TOTAL-FILT-DEC LINE 6 COLUMN 67.
+           DISPLAY "EUR" LINE 6 COLUMN 70.
+
            DISPLAY "FECHA" LINE 7 COLUMN 8.
            DISPLAY "|" LINE 7 COLUMN 18.
            DISPLAY "CONCEPTO" LINE 7 COLUMN 35.
            DISPLAY "|" LINE 7 COLUMN 66.
            DISPLAY "IMPORTE" LINE 7 COLUMN 69.
 
+           DISPLAY "9999 - Imprimir listado filtrado" LINE 23 COLUMN 2.
+
            DISPLAY "Re. pag - Esp. anteriores" LINE 24 COLUMN 2.
            DISPLAY "ESC - Salir" LINE 24 COLUMN 33.
            DISPLAY "Av. pag - Esp. posteriores" LINE 24 COLUMN 54.
@@ -281,13 +368,19 @@
 
        WAIT-ORDER.
 
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
 
               IF ESC-PRESSED THEN
                   CLOSE F-TRANSFERENCIAS
                   EXIT PROGRAM
               END-IF
 
+              IF TIMEOUT-PRESSED THEN
+                  CLOSE F-TRANSFERENCIAS
+                  EXIT PROGRAM
+              END-IF
+
               IF PGDN-PRESSED THEN
                   GO TO FLECHA-ABAJO
               END-IF
@@ -298,6 +391,9 @@
 
            END-ACCEPT.
 
+           IF PRESSED-KEY = 9999
+               GO TO IMPRIMIR-LISTADO.
+
            GO TO WAIT-ORDER.
 
        FLECHA-ABAJO.
@@ -403,6 +499,77 @@
        READ-TRANSFERENCIA.
            READ F-TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
 
+       IMPRIMIR-LISTADO.
+           OPEN OUTPUT F-LISTADO.
+           IF FSLIS <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "Listado de transferencias filtradas" TO
+               LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+
+           CLOSE F-TRANSFERENCIAS.
+           OPEN INPUT F-TRANSFERENCIAS.
+           IF FSTRF <> 00
+               GO TO PSYS-ERR.
+
+       LEER-LISTADO.
+           READ F-TRANSFERENCIAS NEXT RECORD AT END
+               GO TO FIN-LISTADO.
+
+               MOVE 1 TO TRF-VALIDO
+               PERFORM FILTRADO THRU FILTRADO
+               IF TRF-VALIDO = 1
+                   IF TNUM = TRF-TARJETA
+                       MOVE TRF-CONCEPTO TO TRF-CONCEPTO-MOSTRAR
+                   ELSE
+                       STRING "Recibido de tarjeta " TRF-TARJETA
+                           DELIMITED BY SIZE INTO TRF-CONCEPTO-MOSTRAR
+                   END-IF
+                   STRING TRF-DIA "-" TRF-MES "-" TRF-ANO " "
+                       TRF-HOR ":" TRF-MIN " | " TRF-CONCEPTO-MOSTRAR
+                       " | " TRF-IMPORTE-ENT "," TRF-IMPORTE-DEC " EUR"
+                       DELIMITED BY SIZE INTO LINEA-LISTADO
+                   WRITE LINEA-LISTADO
+               END-IF
+               GO TO LEER-LISTADO.
+
+       FIN-LISTADO.
+           CLOSE F-TRANSFERENCIAS.
+
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           STRING "Total: " NUM-TRF-TOTAL " transferencias, importe: "
+               TOTAL-FILT-ENT "," TOTAL-FILT-DEC " EUR"
+               DELIMITED BY SIZE INTO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           CLOSE F-LISTADO.
+
+           OPEN I-O F-TRANSFERENCIAS.
+           IF FSTRF <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           DISPLAY "Listado generado en listado_transferencias.txt"
+               LINE 23 COLUMN 2.
+           DISPLAY "Enter - Continuar" LINE 24 COLUMN 2.
+
+       ESPERAR-LISTADO.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               IF ENTER-PRESSED
+                   GO TO RESTAURAR-AVISO-LISTADO
+               ELSE
+                   IF TIMEOUT-PRESSED
+                       EXIT PROGRAM
+                   ELSE
+                       GO TO ESPERAR-LISTADO.
+
+       RESTAURAR-AVISO-LISTADO.
+           DISPLAY "9999 - Imprimir listado filtrado" LINE 23 COLUMN 2.
+           DISPLAY "Re. pag - Esp. anteriores" LINE 24 COLUMN 2.
+           GO TO WAIT-ORDER.
+
        PSYS-ERR.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -415,16 +582,19 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
-               GO TO EXIT-ENTER.
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
 
 
        FILTRADO.
 
-           IF TNUM NOT = TRF-TARJETA
+           IF TNUM NOT = TRF-TARJETA AND TNUM NOT = TRF-DESTINO
                MOVE 0 TO TRF-VALIDO.
 
            COMPUTE FECHA-MIN = (ANO1-USUARIO * 10000)
@@ -444,8 +614,28 @@
            IF FECHA-MAX < FECHA-TRF
                MOVE 0 TO TRF-VALIDO.
 
+           COMPUTE CENT-MIN = (EURENT1-USUARIO * 100)
+                              + (EURDEC1-USUARIO).
+
+           COMPUTE CENT-TRF = (TRF-IMPORTE-ENT * 100)
+                              + (TRF-IMPORTE-DEC).
+
+           COMPUTE CENT-MAX = (EURENT2-USUARIO * 100)
+                              + (EURDEC2-USUARIO).
+
+           IF CENT-MIN > CENT-TRF
+               MOVE 0 TO TRF-VALIDO.
+           IF CENT-MAX < CENT-TRF
+               MOVE 0 TO TRF-VALIDO.
+
        MOSTRAR-TRANSFERENCIA.
 
+           IF TNUM = TRF-TARJETA
+               MOVE TRF-CONCEPTO TO TRF-CONCEPTO-MOSTRAR
+           ELSE
+               STRING "Recibido de tarjeta " TRF-TARJETA
+                   DELIMITED BY SIZE INTO TRF-CONCEPTO-MOSTRAR.
+
            MOVE FUNCTION MOD(LINEA-TRF-ACTUAL, 2)
                TO MODULO-LIN-ACTUAL.
 
