@@ -12,6 +12,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS TNUM
+           ALTERNATE RECORD KEY IS CTA-ID WITH DUPLICATES
            FILE STATUS IS FST.
 
            SELECT INTENTOS ASSIGN TO DISK
@@ -20,6 +21,20 @@
            RECORD KEY IS INUM
            FILE STATUS IS FSI.
 
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL F-SESIONES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SES-TARJETA
+           FILE STATUS IS FSS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,18 +44,62 @@
        01 TAJETAREG.
            02 TNUM      PIC 9(16).
            02 TPIN      PIC  9(4).
+           02 TCAD      PIC  9(6).
+           02 CTA-ID    PIC 9(16).
 
        FD INTENTOS
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "intentos.ubd".
        01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).
+           02 INUM        PIC 9(16).
+           02 IINTENTOS   PIC  9(1).
+           02 I-REPORTADO PIC  X(1).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+       FD F-SESIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "sesiones.ubd".
+       01 SESION-REG.
+           02 SES-TARJETA           PIC 9(16).
+           02 SES-ACTIVA            PIC  X(1).
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 SESION-ABIERTA           PIC  X(1) VALUE "N".
+       77 FECHA-ACTUAL-AAAAMM      PIC  9(6).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 RECIENTES-CONT           PIC  9(5).
+       77 FECHA-HOY-AAAAMMDD       PIC  9(8).
+       77 FECHA-HOY-INT            PIC  9(9).
+       77 FECHA-LIMITE-INT         PIC  9(9).
+       77 FECHA-MOV-AAAAMMDD       PIC  9(8).
+       77 FECHA-MOV-INT            PIC  9(9).
+       77 RESUMEN-SALDO-ENT        PIC S9(9).
+       77 RESUMEN-SALDO-DEC        PIC  9(2).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -70,10 +129,20 @@
            88 UP-ARROW-PRESSED    VALUE 2003.
            88 DOWN-ARROW-PRESSED  VALUE 2004.
            88 ESC-PRESSED         VALUE 2005.
+           88 TIMEOUT-PRESSED     VALUE 8001.
 
        77 PRESSED-KEY              PIC  9(4).
        77 PIN-INTRODUCIDO          PIC  9(4).
        77 CHOICE                   PIC  9(1).
+       77 OPCION-MAS               PIC  9(1).
+
+       01 TNUM-LUHN-WORK           PIC 9(16).
+       01 TNUM-LUHN-DIGITS REDEFINES TNUM-LUHN-WORK.
+           05 TNUM-LUHN-DIGIT      PIC 9 OCCURS 16 TIMES.
+       77 LUHN-INDICE              PIC 9(2).
+       77 LUHN-DIGITO              PIC 9(2).
+       77 LUHN-SUMA                PIC 9(4).
+       77 LUHN-VALIDO              PIC 9(1).
 
 
        SCREEN SECTION.
@@ -86,6 +155,16 @@
            05 PIN-ACCEPT BLANK ZERO SECURE LINE 09 COL 50
                PIC 9(4) USING PIN-INTRODUCIDO.
 
+       01 RESUMEN-CUENTA-DISPLAY.
+           05 RESUMEN-SALDO-ENT-D SIGN IS LEADING SEPARATE
+               LINE 19 COL 32 PIC -9(7) FROM RESUMEN-SALDO-ENT.
+           05 RESUMEN-SEP LINE 19 COL 40 VALUE ",".
+           05 RESUMEN-SALDO-DEC-D LINE 19 COL 41 PIC 99
+               FROM RESUMEN-SALDO-DEC.
+           05 RESUMEN-MONEDA LINE 19 COL 44 VALUE "EUR".
+           05 RESUMEN-MOVS-D LINE 19 COL 74 PIC ZZ9
+               FROM RECIENTES-CONT.
+
 
 
        PROCEDURE DIVISION.
@@ -112,17 +191,24 @@
 
 
        P1.
+           IF SESION-ABIERTA = "S"
+               PERFORM CERRAR-SESION THRU CERRAR-SESION-FIN.
+
            DISPLAY "Bienvenido a UnizarBank" LINE 8 COLUMN 28.
            DISPLAY "Por favor, introduzca la tarjeta para operar" LINE 10 COLUMN 18.
 
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        P1-ENTER.
-           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT CHOICE LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
            IF ENTER-PRESSED
                GO TO P2
            ELSE
-               GO TO P1-ENTER.
+               IF TIMEOUT-PRESSED
+                   GO TO P1
+               ELSE
+                   GO TO P1-ENTER.
 
 
        P2.
@@ -139,11 +225,20 @@
                ELSE
                    GO TO P2.
 
+           PERFORM VALIDA-LUHN THRU VALIDA-LUHN.
+           IF LUHN-VALIDO = 0
+               GO TO TARJETA-MAL-FORMADA.
+
            OPEN I-O TARJETAS.
            IF FST NOT = 00
                GO TO PSYS-ERR.
            READ TARJETAS INVALID KEY GO TO PSYS-ERR.
 
+           COMPUTE FECHA-ACTUAL-AAAAMM = ANO * 100 + MES.
+           IF TCAD < FECHA-ACTUAL-AAAAMM
+               CLOSE TARJETAS
+               GO TO TARJETA-CADUCADA.
+
            OPEN I-O INTENTOS.
            IF FSI NOT = 00
                GO TO PSYS-ERR.
@@ -159,6 +254,10 @@
 
            PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
 
+           PERFORM ABRIR-SESION THRU ABRIR-SESION-FIN.
+           IF SESION-ABIERTA NOT = "S"
+               GO TO SESION-ACTIVA-ERR.
+
        PMENU.
            CLOSE TARJETAS.
            CLOSE INTENTOS.
@@ -174,14 +273,27 @@
            DISPLAY "7 - Comprar entradas de espectaculos" LINE 14
                COLUMN 15.
            DISPLAY "8 - Cambiar clave" LINE 15 COLUMN 15.
+           DISPLAY "9 - Reportar tarjeta perdida/robada" LINE 16
+               COLUMN 15.
+           DISPLAY "0 - Mas opciones" LINE 17 COLUMN 15.
            DISPLAY "ESC - Salir" LINE 24 COLUMN 34.
 
+           PERFORM CONSULTA-RESUMEN-CUENTA
+               THRU CONSULTA-RESUMEN-CUENTA-FIN.
+           DISPLAY "Saldo actual:" LINE 19 COLUMN 15.
+           DISPLAY "Movimientos ultimos 7 dias:" LINE 19 COLUMN 47.
+           DISPLAY RESUMEN-CUENTA-DISPLAY.
+
        PMENUA1.
-           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT CHOICE LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
                IF ESC-PRESSED
                    GO TO IMPRIMIR-CABECERA
                ELSE
-                   GO TO PMENUA1.
+                   IF TIMEOUT-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       GO TO PMENUA1.
 
 
            IF CHOICE = 1
@@ -215,13 +327,173 @@
            IF CHOICE = 8
                CALL "BANK8" USING TNUM
                GO TO PMENU.
+
+           IF CHOICE = 9
+               GO TO CONFIRMAR-REPORTE.
+
+           IF CHOICE = 0
+               GO TO PMENU-MAS.
            GO TO PMENU.
 
+       PMENU-MAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "1 - Pagar un recibo" LINE 8 COLUMN 15.
+           DISPLAY "2 - Recargar saldo movil" LINE 9 COLUMN 15.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Volver" LINE 24 COLUMN 66.
+
+       PMENU-MAS-ACEPTAR.
+           ACCEPT OPCION-MAS LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO PMENU
+               ELSE
+                   IF TIMEOUT-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       GO TO PMENU-MAS-ACEPTAR.
+
+           IF OPCION-MAS = 1
+               CALL "BANK12" USING TNUM
+               GO TO PMENU.
+
+           IF OPCION-MAS = 2
+               CALL "BANK13" USING TNUM
+               GO TO PMENU.
+
+           GO TO PMENU-MAS-ACEPTAR.
+
+
+       CONSULTA-RESUMEN-CUENTA.
+           MOVE 0 TO LAST-MOV-NUM.
+           MOVE 0 TO RECIENTES-CONT.
+           MOVE 0 TO RESUMEN-SALDO-ENT.
+           MOVE 0 TO RESUMEN-SALDO-DEC.
+
+           COMPUTE FECHA-HOY-AAAAMMDD = (ANO * 10000) + (MES * 100)
+               + DIA.
+           COMPUTE FECHA-HOY-INT =
+               FUNCTION INTEGER-OF-DATE(FECHA-HOY-AAAAMMDD).
+           COMPUTE FECHA-LIMITE-INT = FECHA-HOY-INT - 7.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-RESUMEN-CUENTA-FIN.
+
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO RESUMEN-MOV-FOUND.
+
+       LECTURA-RESUMEN-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO RESUMEN-MOV-FOUND.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO RESUMEN-MOV-FOUND.
+
+           IF MOV-NUM > LAST-MOV-NUM
+               MOVE MOV-NUM TO LAST-MOV-NUM.
+
+           COMPUTE FECHA-MOV-AAAAMMDD = (MOV-ANO * 10000)
+               + (MOV-MES * 100) + MOV-DIA.
+           COMPUTE FECHA-MOV-INT =
+               FUNCTION INTEGER-OF-DATE(FECHA-MOV-AAAAMMDD).
+           IF FECHA-MOV-INT >= FECHA-LIMITE-INT
+               ADD 1 TO RECIENTES-CONT.
+
+           GO TO LECTURA-RESUMEN-MOV.
+
+       RESUMEN-MOV-FOUND.
+           CLOSE F-MOVIMIENTOS.
+
+           IF LAST-MOV-NUM = 0
+               GO TO CONSULTA-RESUMEN-CUENTA-FIN.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00
+               GO TO CONSULTA-RESUMEN-CUENTA-FIN.
+
+           MOVE LAST-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               GO TO CONSULTA-RESUMEN-CUENTA-FIN.
+
+           MOVE MOV-SALDOPOS-ENT TO RESUMEN-SALDO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO RESUMEN-SALDO-DEC.
+           CLOSE F-MOVIMIENTOS.
+
+       CONSULTA-RESUMEN-CUENTA-FIN.
+           EXIT.
+
+       ABRIR-SESION.
+           MOVE "N" TO SESION-ABIERTA.
+           OPEN I-O F-SESIONES.
+           IF FSS <> 00 AND 05
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO SES-TARJETA.
+           READ F-SESIONES INVALID KEY
+               MOVE "N" TO SES-ACTIVA.
+
+           IF SES-ACTIVA = "S"
+               CLOSE F-SESIONES
+               GO TO ABRIR-SESION-FIN.
+
+           MOVE TNUM TO SES-TARJETA.
+           MOVE "S" TO SES-ACTIVA.
+           REWRITE SESION-REG INVALID KEY
+               WRITE SESION-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-SESIONES.
+           MOVE "S" TO SESION-ABIERTA.
+
+       ABRIR-SESION-FIN.
+           EXIT.
+
+       CERRAR-SESION.
+           MOVE "N" TO SESION-ABIERTA.
+           OPEN I-O F-SESIONES.
+           IF FSS NOT = 00
+               GO TO CERRAR-SESION-FIN.
+
+           MOVE TNUM TO SES-TARJETA.
+           READ F-SESIONES INVALID KEY
+               GO TO CERRAR-SESION-CLOSE.
+
+           MOVE "N" TO SES-ACTIVA.
+           REWRITE SESION-REG INVALID KEY CONTINUE.
+
+       CERRAR-SESION-CLOSE.
+           CLOSE F-SESIONES.
+
+       CERRAR-SESION-FIN.
+           EXIT.
+
+       SESION-ACTIVA-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta ya tiene una sesion en curso" LINE 9
+               COLUMN 19
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Espere a que finalice o intentelo mas tarde"
+               LINE 11 COLUMN 18
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       SESION-ACTIVA-ERR-ENTER.
+           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO P2
+           ELSE
+               GO TO SESION-ACTIVA-ERR-ENTER.
+
 
        PSYS-ERR.
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           CLOSE F-SESIONES.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -260,6 +532,99 @@
                GO TO PINT-ERR-ENTER.
 
 
+       CONFIRMAR-REPORTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Reportar tarjeta perdida o robada" LINE 8
+               COLUMN 23.
+           DISPLAY "Se bloqueara el acceso con esta tarjeta"
+               LINE 10 COLUMN 20.
+           DISPLAY "de forma inmediata" LINE 11 COLUMN 30.
+           DISPLAY "Enter - Confirmar" LINE 24 COLUMN 2.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       CONFIRMAR-REPORTE-ENTER.
+           ACCEPT CHOICE LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO EJECUTAR-REPORTE
+           ELSE
+               IF ESC-PRESSED
+                   GO TO PMENU
+               ELSE
+                   IF TIMEOUT-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       GO TO CONFIRMAR-REPORTE-ENTER.
+
+       EJECUTAR-REPORTE.
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+
+           MOVE 0 TO IINTENTOS.
+           MOVE "S" TO I-REPORTADO.
+           REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Su tarjeta ha sido bloqueada" LINE 9 COLUMN 26.
+           DISPLAY "Acuda a una sucursal para solicitar una nueva"
+               LINE 11 COLUMN 17.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       EJECUTAR-REPORTE-ENTER.
+           ACCEPT CHOICE LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               IF TIMEOUT-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO EJECUTAR-REPORTE-ENTER.
+
+
+       TARJETA-MAL-FORMADA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El numero de tarjeta introducido no es valido"
+               LINE 9 COLUMN 17
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Compruebe el numero e intentelo de nuevo" LINE 11
+               COLUMN 20
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO TARJETA-MAL-FORMADA-ENTER.
+
+       TARJETA-MAL-FORMADA-ENTER.
+           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO P2
+           ELSE
+               GO TO TARJETA-MAL-FORMADA-ENTER.
+
+       TARJETA-CADUCADA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Esta tarjeta ha caducado" LINE 9 COLUMN 28
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal para renovarla" LINE 11
+               COLUMN 22
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+           GO TO TARJETA-CADUCADA-ENTER.
+
+       TARJETA-CADUCADA-ENTER.
+           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO P2
+           ELSE
+               GO TO TARJETA-CADUCADA-ENTER.
+
        PPIN-ERR.
            SUBTRACT 1 FROM IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
@@ -286,16 +651,41 @@
            DISPLAY "ESC - Cancelar" LINE 24 COLUMN 65.
 
        PPIN-ERR-ENTER.
-           ACCEPT CHOICE LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT CHOICE LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
            IF ENTER-PRESSED
                GO TO P2
            ELSE
                IF ESC-PRESSED
                    GO TO IMPRIMIR-CABECERA
                ELSE
-                   GO TO PPIN-ERR-ENTER.
+                   IF TIMEOUT-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       GO TO PPIN-ERR-ENTER.
 
 
        REINICIAR-INTENTOS.
            MOVE 3 TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+
+       VALIDA-LUHN.
+           MOVE TNUM TO TNUM-LUHN-WORK.
+           MOVE 0 TO LUHN-SUMA.
+           PERFORM VARYING LUHN-INDICE FROM 16 BY -1
+                   UNTIL LUHN-INDICE < 1
+               MOVE TNUM-LUHN-DIGIT(LUHN-INDICE) TO LUHN-DIGITO
+               IF FUNCTION MOD(17 - LUHN-INDICE, 2) = 0
+                   MULTIPLY 2 BY LUHN-DIGITO
+                   IF LUHN-DIGITO > 9
+                       SUBTRACT 9 FROM LUHN-DIGITO
+                   END-IF
+               END-IF
+               ADD LUHN-DIGITO TO LUHN-SUMA
+           END-PERFORM.
+
+           IF FUNCTION MOD(LUHN-SUMA, 10) = 0
+               MOVE 1 TO LUHN-VALIDO
+           ELSE
+               MOVE 0 TO LUHN-VALIDO
+           END-IF.
