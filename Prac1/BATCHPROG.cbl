@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHPROG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-E
+           ALTERNATE RECORD KEY IS CTA-ID-E WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRF-NUM
+           FILE STATUS IS FSP.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-E      PIC 9(16).
+           02 TPIN-E      PIC  9(4).
+           02 TCAD-E      PIC  9(6).
+           02 CTA-ID-E    PIC 9(16).
+
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM              PIC  9(35).
+           02 MOV-TARJETA          PIC  9(16).
+           02 MOV-ANO              PIC   9(4).
+           02 MOV-MES              PIC   9(2).
+           02 MOV-DIA              PIC   9(2).
+           02 MOV-HOR              PIC   9(2).
+           02 MOV-MIN              PIC   9(2).
+           02 MOV-SEG              PIC   9(2).
+           02 MOV-IMPORTE-ENT      PIC  S9(7).
+           02 MOV-IMPORTE-DEC      PIC   9(2).
+           02 MOV-CONCEPTO         PIC  X(35).
+           02 MOV-SALDOPOS-ENT     PIC  S9(9).
+           02 MOV-SALDOPOS-DEC     PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferencias.ubd".
+       01 TRANSFERENCIA-REG.
+           02 TRF-NUM              PIC  9(35).
+           02 TRF-TARJETA          PIC  9(16).
+           02 TRF-ANO              PIC   9(4).
+           02 TRF-MES              PIC   9(2).
+           02 TRF-DIA              PIC   9(2).
+           02 TRF-HOR              PIC   9(2).
+           02 TRF-MIN              PIC   9(2).
+           02 TRF-SEG              PIC   9(2).
+           02 TRF-CONCEPTO         PIC  X(18).
+           02 TRF-IMPORTE-ENT      PIC  S9(7).
+           02 TRF-IMPORTE-DEC      PIC   9(2).
+           02 TRF-DESTINO          PIC  9(16).
+           02 TRF-REP              PIC  X(1).
+           02 TRF-EJECUTADA        PIC  X(1).
+           02 TRF-EJEC-ALGUNA      PIC  X(1).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
+
+       WORKING-STORAGE SECTION.
+       77 FST                      PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSP                      PIC  X(2).
+       77 FSK                       PIC   X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 FECHA-ACTUAL-AAAAMMDD    PIC  9(8).
+       77 FECHA-ACTUAL-AAAAMM      PIC  9(6).
+       77 FECHA-TRF-AAAAMMDD       PIC  9(8).
+
+       77 LAST-MOV-NUM             PIC  9(35).
+       77 LAST-ORIGEN-MOV-NUM      PIC  9(35).
+       77 LAST-DESTINO-MOV-NUM     PIC  9(35).
+
+       77 CENT-SALDO-ORIGEN        PIC S9(9).
+       77 CENT-SALDO-DESTINO       PIC S9(9).
+       77 CENT-IMPORTE             PIC S9(9).
+
+       77 TOTAL-LEIDAS             PIC  9(9) VALUE 0.
+       77 TOTAL-EJECUTADAS         PIC  9(9) VALUE 0.
+       77 TOTAL-OMITIDAS           PIC  9(9) VALUE 0.
+
+       77 PROG-SIG-MES             PIC  9(2).
+       77 PROG-SIG-ANO             PIC  9(4).
+
+       77 MSJ-ORD                  PIC  X(35) VALUE "Transferimos".
+       77 MSJ-DST                  PIC  X(35) VALUE "Nos transfieren".
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHPROG - Ejecucion de transferencias prog.".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE FECHA-ACTUAL-AAAAMMDD = ANO * 10000
+                                          + MES * 100 + DIA.
+           COMPUTE FECHA-ACTUAL-AAAAMM   = ANO * 100 + MES.
+
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
+           OPEN I-O F-TRANSFERENCIAS.
+           IF FSP <> 00 AND 05
+               DISPLAY "BATCHPROG: error abriendo transferencias, FSP="
+                   FSP
+               GO TO FIN-ERROR.
+
+       LEER-PROGRAMADA.
+           READ F-TRANSFERENCIAS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-LEIDAS.
+
+           IF TRF-EJECUTADA NOT = "N"
+               GO TO LEER-PROGRAMADA.
+
+           COMPUTE FECHA-TRF-AAAAMMDD = TRF-ANO * 10000
+                                      + TRF-MES * 100
+                                      + TRF-DIA.
+
+           IF FECHA-TRF-AAAAMMDD > FECHA-ACTUAL-AAAAMMDD
+               GO TO LEER-PROGRAMADA.
+
+           PERFORM EJECUTAR-PROGRAMADA THRU EJECUTAR-PROGRAMADA-FIN.
+
+           GO TO LEER-PROGRAMADA.
+
+       EJECUTAR-PROGRAMADA.
+           OPEN I-O TARJETAS.
+           IF FST <> 00
+               DISPLAY "BATCHPROG: error abriendo tarjetas, TRF "
+                   TRF-NUM
+               GO TO FIN-ERROR.
+
+           MOVE TRF-TARJETA TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               DISPLAY "BATCHPROG: tarjeta origen " TRF-TARJETA
+                   " no existe, se omite TRF " TRF-NUM
+               CLOSE TARJETAS
+               ADD 1 TO TOTAL-OMITIDAS
+               GO TO EJECUTAR-PROGRAMADA-FIN.
+
+           IF TCAD-E < FECHA-ACTUAL-AAAAMM
+               DISPLAY "BATCHPROG: tarjeta origen " TRF-TARJETA
+                   " caducada, se omite TRF " TRF-NUM
+               CLOSE TARJETAS
+               ADD 1 TO TOTAL-OMITIDAS
+               GO TO EJECUTAR-PROGRAMADA-FIN.
+
+           MOVE TRF-DESTINO TO TNUM-E.
+           READ TARJETAS INVALID KEY
+               DISPLAY "BATCHPROG: tarjeta destino " TRF-DESTINO
+                   " no existe, se omite TRF " TRF-NUM
+               CLOSE TARJETAS
+               ADD 1 TO TOTAL-OMITIDAS
+               GO TO EJECUTAR-PROGRAMADA-FIN.
+
+           IF TCAD-E < FECHA-ACTUAL-AAAAMM
+               DISPLAY "BATCHPROG: tarjeta destino " TRF-DESTINO
+                   " caducada, se omite TRF " TRF-NUM
+               CLOSE TARJETAS
+               ADD 1 TO TOTAL-OMITIDAS
+               GO TO EJECUTAR-PROGRAMADA-FIN.
+
+           CLOSE TARJETAS.
+
+           PERFORM CALCULAR-SALDOS THRU OBTENER-SALDO-ORIGEN.
+
+           COMPUTE CENT-IMPORTE = (TRF-IMPORTE-ENT * 100)
+                                 + TRF-IMPORTE-DEC.
+
+           IF CENT-IMPORTE > CENT-SALDO-ORIGEN
+               DISPLAY "BATCHPROG: saldo insuficiente, se omite TRF "
+                   TRF-NUM
+               ADD 1 TO TOTAL-OMITIDAS
+               GO TO EJECUTAR-PROGRAMADA-FIN.
+
+           PERFORM ESCRIBIR-MOVIMIENTOS THRU ESCRIBIR-MOVIMIENTOS.
+
+           ADD 1 TO TOTAL-EJECUTADAS.
+
+       ACTUALIZAR-PROGRAMADA.
+           IF TRF-REP = "S"
+               MOVE TRF-MES TO PROG-SIG-MES
+               MOVE TRF-ANO TO PROG-SIG-ANO
+               ADD 1 TO PROG-SIG-MES
+               IF PROG-SIG-MES > 12
+                   MOVE 1 TO PROG-SIG-MES
+                   ADD 1 TO PROG-SIG-ANO
+               END-IF
+               MOVE PROG-SIG-MES TO TRF-MES
+               MOVE PROG-SIG-ANO TO TRF-ANO
+               MOVE "N" TO TRF-EJECUTADA
+           ELSE
+               MOVE "S" TO TRF-EJECUTADA
+           END-IF.
+           MOVE "S" TO TRF-EJEC-ALGUNA.
+
+           REWRITE TRANSFERENCIA-REG INVALID KEY
+               DISPLAY "BATCHPROG: error actualizando TRF " TRF-NUM.
+
+       EJECUTAR-PROGRAMADA-FIN.
+           EXIT.
+
+       CALCULAR-SALDOS.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO FIN-ERROR.
+
+           MOVE 0 TO LAST-ORIGEN-MOV-NUM.
+           MOVE 0 TO LAST-DESTINO-MOV-NUM.
+
+           MOVE TRF-TARJETA TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO BUSCAR-SALDO-DESTINO.
+
+       BUSCAR-SALDO-ORIGEN.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO BUSCAR-SALDO-DESTINO.
+           IF MOV-TARJETA NOT = TRF-TARJETA
+               GO TO BUSCAR-SALDO-DESTINO.
+           MOVE MOV-NUM TO LAST-ORIGEN-MOV-NUM.
+           GO TO BUSCAR-SALDO-ORIGEN.
+
+       BUSCAR-SALDO-DESTINO.
+           MOVE TRF-DESTINO TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO OBTENER-SALDO-ORIGEN.
+
+       LECTURA-SALDO-DESTINO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO OBTENER-SALDO-ORIGEN.
+           IF MOV-TARJETA NOT = TRF-DESTINO
+               GO TO OBTENER-SALDO-ORIGEN.
+           MOVE MOV-NUM TO LAST-DESTINO-MOV-NUM.
+           GO TO LECTURA-SALDO-DESTINO.
+
+       OBTENER-SALDO-ORIGEN.
+           MOVE 0 TO CENT-SALDO-ORIGEN.
+           IF LAST-ORIGEN-MOV-NUM NOT = 0
+               MOVE LAST-ORIGEN-MOV-NUM TO MOV-NUM
+               READ F-MOVIMIENTOS INVALID KEY GO TO FIN-ERROR
+               COMPUTE CENT-SALDO-ORIGEN = (MOV-SALDOPOS-ENT * 100)
+                                          + MOV-SALDOPOS-DEC
+           END-IF.
+
+           MOVE 0 TO CENT-SALDO-DESTINO.
+           IF LAST-DESTINO-MOV-NUM NOT = 0
+               MOVE LAST-DESTINO-MOV-NUM TO MOV-NUM
+               READ F-MOVIMIENTOS INVALID KEY GO TO FIN-ERROR
+               COMPUTE CENT-SALDO-DESTINO = (MOV-SALDOPOS-ENT * 100)
+                                           + MOV-SALDOPOS-DEC
+           END-IF.
+
+           CLOSE F-MOVIMIENTOS.
+
+       ESCRIBIR-MOVIMIENTOS.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO FIN-ERROR.
+
+           SUBTRACT CENT-IMPORTE FROM CENT-SALDO-ORIGEN.
+           ADD CENT-IMPORTE TO CENT-SALDO-DESTINO.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           MOVE LAST-MOV-NUM    TO MOV-NUM.
+           MOVE TRF-TARJETA     TO MOV-TARJETA.
+           MOVE TRF-ANO         TO MOV-ANO.
+           MOVE TRF-MES         TO MOV-MES.
+           MOVE TRF-DIA         TO MOV-DIA.
+           MOVE TRF-HOR         TO MOV-HOR.
+           MOVE TRF-MIN         TO MOV-MIN.
+           MOVE TRF-SEG         TO MOV-SEG.
+           MOVE TRF-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MULTIPLY -1 BY MOV-IMPORTE-ENT.
+           MOVE TRF-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE MSJ-ORD         TO MOV-CONCEPTO.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-ORIGEN / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-ORIGEN, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "             TO MOV-ESTADO.
+           MOVE "EUR"           TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN-ERROR.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           MOVE LAST-MOV-NUM    TO MOV-NUM.
+           MOVE TRF-DESTINO     TO MOV-TARJETA.
+           MOVE TRF-ANO         TO MOV-ANO.
+           MOVE TRF-MES         TO MOV-MES.
+           MOVE TRF-DIA         TO MOV-DIA.
+           MOVE TRF-HOR         TO MOV-HOR.
+           MOVE TRF-MIN         TO MOV-MIN.
+           MOVE TRF-SEG         TO MOV-SEG.
+           MOVE TRF-IMPORTE-ENT TO MOV-IMPORTE-ENT.
+           MOVE TRF-IMPORTE-DEC TO MOV-IMPORTE-DEC.
+           MOVE MSJ-DST         TO MOV-CONCEPTO.
+           COMPUTE MOV-SALDOPOS-ENT = (CENT-SALDO-DESTINO / 100).
+           MOVE FUNCTION MOD(CENT-SALDO-DESTINO, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " "             TO MOV-ESTADO.
+           MOVE "EUR"           TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO FIN-ERROR.
+
+           CLOSE F-MOVIMIENTOS.
+
+       FIN-LECTURA.
+           CLOSE F-TRANSFERENCIAS.
+
+           DISPLAY "BATCHPROG: programadas leidas    : " TOTAL-LEIDAS.
+           DISPLAY "BATCHPROG: transferencias hechas : "
+               TOTAL-EJECUTADAS.
+           DISPLAY "BATCHPROG: transferencias omitidas: "
+               TOTAL-OMITIDAS.
+           STOP RUN.
+
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO FIN-ERROR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO FIN-ERROR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
+       FIN-ERROR.
+           STOP RUN.
