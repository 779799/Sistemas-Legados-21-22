@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHSWFT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-INTERBANCARIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INTERB-NUM
+           FILE STATUS IS FSB.
+
+           SELECT F-SWIFT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSW.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-INTERBANCARIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "interbancarias.ubd".
+       01 INTERBANCARIA-REG.
+           02 INTERB-NUM           PIC  9(35).
+           02 INTERB-TARJETA       PIC  9(16).
+           02 INTERB-ANO           PIC   9(4).
+           02 INTERB-MES           PIC   9(2).
+           02 INTERB-DIA           PIC   9(2).
+           02 INTERB-HOR           PIC   9(2).
+           02 INTERB-MIN           PIC   9(2).
+           02 INTERB-SEG           PIC   9(2).
+           02 INTERB-IBAN-DESTINO  PIC  X(34).
+           02 INTERB-BENEFICIARIO  PIC  X(30).
+           02 INTERB-IMPORTE-ENT   PIC  S9(7).
+           02 INTERB-IMPORTE-DEC   PIC   9(2).
+           02 INTERB-MONEDA        PIC  X(3).
+           02 INTERB-ESTADO        PIC  X(1).
+
+       FD F-SWIFT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "swiftenviadas.txt".
+       01 LINEA-SWIFT               PIC  X(80).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSB                      PIC  X(2).
+       77 FSW                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 TOTAL-LEIDAS             PIC  9(9) VALUE 0.
+       77 TOTAL-ENVIADAS           PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHSWFT - Liquidacion de transferencias ".
+           DISPLAY "            internacionales (SWIFT)".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN OUTPUT F-SWIFT.
+           IF FSW <> 00
+               DISPLAY "BATCHSWFT: error abriendo swift, FSW=" FSW
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-SWIFT.
+           STRING "UnizarBank - Transferencias SWIFT enviadas "
+               DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-SWIFT.
+           WRITE LINEA-SWIFT.
+
+           OPEN I-O F-INTERBANCARIAS.
+           IF FSB <> 00 AND 05
+               DISPLAY "BATCHSWFT: error abriendo interbancarias, FSB="
+                   FSB
+               CLOSE F-SWIFT
+               GO TO FIN-ERROR.
+
+       LEER-INTERBANCARIA.
+           READ F-INTERBANCARIAS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-LEIDAS.
+
+           IF INTERB-ESTADO NOT = "P"
+               GO TO LEER-INTERBANCARIA.
+
+           PERFORM ENVIAR-INTERBANCARIA THRU ENVIAR-INTERBANCARIA-FIN.
+
+           GO TO LEER-INTERBANCARIA.
+
+       ENVIAR-INTERBANCARIA.
+           MOVE "E" TO INTERB-ESTADO.
+           REWRITE INTERBANCARIA-REG INVALID KEY
+               DISPLAY "BATCHSWFT: error actualizando INTERB "
+                   INTERB-NUM
+               GO TO ENVIAR-INTERBANCARIA-FIN.
+
+           ADD 1 TO TOTAL-ENVIADAS.
+
+           MOVE SPACES TO LINEA-SWIFT.
+           STRING "INTERB " INTERB-NUM
+               " tarjeta " INTERB-TARJETA
+               " IBAN " INTERB-IBAN-DESTINO
+               " importe " INTERB-IMPORTE-ENT "." INTERB-IMPORTE-DEC
+               " " INTERB-MONEDA
+               DELIMITED BY SIZE INTO LINEA-SWIFT.
+           WRITE LINEA-SWIFT.
+
+       ENVIAR-INTERBANCARIA-FIN.
+           EXIT.
+
+       FIN-LECTURA.
+           CLOSE F-INTERBANCARIAS.
+
+           MOVE SPACES TO LINEA-SWIFT.
+           STRING "Instrucciones leidas  : " TOTAL-LEIDAS
+               DELIMITED BY SIZE INTO LINEA-SWIFT.
+           WRITE LINEA-SWIFT.
+
+           MOVE SPACES TO LINEA-SWIFT.
+           STRING "Instrucciones enviadas: " TOTAL-ENVIADAS
+               DELIMITED BY SIZE INTO LINEA-SWIFT.
+           WRITE LINEA-SWIFT.
+
+           CLOSE F-SWIFT.
+
+           DISPLAY "BATCHSWFT: instrucciones leidas  : " TOTAL-LEIDAS.
+           DISPLAY "BATCHSWFT: instrucciones enviadas: "
+               TOTAL-ENVIADAS.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
