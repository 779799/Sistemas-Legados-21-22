@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHARC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT F-ARCHIVO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSA.
+
+           SELECT F-ARCCTRL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARC-CTRL-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSR.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
+
+       FD F-ARCHIVO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.arc".
+       01 LINEA-ARCHIVO            PIC  X(132).
+
+       FD F-ARCCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arcctrl.ubd".
+       01 ARCCTRL-REG.
+           02 ARC-CTRL-ID           PIC X(10).
+           02 ARC-ULTIMO-MOV        PIC 9(35).
+           02 ARC-ESTADO            PIC X(1).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FSA                      PIC  X(2).
+       77 FSR                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 ANO-CORTE                PIC  9(4).
+       77 TOTAL-LEIDOS             PIC  9(9) VALUE 0.
+       77 TOTAL-ARCHIVADOS         PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHARC - Archivado anual de movimientos".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO ANO-CORTE.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHARC: error abriendo movimientos.ubd, FSM="
+                   FSM
+               GO TO FIN-ERROR.
+
+           OPEN EXTEND F-ARCHIVO.
+           IF FSA = 35
+               OPEN OUTPUT F-ARCHIVO.
+           IF FSA <> 00
+               DISPLAY "BATCHARC: error abriendo movimientos.arc, FSA="
+                   FSA
+               CLOSE F-MOVIMIENTOS
+               GO TO FIN-ERROR.
+
+           PERFORM ABRIR-CHECKPOINT THRU ABRIR-CHECKPOINT-FIN.
+
+           IF ARC-ESTADO = "P"
+               DISPLAY "BATCHARC: run anterior incompleta, se reanuda "
+                   "tras MOV-NUM " ARC-ULTIMO-MOV
+               MOVE ARC-ULTIMO-MOV TO MOV-NUM
+               START F-MOVIMIENTOS KEY IS > MOV-NUM
+                   INVALID KEY GO TO FIN-LECTURA
+           ELSE
+               MOVE "P" TO ARC-ESTADO
+               REWRITE ARCCTRL-REG INVALID KEY GO TO FIN-ERROR
+           END-IF.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-LECTURA.
+           ADD 1 TO TOTAL-LEIDOS.
+
+           IF MOV-ANO < ANO-CORTE
+               PERFORM ARCHIVAR-MOVIMIENTO THRU ARCHIVAR-MOVIMIENTO.
+
+           MOVE MOV-NUM TO ARC-ULTIMO-MOV.
+           REWRITE ARCCTRL-REG INVALID KEY GO TO FIN-ERROR.
+
+           GO TO LEER-MOVIMIENTO.
+
+       ARCHIVAR-MOVIMIENTO.
+           MOVE SPACES TO LINEA-ARCHIVO.
+           STRING MOV-NUM " " MOV-TARJETA " "
+               MOV-ANO "-" MOV-MES "-" MOV-DIA " "
+               MOV-HOR ":" MOV-MIN ":" MOV-SEG " "
+               MOV-IMPORTE-ENT "," MOV-IMPORTE-DEC " "
+               MOV-CONCEPTO " "
+               MOV-SALDOPOS-ENT "," MOV-SALDOPOS-DEC
+               DELIMITED BY SIZE INTO LINEA-ARCHIVO.
+           WRITE LINEA-ARCHIVO.
+
+           DELETE F-MOVIMIENTOS INVALID KEY
+               DISPLAY "BATCHARC: error al borrar movimiento "
+                   MOV-NUM.
+
+           ADD 1 TO TOTAL-ARCHIVADOS.
+
+       FIN-LECTURA.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE F-ARCHIVO.
+
+           MOVE 0 TO ARC-ULTIMO-MOV.
+           MOVE "C" TO ARC-ESTADO.
+           REWRITE ARCCTRL-REG INVALID KEY GO TO FIN-ERROR.
+           CLOSE F-ARCCTRL.
+
+           DISPLAY "BATCHARC: movimientos leidos    : " TOTAL-LEIDOS.
+           DISPLAY "BATCHARC: movimientos archivados: "
+               TOTAL-ARCHIVADOS.
+           STOP RUN.
+
+       ABRIR-CHECKPOINT.
+           OPEN I-O F-ARCCTRL.
+           IF FSR = 35
+               CLOSE F-ARCCTRL
+               OPEN OUTPUT F-ARCCTRL
+               CLOSE F-ARCCTRL
+               OPEN I-O F-ARCCTRL.
+           IF FSR <> 00
+               GO TO FIN-ERROR.
+
+           MOVE "ARC" TO ARC-CTRL-ID.
+           READ F-ARCCTRL INVALID KEY
+               MOVE 0   TO ARC-ULTIMO-MOV
+               MOVE "C" TO ARC-ESTADO
+               WRITE ARCCTRL-REG INVALID KEY GO TO FIN-ERROR.
+
+       ABRIR-CHECKPOINT-FIN.
+           EXIT.
+
+       FIN-ERROR.
+           STOP RUN.
