@@ -12,6 +12,8 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS FSM.
 
            SELECT F-ESPECTACULOS ASSIGN TO DISK
@@ -20,6 +22,32 @@
            RECORD KEY IS ESP-NUM
            FILE STATUS IS FSE.
 
+           SELECT F-LISTAESPERA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LE-NUM
+           FILE STATUS IS FSL.
+
+           SELECT TARJETAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TNUM-C
+           ALTERNATE RECORD KEY IS CTA-ID-C WITH DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT OPTIONAL CUENTAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUENTA-ID
+           FILE STATUS IS FSU.
+
+
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,6 +68,8 @@
            02 MOV-CONCEPTO          PIC  X(35).
            02 MOV-SALDOPOS-ENT      PIC  S9(9).
            02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO           PIC   X(1).
+           02 MOV-MONEDA           PIC   X(3).
 
        FD F-ESPECTACULOS
            LABEL RECORD STANDARD
@@ -52,14 +82,65 @@
            02 ESP-HOR               PIC   9(2).
            02 ESP-MIN               PIC   9(2).
            02 ESP-DESCR             PIC  X(40).
-           02 ESP-DISP              PIC   9(7).
-           02 ESP-PRECIO-ENT        PIC   9(4).
-           02 ESP-PRECIO-DEC        PIC   9(2).
-
+           02 ESP-TARIFA OCCURS 3 TIMES.
+               03 ESP-TAR-NOMBRE        PIC  X(10).
+               03 ESP-TAR-DISP          PIC   9(7).
+               03 ESP-TAR-PRECIO-ENT    PIC   9(4).
+               03 ESP-TAR-PRECIO-DEC    PIC   9(2).
+               03 ESP-TAR-CAPACIDAD     PIC   9(7).
+
+       FD F-LISTAESPERA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "listaespera.ubd".
+       01 LISTAESPERA-REG.
+           02 LE-NUM                PIC   9(10).
+           02 LE-ESP-NUM            PIC   9(4).
+           02 LE-TARIFA             PIC   9(1).
+           02 LE-TARJETA            PIC   9(16).
+           02 LE-NUM-ENTRADAS       PIC   9(2).
+           02 LE-ESTADO             PIC   X(1).
+
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM-C      PIC 9(16).
+           02 TPIN-C      PIC  9(4).
+           02 TCAD-C      PIC  9(6).
+           02 CTA-ID-C    PIC 9(16).
+
+       FD CUENTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentas.ubd".
+       01 CUENTAREG.
+           02 CUENTA-ID        PIC 9(16).
+           02 CTA-NOMBRE       PIC X(30).
+           02 CTA-DIRECCION    PIC X(35).
+           02 CTA-FECHA-ALTA.
+               03 CTA-ANO-ALTA PIC 9(4).
+               03 CTA-MES-ALTA PIC 9(2).
+               03 CTA-DIA-ALTA PIC 9(2).
+           02 CTA-SOBREG-ENT   PIC 9(7).
+           02 CTA-SOBREG-DEC   PIC 9(2).
+           02 CTA-MINIMO-ENT    PIC 9(7).
+           02 CTA-MINIMO-DEC    PIC 9(2).
+
+
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+           02 CONT-ID               PIC X(10).
+           02 CONT-VALOR            PIC 9(35).
 
        WORKING-STORAGE SECTION.
        77 FSM                       PIC   X(2).
        77 FSE                       PIC   X(2).
+       77 FSL                       PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSU                       PIC   X(2).
+       77 FSK                       PIC   X(2).
+       77 SOBREGIRO-CENT            PIC S9(9).
 
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
@@ -89,6 +170,7 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 TIMEOUT-PRESSED       VALUE 8001.
        77 PRESSED-KEY               PIC   9(4).
 
        77 USER-NUM-ENTRADAS         PIC   9(2).
@@ -101,6 +183,26 @@
        77 IMPORTE-ENTRADAS-DEC      PIC   9(2).
        77 ENTRAD-CONCEPTO           PIC  X(40).
 
+       77 OPCION-BANK7              PIC   9(1).
+       77 MOV-NUM-CANCELAR          PIC  9(35).
+       77 ESP-NUM-CANCEL            PIC   9(4).
+       77 TARIFA-CANCEL             PIC   9(1).
+       77 NUM-ENTRADAS-CANCEL       PIC   9(2).
+       77 REFUND-CENT               PIC S9(11).
+       77 SALDO-NUEVO-CENT          PIC S9(11).
+       77 SALDO-NUEVO-ENT           PIC S9(9).
+       77 SALDO-NUEVO-DEC           PIC  9(2).
+
+       77 TARIFA-SEL                PIC   9(1).
+       77 IDX-TARIFA                PIC   9(1).
+       77 TOTAL-DISP-MOSTRAR        PIC   9(7).
+       77 TARIFA-CENT               PIC   9(6).
+       77 PRECIO-MIN-CENT           PIC   9(6).
+       77 PRECIO-MIN-ENT            PIC   9(4).
+       77 PRECIO-MIN-DEC            PIC   9(2).
+
+       77 LAST-LE-NUM                PIC   9(10).
+
        77 ESP-EN-PANTALLA           PIC   9(2).
        77 LINEA-ESP-ACTUAL          PIC   9(2).
        77 MODULO-LIN-ACTUAL         PIC   9(1).
@@ -164,15 +266,15 @@
            05 FILLER LINE LINEA-ESP-ACTUAL COL 64
                FOREGROUND-COLOR YELLOW VALUE "|".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 65
-               FOREGROUND-COLOR YELLOW PIC 9(7) FROM ESP-DISP.
+               FOREGROUND-COLOR YELLOW PIC 9(7) FROM TOTAL-DISP-MOSTRAR.
            05 FILLER LINE LINEA-ESP-ACTUAL COL 72
                FOREGROUND-COLOR YELLOW VALUE "|".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 73
-               FOREGROUND-COLOR YELLOW PIC 9(4) FROM ESP-PRECIO-ENT.
+               FOREGROUND-COLOR YELLOW PIC 9(4) FROM PRECIO-MIN-ENT.
            05 FILLER LINE LINEA-ESP-ACTUAL COL 77
                FOREGROUND-COLOR YELLOW VALUE ".".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 78
-               FOREGROUND-COLOR YELLOW PIC 9(2) FROM ESP-PRECIO-DEC.
+               FOREGROUND-COLOR YELLOW PIC 9(2) FROM PRECIO-MIN-DEC.
 
        01 FILA-ESPECTACULO-IMPAR.
            05 FILLER LINE LINEA-ESP-ACTUAL COL 02
@@ -202,17 +304,21 @@
            05 FILLER LINE LINEA-ESP-ACTUAL COL 64
                VALUE "|".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 65
-               PIC 9(7) FROM ESP-DISP.
+               PIC 9(7) FROM TOTAL-DISP-MOSTRAR.
            05 FILLER LINE LINEA-ESP-ACTUAL COL 72
                VALUE "|".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 73
-               PIC 9(4) FROM ESP-PRECIO-ENT.
+               PIC 9(4) FROM PRECIO-MIN-ENT.
            05 FILLER LINE LINEA-ESP-ACTUAL COL 77
                VALUE ".".
            05 FILLER LINE LINEA-ESP-ACTUAL COL 78
-               PIC 9(2) FROM ESP-PRECIO-DEC.
+               PIC 9(2) FROM PRECIO-MIN-DEC.
 
        01 ACCEPT-COMPRA-ENTRADAS.
+           05 FILLER LINE 20 COL 20 VALUE
+               "Tarifa (1-General 2-Preferente 3-VIP):".
+           05 FILLER BLANK WHEN ZERO UNDERLINE AUTO
+               LINE 20 COL 60 PIC 9 USING TARIFA-SEL.
            05 FILLER LINE 21 COL 20 VALUE
                "Comprar    entradas del espectaculo     ".
            05 FILLER LINE 22 COL 10
@@ -232,6 +338,17 @@
            05 FILLER SIGN IS LEADING SEPARATE LINE 12 COL 47
                PIC S9(9) FROM SALDO-POST-ENT.
 
+       01 ENTRADA-CANCELACION.
+           05 FILLER BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 25 PIC 9(35) USING MOV-NUM-CANCELAR.
+
+       01 SALDO-CANCEL-DISPLAY.
+           05 FILLER SIGN IS LEADING SEPARATE LINE 14 COL 30
+               PIC S9(9) FROM SALDO-NUEVO-ENT.
+           05 FILLER LINE 14 COL 40 VALUE ".".
+           05 FILLER LINE 14 COL 41 PIC 99 FROM SALDO-NUEVO-DEC.
+           05 FILLER LINE 14 COL 44 VALUE "EUR".
+
 
        PROCEDURE DIVISION USING TNUM.
        IMPRIMIR-CABECERA.
@@ -242,6 +359,8 @@
            INITIALIZE MOVIMIENTO-REG.
            INITIALIZE ESPECTACULO-REG.
 
+           PERFORM ASEGURAR-CONTADOR-MOV THRU ASEGURAR-CONTADOR-MOV-FIN.
+
            DISPLAY BLANK-SCREEN.
            DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
                WITH FOREGROUND-COLOR IS 1.
@@ -266,7 +385,6 @@
                GO TO PSYS-ERR.
 
            MOVE 0 TO LAST-USER-MOV-NUM.
-           MOVE 0 TO LAST-MOV-NUM.
 
 
        LECTURA-MOV.
@@ -275,8 +393,6 @@
                IF MOV-TARJETA = TNUM
                    IF LAST-USER-MOV-NUM < MOV-NUM
                        MOVE MOV-NUM TO LAST-USER-MOV-NUM.
-               IF LAST-MOV-NUM < MOV-NUM
-                   MOVE MOV-NUM TO LAST-MOV-NUM.
 
               GO LECTURA-MOV.
 
@@ -292,6 +408,34 @@
            END-IF.
 
 
+       SELECCION-OPERACION.
+           DISPLAY "1 - Comprar entradas" LINE 8 COLUMN 30.
+           DISPLAY "2 - Cancelar una compra" LINE 9 COLUMN 30.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Salir" LINE 24 COLUMN 66.
+
+       SELECCION-OPERACION-ACEPTAR.
+           ACCEPT OPCION-BANK7 LINE 24 COLUMN 80 WITH TIME-OUT 60000
+               ON EXCEPTION
+           IF ESC-PRESSED THEN
+               CLOSE F-MOVIMIENTOS
+               EXIT PROGRAM
+           ELSE IF TIMEOUT-PRESSED THEN
+               CLOSE F-MOVIMIENTOS
+               EXIT PROGRAM
+           ELSE
+               GO TO SELECCION-OPERACION-ACEPTAR
+           END-IF.
+
+           IF OPCION-BANK7 = 2
+               GO TO PANTALLA-CANCELACION.
+
+           IF OPCION-BANK7 NOT = 1
+               GO TO SELECCION-OPERACION-ACEPTAR.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+
+
        PLECTURA-ESP.
            DISPLAY "NUM" LINE 9 COLUMN 2.
            DISPLAY "|" LINE 9 COLUMN 6.
@@ -301,7 +445,7 @@
            DISPLAY "|" LINE 9 COLUMN 64.
            DISPLAY "LIBRES" LINE 9 COLUMN 65.
            DISPLAY "|" LINE 9 COLUMN 72.
-           DISPLAY"IMPORTE" LINE 9 COLUMN 73.
+           DISPLAY"DESDE  " LINE 9 COLUMN 73.
 
            DISPLAY "Re. pag - Esp. anteriores" LINE 24 COLUMN 2.
            DISPLAY "ESC - Salir" LINE 24 COLUMN 33.
@@ -337,7 +481,8 @@
 
        WAIT-ORDER.
 
-           ACCEPT ACCEPT-COMPRA-ENTRADAS LINE 24 COLUMN 80 ON EXCEPTION
+           ACCEPT ACCEPT-COMPRA-ENTRADAS LINE 24 COLUMN 80
+               WITH TIME-OUT 60000 ON EXCEPTION
 
               IF ESC-PRESSED THEN
                   CLOSE F-MOVIMIENTOS
@@ -345,6 +490,12 @@
                   EXIT PROGRAM
               END-IF
 
+              IF TIMEOUT-PRESSED THEN
+                  CLOSE F-MOVIMIENTOS
+                  CLOSE F-ESPECTACULOS
+                  EXIT PROGRAM
+              END-IF
+
               IF PGDN-PRESSED THEN
                   GO TO FLECHA-ABAJO
               END-IF
@@ -363,22 +514,64 @@
                DISPLAY FORM-ERR
                GO TO WAIT-ORDER.
 
+           IF TARIFA-SEL = 0 OR TARIFA-SEL > 3
+               DISPLAY FORM-ERR
+               GO TO WAIT-ORDER.
+
+       CONSULTA-SOBREGIRO-PROPIO.
+           MOVE 0 TO SOBREGIRO-CENT.
+
+           OPEN INPUT TARJETAS.
+           IF FST <> 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO TNUM-C.
+           READ TARJETAS INVALID KEY
+               CLOSE TARJETAS
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           CLOSE TARJETAS.
+
+           IF CTA-ID-C = 0
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           OPEN INPUT CUENTAS.
+           IF FSU <> 00 AND 05
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           MOVE CTA-ID-C TO CUENTA-ID.
+           READ CUENTAS INVALID KEY
+               CLOSE CUENTAS
+               GO TO CONSULTA-SOBREGIRO-PROPIO-FIN.
+
+           COMPUTE SOBREGIRO-CENT = (CTA-SOBREG-ENT * 100)
+                                    + CTA-SOBREG-DEC.
+
+           CLOSE CUENTAS.
+
+       CONSULTA-SOBREGIRO-PROPIO-FIN.
+           EXIT.
+
        CALCULO-SUFICIENCIA.
            MOVE USER-NUM-ESPECT TO ESP-NUM.
            READ F-ESPECTACULOS INVALID KEY
                DISPLAY FORM-ERR
                GO TO WAIT-ORDER.
 
+           PERFORM CONSULTA-SOBREGIRO-PROPIO THRU
+               CONSULTA-SOBREGIRO-PROPIO-FIN.
+
            COMPUTE SALDO-USER-CENT = (SALDO-USER-ENT * 100)
                                      + SALDO-USER-DEC.
 
-           COMPUTE IMPORTE-ENTRADAS-CENT = ((ESP-PRECIO-ENT * 100)
-                                            + ESP-PRECIO-DEC)
-                                            * USER-NUM-ENTRADAS.
+           COMPUTE IMPORTE-ENTRADAS-CENT =
+               ((ESP-TAR-PRECIO-ENT(TARIFA-SEL) * 100)
+               + ESP-TAR-PRECIO-DEC(TARIFA-SEL))
+               * USER-NUM-ENTRADAS.
 
-           IF SALDO-USER-CENT < IMPORTE-ENTRADAS-CENT
+           IF SALDO-USER-CENT < IMPORTE-ENTRADAS-CENT - SOBREGIRO-CENT
                GO TO SALDO-INSUFICIENTE.
-           IF ESP-DISP < USER-NUM-ENTRADAS
+           IF ESP-TAR-DISP(TARIFA-SEL) < USER-NUM-ENTRADAS
                GO TO NO-ENTR-DISP.
 
            COMPUTE IMPORTE-ENTRADAS-ENT =
@@ -420,6 +613,8 @@
            DISPLAY ESP-MIN LINE 11 COLUMN 24.
            DISPLAY "Codigo del espectaculo: " LINE 12 COLUMN 15.
            DISPLAY ESP-NUM LINE 12 COLUMN 39.
+           DISPLAY "Tarifa: " LINE 13 COLUMN 15.
+           DISPLAY ESP-TAR-NOMBRE(TARIFA-SEL) LINE 13 COLUMN 23.
 
            DISPLAY "Importe total: " LINE 14 COLUMN 15.
            DISPLAY IMPORTE-ENTRADAS-ENT LINE 14 COLUMN 30.
@@ -431,7 +626,7 @@
            DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
 
        SALDO-SUF-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED THEN
                GO TO GUARDAR-VENTA
            ELSE
@@ -440,13 +635,19 @@
                    CLOSE F-ESPECTACULOS
                    EXIT PROGRAM
                ELSE
-                   GO TO SALDO-SUF-ENTER
+                   IF TIMEOUT-PRESSED THEN
+                       CLOSE F-MOVIMIENTOS
+                       CLOSE F-ESPECTACULOS
+                       EXIT PROGRAM
+                   ELSE
+                       GO TO SALDO-SUF-ENTER
+                   END-IF
                END-IF
            END-IF.
 
        GUARDAR-VENTA.
            MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
-           ADD 1 TO LAST-MOV-NUM.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
            SUBTRACT IMPORTE-ENTRADAS-CENT FROM SALDO-USER-CENT.
            COMPUTE SALDO-POST-ENT = (SALDO-USER-CENT / 100).
            MOVE FUNCTION MOD(SALDO-USER-CENT, 100) TO SALDO-POST-DEC.
@@ -466,13 +667,21 @@
            MOVE SEGUNDOS             TO MOV-SEG.
            MOVE IMPORTE-ENTRADAS-ENT TO MOV-IMPORTE-ENT.
            MOVE IMPORTE-ENTRADAS-DEC TO MOV-IMPORTE-DEC.
-           MOVE ESP-DESCR            TO MOV-CONCEPTO.
+           MOVE SPACES               TO MOV-CONCEPTO.
+           STRING "Esp." ESP-NUM "T" TARIFA-SEL "x" USER-NUM-ENTRADAS
+               ":" ESP-DESCR(1:21) DELIMITED BY SIZE INTO MOV-CONCEPTO.
            MOVE SALDO-POST-ENT       TO MOV-SALDOPOS-ENT.
            MOVE SALDO-POST-DEC       TO MOV-SALDOPOS-DEC.
+           IF SALDO-USER-CENT < 0
+               MOVE "D"              TO MOV-ESTADO
+           ELSE
+               MOVE " "              TO MOV-ESTADO
+           END-IF.
+           MOVE "EUR"                TO MOV-MONEDA.
 
            WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
 
-           SUBTRACT USER-NUM-ENTRADAS FROM ESP-DISP.
+           SUBTRACT USER-NUM-ENTRADAS FROM ESP-TAR-DISP(TARIFA-SEL).
            REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR.
 
            CLOSE F-MOVIMIENTOS.
@@ -482,6 +691,10 @@
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Compra de entradas de espectaculos" LINE 6 COLUMN 22.
            DISPLAY "Por favor, retire las entradas" LINE 9 COLUMN 25.
+           DISPLAY "Conserve su numero de operacion" LINE 10 COLUMN 24.
+           DISPLAY "para poder solicitar su cancelacion:"
+               LINE 11 COLUMN 18.
+           DISPLAY LAST-MOV-NUM LINE 11 COLUMN 56.
            DISPLAY "El saldo resultante es de" LINE 12 COLUMN 21.
            DISPLAY SALDOPOSTERIOR.
            DISPLAY "." LINE 12 COLUMN 57.
@@ -490,11 +703,186 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        RECOGER-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               EXIT PROGRAM
+           ELSE
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO RECOGER-ENTER.
+
+       PANTALLA-CANCELACION.
+           INITIALIZE MOV-NUM-CANCELAR.
+
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "Cajero Automatico UnizarBank" LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR IS 1.
+           DISPLAY "Cancelacion de compra de entradas" LINE 6
+               COLUMN 22.
+           DISPLAY "Indique el numero de operacion" LINE 12
+               COLUMN 20.
+           DISPLAY "a cancelar:" LINE 13 COLUMN 20.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 1.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 66.
+
+       CONF-CANCELACION.
+           ACCEPT ENTRADA-CANCELACION ON EXCEPTION
+           IF ESC-PRESSED THEN
+               CLOSE F-MOVIMIENTOS
+               EXIT PROGRAM
+           ELSE
+               GO TO SELECCION-OPERACION
+           END-IF.
+
+           MOVE MOV-NUM-CANCELAR TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               DISPLAY "Operacion no encontrada" LINE 18 COLUMN 26
+                   WITH BACKGROUND-COLOR RED
+               DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33
+               GO TO CANCEL-ERR-ENTER.
+
+           IF MOV-TARJETA NOT = TNUM
+               DISPLAY "Esa operacion no pertenece a su tarjeta"
+                   LINE 18 COLUMN 19 WITH BACKGROUND-COLOR RED
+               DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33
+               GO TO CANCEL-ERR-ENTER.
+
+           IF MOV-CONCEPTO(1:4) NOT = "Esp."
+               DISPLAY "Esa operacion no es una compra de entradas"
+                   LINE 18 COLUMN 17 WITH BACKGROUND-COLOR RED
+               DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33
+               GO TO CANCEL-ERR-ENTER.
+
+           IF MOV-ESTADO = "X"
+               DISPLAY "Esa compra ya fue cancelada" LINE 18
+                   COLUMN 25 WITH BACKGROUND-COLOR RED
+               DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33
+               GO TO CANCEL-ERR-ENTER.
+
+           MOVE MOV-CONCEPTO(5:4) TO ESP-NUM-CANCEL.
+           MOVE MOV-CONCEPTO(10:1) TO TARIFA-CANCEL.
+           MOVE MOV-CONCEPTO(12:2) TO NUM-ENTRADAS-CANCEL.
+
+           OPEN I-O F-ESPECTACULOS.
+           IF FSE <> 00
+               GO TO PSYS-ERR.
+
+           MOVE ESP-NUM-CANCEL TO ESP-NUM.
+           READ F-ESPECTACULOS INVALID KEY GO TO PSYS-ERR.
+
+           COMPUTE FECHA-ESP-FILTRO = (ESP-ANO * 10000)
+                                      + (ESP-MES * 100)
+                                      + ESP-DIA.
+           COMPUTE FECHA-ACTUAL = (ANO * 10000)
+                                  + (MES * 100)
+                                  + DIA.
+
+           IF FECHA-ACTUAL >= FECHA-ESP-FILTRO
+               CLOSE F-ESPECTACULOS
+               DISPLAY "El espectaculo ya se ha celebrado," LINE 18
+                   COLUMN 14 WITH BACKGROUND-COLOR RED
+               DISPLAY "no se admiten cancelaciones" LINE 19
+                   COLUMN 25 WITH BACKGROUND-COLOR RED
+               DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33
+               GO TO CANCEL-ERR-ENTER.
+
+       EJECUTAR-CANCELACION.
+           COMPUTE REFUND-CENT =
+               (FUNCTION ABS(MOV-IMPORTE-ENT) * 100) + MOV-IMPORTE-DEC.
+
+           ADD NUM-ENTRADAS-CANCEL TO ESP-TAR-DISP(TARIFA-CANCEL).
+           REWRITE ESPECTACULO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-ESPECTACULOS.
+
+           MOVE "X" TO MOV-ESTADO.
+           REWRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-USER-MOV-NUM.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO SALDO-ACTUAL-CANCEL.
+
+       BUSCAR-SALDO-CANCEL.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SALDO-ACTUAL-CANCEL.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO SALDO-ACTUAL-CANCEL.
+           IF MOV-NUM > LAST-USER-MOV-NUM
+               MOVE MOV-NUM TO LAST-USER-MOV-NUM.
+           GO TO BUSCAR-SALDO-CANCEL.
+
+       SALDO-ACTUAL-CANCEL.
+           MOVE 0 TO SALDO-NUEVO-CENT.
+           IF LAST-USER-MOV-NUM NOT = 0
+               MOVE LAST-USER-MOV-NUM TO MOV-NUM
+               PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO
+               COMPUTE SALDO-NUEVO-CENT = (MOV-SALDOPOS-ENT * 100)
+                                         + MOV-SALDOPOS-DEC
+           END-IF.
+
+           ADD REFUND-CENT TO SALDO-NUEVO-CENT.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-FIN.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE LAST-MOV-NUM     TO MOV-NUM.
+           MOVE TNUM             TO MOV-TARJETA.
+           MOVE ANO              TO MOV-ANO.
+           MOVE MES              TO MOV-MES.
+           MOVE DIA              TO MOV-DIA.
+           MOVE HORAS            TO MOV-HOR.
+           MOVE MINUTOS          TO MOV-MIN.
+           MOVE SEGUNDOS         TO MOV-SEG.
+           COMPUTE MOV-IMPORTE-ENT = (REFUND-CENT / 100).
+           MOVE FUNCTION MOD(REFUND-CENT, 100) TO MOV-IMPORTE-DEC.
+           MOVE SPACES TO MOV-CONCEPTO.
+           STRING "Cancelacion esp." ESP-NUM-CANCEL
+               DELIMITED BY SIZE INTO MOV-CONCEPTO.
+           COMPUTE MOV-SALDOPOS-ENT = (SALDO-NUEVO-CENT / 100).
+           MOVE FUNCTION MOD(SALDO-NUEVO-CENT, 100)
+               TO MOV-SALDOPOS-DEC.
+           MOVE " " TO MOV-ESTADO.
+           MOVE "EUR" TO MOV-MONEDA.
+
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+
+           MOVE MOV-SALDOPOS-ENT TO SALDO-NUEVO-ENT.
+           MOVE MOV-SALDOPOS-DEC TO SALDO-NUEVO-DEC.
+
+       PANTALLA-CANCELACION-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Cancelacion de compra de entradas" LINE 6
+               COLUMN 22.
+           DISPLAY "Se ha cancelado la compra correctamente"
+               LINE 9 COLUMN 20.
+           DISPLAY "El importe ha sido reintegrado a su cuenta"
+               LINE 10 COLUMN 19.
+           DISPLAY "El saldo resultante es de" LINE 12 COLUMN 21.
+           DISPLAY SALDO-CANCEL-DISPLAY.
+           DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
+
+       CANCEL-OK-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
+               CLOSE F-MOVIMIENTOS
                EXIT PROGRAM
            ELSE
-               GO TO RECOGER-ENTER.
+               IF TIMEOUT-PRESSED
+                   CLOSE F-MOVIMIENTOS
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CANCEL-OK-ENTER.
+
+       CANCEL-ERR-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               GO TO PANTALLA-CANCELACION
+           ELSE
+               IF TIMEOUT-PRESSED
+                   CLOSE F-MOVIMIENTOS
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CANCEL-ERR-ENTER.
 
        NO-ENTR-DISP.
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
@@ -505,6 +893,61 @@
                WITH BACKGROUND-COLOR RED.
            DISPLAY "dispone de suficientes entradas" LINE 9 COLUMN 40
                WITH BACKGROUND-COLOR RED.
+           DISPLAY "Enter - Apuntarse a lista de espera"
+               LINE 24 COLUMN 5.
+           DISPLAY "ESC - Cancelar" LINE 24 COLUMN 62.
+
+           GO TO NO-ENTR-DISP-ENTER.
+
+       NO-ENTR-DISP-ENTER.
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
+           IF ENTER-PRESSED
+               GO TO APUNTAR-LISTA-ESPERA
+           ELSE
+               IF ESC-PRESSED
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE F-ESPECTACULOS
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   IF TIMEOUT-PRESSED
+                       CLOSE F-MOVIMIENTOS
+                       CLOSE F-ESPECTACULOS
+                       EXIT PROGRAM
+                   ELSE
+                       GO TO NO-ENTR-DISP-ENTER.
+
+       APUNTAR-LISTA-ESPERA.
+           OPEN I-O F-LISTAESPERA.
+           IF FSL <> 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO LAST-LE-NUM.
+
+       BUSCAR-LAST-LE-NUM.
+           READ F-LISTAESPERA NEXT RECORD AT END
+               GO TO GUARDAR-LISTA-ESPERA.
+           IF LE-NUM > LAST-LE-NUM
+               MOVE LE-NUM TO LAST-LE-NUM.
+           GO TO BUSCAR-LAST-LE-NUM.
+
+       GUARDAR-LISTA-ESPERA.
+           ADD 1 TO LAST-LE-NUM.
+           MOVE LAST-LE-NUM       TO LE-NUM.
+           MOVE USER-NUM-ESPECT   TO LE-ESP-NUM.
+           MOVE TARIFA-SEL        TO LE-TARIFA.
+           MOVE TNUM              TO LE-TARJETA.
+           MOVE USER-NUM-ENTRADAS TO LE-NUM-ENTRADAS.
+           MOVE " "               TO LE-ESTADO.
+           WRITE LISTAESPERA-REG INVALID KEY GO TO PSYS-ERR.
+
+           CLOSE F-LISTAESPERA.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Compra de entradas de espectaculos" LINE 6 COLUMN 22.
+           DISPLAY "Se le ha apuntado en la lista de espera"
+               LINE 9 COLUMN 20.
+           DISPLAY "Le avisaremos si quedan entradas libres"
+               LINE 10 COLUMN 20.
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
            GO TO VENTA-ERR-ENTER.
@@ -519,13 +962,18 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        VENTA-ERR-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                CLOSE F-MOVIMIENTOS
                CLOSE F-ESPECTACULOS
                GO TO IMPRIMIR-CABECERA
            ELSE
-               GO TO VENTA-ERR-ENTER.
+               IF TIMEOUT-PRESSED
+                   CLOSE F-MOVIMIENTOS
+                   CLOSE F-ESPECTACULOS
+                   EXIT PROGRAM
+               ELSE
+                   GO TO VENTA-ERR-ENTER.
 
        FLECHA-ABAJO.
            MOVE REGISTROS-EN-PANTALLA(ESP-EN-PANTALLA) TO ESP-NUM.
@@ -630,9 +1078,72 @@
        READ-ESPECTACULO.
            READ F-ESPECTACULOS INVALID KEY GO TO PSYS-ERR.
 
+       ASEGURAR-CONTADOR-MOV.
+           OPEN I-O CONTADORES.
+           IF FSK = 35
+               CLOSE CONTADORES
+               OPEN OUTPUT CONTADORES
+               CLOSE CONTADORES
+               OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               PERFORM SEMBRAR-CONTADOR-MOV
+                   THRU SEMBRAR-CONTADOR-MOV-FIN.
+           CLOSE CONTADORES.
+
+       ASEGURAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SEMBRAR-CONTADOR-MOV.
+           MOVE 0 TO CONT-VALOR.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               GO TO PSYS-ERR.
+
+       SEMBRAR-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD AT END
+               GO TO SEMBRAR-MOV-LEIDO.
+           IF MOV-NUM > CONT-VALOR
+               MOVE MOV-NUM TO CONT-VALOR.
+           GO TO SEMBRAR-LEER-MOV.
+
+       SEMBRAR-MOV-LEIDO.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "MOV" TO CONT-ID.
+           WRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+
+       SEMBRAR-CONTADOR-MOV-FIN.
+           EXIT.
+
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSK <> 00
+               GO TO PSYS-ERR.
+
+           MOVE "MOV" TO CONT-ID.
+           READ CONTADORES INVALID KEY
+               MOVE 0 TO CONT-VALOR.
+
+           ADD 1 TO CONT-VALOR.
+           MOVE CONT-VALOR TO LAST-MOV-NUM.
+           REWRITE CONTADOR-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CONTADORES.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           EXIT.
+
        PSYS-ERR.
            CLOSE F-MOVIMIENTOS.
            CLOSE F-ESPECTACULOS.
+           CLOSE TARJETAS.
+           CLOSE CUENTAS.
+           CLOSE CONTADORES.
+           CLOSE F-LISTAESPERA.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -644,11 +1155,14 @@
            DISPLAY "Enter - Aceptar" LINE 24 COLUMN 33.
 
        EXIT-ENTER.
-           ACCEPT PRESSED-KEY LINE 24 COLUMN 80
+           ACCEPT PRESSED-KEY LINE 24 COLUMN 80 WITH TIME-OUT 60000
            IF ENTER-PRESSED
                EXIT PROGRAM
            ELSE
-               GO TO EXIT-ENTER.
+               IF TIMEOUT-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO EXIT-ENTER.
 
 
        READ-MOVIMIENTO.
@@ -656,6 +1170,7 @@
 
 
        MOSTRAR-ESPECTACULO.
+           PERFORM CALC-RESUMEN-TARIFAS THRU CALC-RESUMEN-TARIFAS.
 
            MOVE FUNCTION MOD(LINEA-ESP-ACTUAL, 2)
                TO MODULO-LIN-ACTUAL.
@@ -666,6 +1181,24 @@
                DISPLAY FILA-ESPECTACULO-IMPAR
            END-IF.
 
+       CALC-RESUMEN-TARIFAS.
+           MOVE 0 TO TOTAL-DISP-MOSTRAR.
+           MOVE 999999 TO PRECIO-MIN-CENT.
+
+           PERFORM VARYING IDX-TARIFA FROM 1 BY 1
+                   UNTIL IDX-TARIFA > 3
+               ADD ESP-TAR-DISP(IDX-TARIFA) TO TOTAL-DISP-MOSTRAR
+               COMPUTE TARIFA-CENT =
+                   (ESP-TAR-PRECIO-ENT(IDX-TARIFA) * 100)
+                   + ESP-TAR-PRECIO-DEC(IDX-TARIFA)
+               IF TARIFA-CENT < PRECIO-MIN-CENT
+                   MOVE TARIFA-CENT TO PRECIO-MIN-CENT
+               END-IF
+           END-PERFORM.
+
+           COMPUTE PRECIO-MIN-ENT = (PRECIO-MIN-CENT / 100).
+           MOVE FUNCTION MOD(PRECIO-MIN-CENT, 100) TO PRECIO-MIN-DEC.
+
 
        FILTRADO.
 
