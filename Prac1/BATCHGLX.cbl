@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHGLX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS FSM.
+
+           SELECT OPTIONAL F-TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TRF-NUM
+           FILE STATUS IS FST.
+
+           SELECT F-GLXCTRL ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GLX-ID
+           FILE STATUS IS FSC.
+
+           SELECT F-EXTRACTOGLX ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+           02 MOV-IMPORTE-ENT       PIC  S9(7).
+           02 MOV-IMPORTE-DEC       PIC   9(2).
+           02 MOV-CONCEPTO          PIC  X(35).
+           02 MOV-SALDOPOS-ENT      PIC  S9(9).
+           02 MOV-SALDOPOS-DEC      PIC   9(2).
+           02 MOV-ESTADO            PIC   X(1).
+           02 MOV-MONEDA            PIC   X(3).
+
+       FD F-TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferencias.ubd".
+       01 TRANSFERENCIA-REG.
+           02 TRF-NUM               PIC  9(35).
+           02 TRF-TARJETA           PIC  9(16).
+           02 TRF-ANO               PIC   9(4).
+           02 TRF-MES               PIC   9(2).
+           02 TRF-DIA               PIC   9(2).
+           02 TRF-HOR               PIC   9(2).
+           02 TRF-MIN               PIC   9(2).
+           02 TRF-SEG               PIC   9(2).
+           02 TRF-CONCEPTO          PIC  X(18).
+           02 TRF-IMPORTE-ENT       PIC  S9(7).
+           02 TRF-IMPORTE-DEC       PIC   9(2).
+           02 TRF-DESTINO           PIC  9(16).
+           02 TRF-REP               PIC  X(1).
+           02 TRF-EJECUTADA         PIC  X(1).
+           02 TRF-EJEC-ALGUNA       PIC  X(1).
+
+       FD F-GLXCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "glxctrl.ubd".
+       01 GLXCTRL-REG.
+           02 GLX-ID                PIC  9(1).
+           02 GLX-ULTIMO-MOV        PIC  9(35).
+           02 GLX-ULTIMO-TRF        PIC  9(35).
+
+       FD F-EXTRACTOGLX
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extractoglx.txt".
+       01 LINEA-GLX                 PIC  X(150).
+
+
+       WORKING-STORAGE SECTION.
+       77 FSM                      PIC  X(2).
+       77 FST                      PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 FSG                      PIC  X(2).
+
+       01 CAMPOS-FECHA.
+           05 FECHA.
+               10 ANO              PIC  9(4).
+               10 MES              PIC  9(2).
+               10 DIA              PIC  9(2).
+           05 HORA.
+               10 HORAS            PIC  9(2).
+               10 MINUTOS          PIC  9(2).
+               10 SEGUNDOS         PIC  9(2).
+               10 MILISEGUNDOS     PIC  9(2).
+           05 DIF-GMT              PIC S9(4).
+
+       77 NUEVO-ULTIMO-MOV         PIC  9(35) VALUE 0.
+       77 NUEVO-ULTIMO-TRF         PIC  9(35) VALUE 0.
+
+       77 TOTAL-MOV-EXPORTADOS     PIC  9(9) VALUE 0.
+       77 TOTAL-TRF-EXPORTADOS     PIC  9(9) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "BATCHGLX - Extracto contable para el mayor general".
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           OPEN I-O F-GLXCTRL.
+           IF FSC <> 00
+               DISPLAY "BATCHGLX: error abriendo glxctrl.ubd, FSC=" FSC
+               GO TO FIN-ERROR.
+
+           MOVE 1 TO GLX-ID.
+           READ F-GLXCTRL INVALID KEY
+               MOVE 1 TO GLX-ID
+               MOVE 0 TO GLX-ULTIMO-MOV
+               MOVE 0 TO GLX-ULTIMO-TRF
+               WRITE GLXCTRL-REG INVALID KEY GO TO PSYS-ERR-CTRL.
+
+           MOVE GLX-ULTIMO-MOV TO NUEVO-ULTIMO-MOV.
+           MOVE GLX-ULTIMO-TRF TO NUEVO-ULTIMO-TRF.
+
+           OPEN OUTPUT F-EXTRACTOGLX.
+           IF FSG <> 00
+               DISPLAY "BATCHGLX: error abriendo extractoglx.txt, FSG="
+                   FSG
+               CLOSE F-GLXCTRL
+               GO TO FIN-ERROR.
+
+           MOVE SPACES TO LINEA-GLX.
+           STRING "UnizarBank - Extracto contable " DIA "-" MES "-" ANO
+               DELIMITED BY SIZE INTO LINEA-GLX.
+           WRITE LINEA-GLX.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM <> 00 AND 05
+               DISPLAY "BATCHGLX: error abriendo movimientos, FSM=" FSM
+               CLOSE F-GLXCTRL
+               CLOSE F-EXTRACTOGLX
+               GO TO FIN-ERROR.
+
+       LEER-MOVIMIENTO.
+           READ F-MOVIMIENTOS NEXT RECORD AT END GO TO FIN-MOVIMIENTOS.
+
+           IF MOV-NUM > GLX-ULTIMO-MOV
+               PERFORM EXPORTAR-MOVIMIENTO THRU EXPORTAR-MOVIMIENTO-FIN
+               IF MOV-NUM > NUEVO-ULTIMO-MOV
+                   MOVE MOV-NUM TO NUEVO-ULTIMO-MOV
+               END-IF
+           END-IF.
+
+           GO TO LEER-MOVIMIENTO.
+
+       EXPORTAR-MOVIMIENTO.
+           MOVE SPACES TO LINEA-GLX.
+           STRING "M " MOV-NUM " " MOV-TARJETA " "
+               MOV-ANO "-" MOV-MES "-" MOV-DIA " "
+               MOV-IMPORTE-ENT "," MOV-IMPORTE-DEC " "
+               MOV-CONCEPTO " "
+               MOV-SALDOPOS-ENT "," MOV-SALDOPOS-DEC
+               DELIMITED BY SIZE INTO LINEA-GLX.
+           WRITE LINEA-GLX.
+           ADD 1 TO TOTAL-MOV-EXPORTADOS.
+
+       EXPORTAR-MOVIMIENTO-FIN.
+           EXIT.
+
+       FIN-MOVIMIENTOS.
+           CLOSE F-MOVIMIENTOS.
+
+           OPEN INPUT F-TRANSFERENCIAS.
+           IF FST <> 00 AND 05
+               DISPLAY "BATCHGLX: error abriendo transferencias, FST="
+                   FST
+               GO TO FIN-TRANSFERENCIAS.
+
+       LEER-TRANSFERENCIA.
+           READ F-TRANSFERENCIAS NEXT RECORD AT END
+               GO TO CERRAR-TRANSFERENCIAS.
+
+           IF TRF-NUM > GLX-ULTIMO-TRF AND TRF-EJEC-ALGUNA = "S"
+               PERFORM EXPORTAR-TRANSFERENCIA
+                   THRU EXPORTAR-TRANSFERENCIA-FIN
+               IF TRF-NUM > NUEVO-ULTIMO-TRF
+                   MOVE TRF-NUM TO NUEVO-ULTIMO-TRF
+               END-IF
+           END-IF.
+
+           GO TO LEER-TRANSFERENCIA.
+
+       EXPORTAR-TRANSFERENCIA.
+           MOVE SPACES TO LINEA-GLX.
+           STRING "T " TRF-NUM " " TRF-TARJETA " "
+               TRF-ANO "-" TRF-MES "-" TRF-DIA " "
+               TRF-IMPORTE-ENT "," TRF-IMPORTE-DEC " "
+               TRF-CONCEPTO " " "000000000,00"
+               DELIMITED BY SIZE INTO LINEA-GLX.
+           WRITE LINEA-GLX.
+           ADD 1 TO TOTAL-TRF-EXPORTADOS.
+
+       EXPORTAR-TRANSFERENCIA-FIN.
+           EXIT.
+
+       CERRAR-TRANSFERENCIAS.
+           CLOSE F-TRANSFERENCIAS.
+
+       FIN-TRANSFERENCIAS.
+           MOVE SPACES TO LINEA-GLX.
+           STRING "Movimientos exportados: " TOTAL-MOV-EXPORTADOS
+               DELIMITED BY SIZE INTO LINEA-GLX.
+           WRITE LINEA-GLX.
+
+           MOVE SPACES TO LINEA-GLX.
+           STRING "Transferencias exportadas: " TOTAL-TRF-EXPORTADOS
+               DELIMITED BY SIZE INTO LINEA-GLX.
+           WRITE LINEA-GLX.
+
+           CLOSE F-EXTRACTOGLX.
+
+           MOVE NUEVO-ULTIMO-MOV TO GLX-ULTIMO-MOV.
+           MOVE NUEVO-ULTIMO-TRF TO GLX-ULTIMO-TRF.
+           MOVE 1 TO GLX-ID.
+           REWRITE GLXCTRL-REG INVALID KEY GO TO PSYS-ERR-CTRL.
+           CLOSE F-GLXCTRL.
+
+           DISPLAY "BATCHGLX: movimientos exportados    : "
+               TOTAL-MOV-EXPORTADOS.
+           DISPLAY "BATCHGLX: transferencias exportadas : "
+               TOTAL-TRF-EXPORTADOS.
+           STOP RUN.
+
+       PSYS-ERR-CTRL.
+           DISPLAY "BATCHGLX: error de E/S en glxctrl.ubd, FSC=" FSC.
+           STOP RUN.
+
+       FIN-ERROR.
+           STOP RUN.
